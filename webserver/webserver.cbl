@@ -6,177 +6,423 @@
        SPECIAL-NAMES.
            CALL-CONVENTION 1 IS C-FUNCTIONS.
 
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-
-       01 SOCKET-FD PIC 9(9) COMP-5.
-       01 CLIENT-FD PIC 9(9) COMP-5.
-       01 SERVER-FD PIC 9(9) COMP-5.
-
-       01 SERVER-ADDRESS.
-           05 FAMILY          PIC 9(4) COMP-5 VALUE 2. *> AF_INET (IPv4)
-           05 PORT            PIC 9(4) COMP-5 VALUE 8080.
-           05 IP-ADDRESS      PIC X(4) VALUE X"00000000". *> 0.0.0.0
-           05 RESERVED        PIC X(8) VALUE LOW-VALUES.
-
-       01 CLIENT-ADDRESS.
-           05 CLIENT-FAMILY    PIC 9(4) COMP-5.         *> sin_family (2 bytes) (AF_INET)
-           05 CLIENT-PORT      PIC 9(4) COMP-5.         *> sin_port (2 bytes)
-           05 CLIENT-IP        PIC X(4).                *> sin_addr.s_addr (4 bytes)
-           05 CLIENT-ZERO      PIC X(8).                *> Padding (sin_zero, 8 bytes)
-
-       01 CLIENT-ADDR-LEN PIC 9(4) COMP-5 VALUE 16.      *> Length of sockaddr_in (16 bytes)
-
-       01 REQUEST-BUFFER PIC X(1024).
-       01 REQUEST-SIZE PIC 9(9) COMP-5.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RESPONSE-FILE ASSIGN TO RESPONSE-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RESPONSE-FILE-STATUS.
+           SELECT REQUEST-BODY-FILE ASSIGN TO REQUEST-BODY-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REQUEST-BODY-FILE-STATUS.
+           COPY MULTIPART-UPLOAD-FILE-CONTROL.
+           COPY CONFIG-FILE-CONTROL.
+           COPY ACCESS-LOG-FILE-CONTROL.
+           COPY REJECTED-LOG-FILE-CONTROL.
+           COPY RATE-LIMIT-FILE-CONTROL.
+           COPY WEBHOOK-PAYLOAD-FILE-CONTROL.
+           COPY STATIC-FILE-CONTROL.
+           COPY PID-FILE-CONTROL.
+           COPY METRICS-FILE-CONTROL.
 
-       01 TOTAL-SIZE PIC 9(5) VALUE 0.
-       01 CHUNK-SIZE PIC 9(4) VALUE 512.
-       01 CHUNK-BUFFER PIC X(2048).
-       01 RECEIVED-SIZE PIC 9(5) VALUE 0.
-
-       01 RESPONSE-SIZE PIC 9(9) COMP-5 VALUE 52.
-       01 RESPONSE-SIZE-STRING PIC X(2). *> Store ASCII version of RESPONSE-SIZE
-       01 RESPONSE-SIZE-NUM PIC 9(2). *> Numeric version without COMP-5
-
-       01 OPT-VALUE PIC S9(9) COMP-5 VALUE 1.
-
-       01 RESPONSE PIC X(128) VALUE "HTTP/1.1 200 OK\r\nContent-Length: 2\r\nConnection: close\r\n\r\nOK".
-       01 RESPONSE-BODY PIC X(128) VALUE  X"0D0A" & "OK".
+       DATA DIVISION.
+       FILE SECTION.
+       FD RESPONSE-FILE.
+       01 RESPONSE-RECORD PIC X(1024).
+       FD REQUEST-BODY-FILE.
+       01 REQUEST-BODY-RECORD PIC X(8192).
+       COPY MULTIPART-UPLOAD-FD.
+       COPY CONFIG-FD.
+       COPY ACCESS-LOG-FD.
+       COPY REJECTED-LOG-FD.
+       COPY RATE-LIMIT-FD.
+       COPY WEBHOOK-PAYLOAD-FD.
+       COPY STATIC-FILE-FD.
+       COPY PID-FILE-FD.
+       COPY METRICS-FILE-FD.
 
-       01 RETURN-CODE-LOCAL PIC S9(9) COMP-5.
+       WORKING-STORAGE SECTION.
+           COPY VARIABLES.
+           COPY CONFIG-FIELDS.
+           COPY SERVER-ADDRESS-V6.
+           COPY LOGGING-FIELDS.
+           COPY ROUTE-TABLE.
+           COPY QUERY-PARAMS.
+           COPY HTTP-HEADERS.
+           COPY READ-FULL-BODY-FIELDS.
+           COPY JSON-FIELD-TABLE.
+           COPY KEEPALIVE-FIELDS.
+           COPY SERVER-START-TIME.
+           COPY SHUTDOWN-FLAG.
+           COPY METRICS-FIELDS.
+           COPY AUTH-FIELDS.
+           COPY MULTIPART-FIELDS.
+           COPY RATE-LIMIT-FIELDS.
+           COPY URL-NORMALIZE-FIELDS.
+           COPY WEBHOOK-FIELDS.
 
        PROCEDURE DIVISION.
 
        MAIN-PROCEDURE.
+           PERFORM LOAD-SERVER-CONFIG
+           PERFORM APPLY-CONFIG-TO-SOCKET
+           PERFORM INITIALIZE-ROUTE-TABLE
+           PERFORM INITIALIZE-TLS
+
            CALL "htons" USING BY VALUE PORT RETURNING PORT.
 
            CALL "socket" USING BY VALUE 2, 1, 0 RETURNING SERVER-FD.
            DISPLAY "DEBUG: SERVER-FD: " SERVER-FD.
            IF SERVER-FD < 0 THEN
+               IF CONFIG-SELF-TEST = "Y" OR CONFIG-SELF-TEST = "y"
+                   DISPLAY "SELF-TEST: FAIL - OPEN-SOCKET"
+               END-IF
                DISPLAY "Error: Could not create socket."
                STOP RUN
            ELSE
+               IF CONFIG-SELF-TEST = "Y" OR CONFIG-SELF-TEST = "y"
+                   DISPLAY "SELF-TEST: PASS - OPEN-SOCKET"
+               END-IF
                DISPLAY "Socket created successfully."
            END-IF
 
+           CALL "setsockopt" USING BY VALUE SERVER-FD,
+                            BY VALUE 1,
+                            BY VALUE 2,
+                            BY REFERENCE OPT-VALUE,
+                            BY VALUE LENGTH OF OPT-VALUE
+                            RETURNING RETURN-CODE-LOCAL.
 
-           *> CALL "setsockopt" USING BY VALUE SERVER-FD,
-           *>                BY VALUE 1, *> SOL_SOCKET
-           *>                BY VALUE 2, *> SO_REUSEADDR
-           *>                BY REFERENCE OPT-VALUE,
-           *>                BY VALUE LENGTH OF OPT-VALUE
-           *>                RETURNING RETURN-CODE-LOCAL.
-
-           DISPLAY "DEBUG: setsockopt RETURN CODE: " RETURN-CODE-LOCAL.
-           IF RETURN-CODE-LOCAL < 0 THEN
-               DISPLAY "Error: setsockopt failed"
-               STOP RUN
+           IF CONFIG-SELF-TEST = "Y" OR CONFIG-SELF-TEST = "y"
+               IF RETURN-CODE-LOCAL = 0
+                   DISPLAY "SELF-TEST: PASS - SET-SOCKET-OPTION"
+               ELSE
+                   DISPLAY "SELF-TEST: FAIL - SET-SOCKET-OPTION"
+               END-IF
            END-IF
 
-
            CALL "bind" USING BY VALUE SERVER-FD,
                                   BY CONTENT SERVER-ADDRESS,
                                   BY VALUE LENGTH OF SERVER-ADDRESS
                                   RETURNING RETURN-CODE-LOCAL.
            IF RETURN-CODE-LOCAL < 0 THEN
+               IF CONFIG-SELF-TEST = "Y" OR CONFIG-SELF-TEST = "y"
+                   DISPLAY "SELF-TEST: FAIL - BIND-SOCKET"
+               END-IF
                DISPLAY "Error: Binding socket failed."
                STOP RUN
            ELSE
+               IF CONFIG-SELF-TEST = "Y" OR CONFIG-SELF-TEST = "y"
+                   DISPLAY "SELF-TEST: PASS - BIND-SOCKET"
+               END-IF
                DISPLAY "Socket bound successfully."
            END-IF
 
-           CALL "listen" USING BY VALUE SERVER-FD, BY VALUE 5 RETURNING RETURN-CODE-LOCAL.
+           CALL "listen" USING BY VALUE SERVER-FD, BY VALUE 5
+                                   RETURNING RETURN-CODE-LOCAL.
            IF RETURN-CODE-LOCAL < 0 THEN
+               IF CONFIG-SELF-TEST = "Y" OR CONFIG-SELF-TEST = "y"
+                   DISPLAY "SELF-TEST: FAIL - LISTEN-SOCKET"
+               END-IF
                DISPLAY "Error: Listen failed."
                STOP RUN
            ELSE
+               IF CONFIG-SELF-TEST = "Y" OR CONFIG-SELF-TEST = "y"
+                   DISPLAY "SELF-TEST: PASS - LISTEN-SOCKET"
+               END-IF
                DISPLAY "Socket is listening."
            END-IF
 
+           IF CONFIG-SELF-TEST = "Y" OR CONFIG-SELF-TEST = "y" THEN
+               DISPLAY "SELF-TEST: socket setup validated; "
+                   "skipping PID file, signal handlers, and the "
+                   "accept loop."
+               CALL "close" USING BY VALUE SERVER-FD
+               STOP RUN
+           END-IF
+
+           CALL "time" USING BY VALUE 0 RETURNING SERVER-START-TIME.
+
+           PERFORM WRITE-PID-FILE
+
+           *> Let a blocking accept() wake up on SIGTERM/SIGINT with
+           *> EINTR instead of hanging forever, so a stop request is
+           *> honored between clients rather than mid-request.
+           SET SIGNAL-HANDLER-PTR TO ENTRY "SIGNAL-HANDLER".
+           CALL "signal" USING BY VALUE 15, BY VALUE SIGNAL-HANDLER-PTR.
+           CALL "signal" USING BY VALUE 2, BY VALUE SIGNAL-HANDLER-PTR.
+
            DISPLAY "COBOL Server listening on port 8080".
 
-           *> PERFORM ACCEPT-CLIENT.
+           PERFORM STARTUP-IPV6-LISTENER
+
+       ACCEPT-CLIENT.
+           IF SHUTDOWN-REQUESTED = "Y" THEN
+               PERFORM GRACEFUL-SHUTDOWN
+           END-IF
 
-           *> ACCEPT-CLIENT.
            DISPLAY "Waiting for client connection..."
-           DISPLAY "DEBUG: SERVER-FD: " SERVER-FD.
 
            CALL "accept" USING BY VALUE SERVER-FD,
                                        BY REFERENCE CLIENT-ADDRESS,
                                        BY VALUE CLIENT-ADDR-LEN
                                        RETURNING CLIENT-FD.
 
-           DISPLAY "DEBUG: CLIENT-FD after accept: " CLIENT-FD.
-
            IF CLIENT-FD < 0 THEN
                DISPLAY "Error: Accept failed."
-               STOP RUN
+               IF SHUTDOWN-REQUESTED = "Y" THEN
+                   PERFORM GRACEFUL-SHUTDOWN
+               END-IF
+               GO TO ACCEPT-CLIENT
            ELSE
                DISPLAY "Client connection accepted."
            END-IF
 
+           *> Fork a child to service this connection so a slow or
+           *> stuck client cannot serialize other visitors behind it.
+           CALL "fork" RETURNING CHILD-PID.
+
+           IF CHILD-PID = 0 THEN
+               *> Child process: the listening socket is not needed.
+               MOVE "N" TO CLIENT-IS-V6
+               CALL "close" USING BY VALUE SERVER-FD
+               PERFORM SET-RECV-TIMEOUT
+               PERFORM TLS-WRAP-CLIENT
+               IF TLS-HANDSHAKE-OK = "Y" THEN
+                   MOVE "Y" TO KEEP-SERVING
+                   PERFORM SERVICE-CLIENT UNTIL KEEP-SERVING = "N"
+               END-IF
+               CALL "close" USING BY VALUE CLIENT-FD
+               STOP RUN
+           ELSE
+               IF CHILD-PID < 0 THEN
+                   DISPLAY "Error: fork failed, servicing inline."
+                   PERFORM SET-RECV-TIMEOUT
+                   PERFORM TLS-WRAP-CLIENT
+                   IF TLS-HANDSHAKE-OK = "Y" THEN
+                       MOVE "Y" TO KEEP-SERVING
+                       PERFORM SERVICE-CLIENT UNTIL KEEP-SERVING = "N"
+                   END-IF
+               END-IF
+               *> Parent: this connection belongs to the child now.
+               CALL "close" USING BY VALUE CLIENT-FD
+               *> Reap any children that have already exited so we
+               *> do not accumulate zombies while serving traffic.
+               CALL "waitpid" USING BY VALUE -1,
+                                    BY REFERENCE WAIT-STATUS,
+                                    BY VALUE 1
+                                    RETURNING RETURN-CODE-LOCAL
+           END-IF
+
+           GO TO ACCEPT-CLIENT.
+
+       GRACEFUL-SHUTDOWN.
+           DISPLAY "Shutdown requested, closing listening socket."
+           CALL "close" USING BY VALUE SERVER-FD
+           PERFORM END-OF-DAY-SUMMARY
+           PERFORM DELETE-PID-FILE
+           STOP RUN.
+
+       STARTUP-IPV6-LISTENER.
+      *> Opt-in AF_INET6 listener for network segments that have gone
+      *> IPv6-only. Runs in a forked-off sibling process so the
+      *> existing IPv4 ACCEPT-CLIENT loop below is untouched -- the
+      *> same fork-per-listener idea this server already uses
+      *> fork-per-connection for.
+           IF CONFIG-IPV6-ENABLED NOT = "Y" AND
+              CONFIG-IPV6-ENABLED NOT = "y" THEN
+               EXIT PARAGRAPH
+           END-IF
+
+           CALL "fork" RETURNING CHILD-PID-V6.
+
+           IF CHILD-PID-V6 = 0 THEN
+               CALL "close" USING BY VALUE SERVER-FD
+               MOVE CONFIG-PORT TO PORT-V6
+               CALL "htons" USING BY VALUE PORT-V6 RETURNING PORT-V6
+
+               CALL "socket" USING BY VALUE 10, 1, 0
+                   RETURNING SERVER-FD-V6
+               IF SERVER-FD-V6 < 0 THEN
+                   DISPLAY "Error: Could not create IPv6 socket."
+                   STOP RUN
+               END-IF
+
+               CALL "setsockopt" USING BY VALUE SERVER-FD-V6,
+                                       BY VALUE 1,
+                                       BY VALUE 2,
+                                       BY REFERENCE OPT-VALUE,
+                                       BY VALUE LENGTH OF OPT-VALUE
+                                       RETURNING RETURN-CODE-LOCAL
+
+               CALL "bind" USING BY VALUE SERVER-FD-V6,
+                                    BY CONTENT SERVER-ADDRESS-V6,
+                                    BY VALUE LENGTH OF
+                                        SERVER-ADDRESS-V6
+                                    RETURNING RETURN-CODE-LOCAL
+               IF RETURN-CODE-LOCAL < 0 THEN
+                   DISPLAY "Error: Binding IPv6 socket failed."
+                   STOP RUN
+               END-IF
+
+               CALL "listen" USING BY VALUE SERVER-FD-V6, BY VALUE 5
+                                       RETURNING RETURN-CODE-LOCAL
+               IF RETURN-CODE-LOCAL < 0 THEN
+                   DISPLAY "Error: IPv6 listen failed."
+                   STOP RUN
+               END-IF
+
+               DISPLAY "IPv6 listener ready on ["
+                   CONFIG-BIND-ADDRESS-V6 "]:" CONFIG-PORT
+
+               PERFORM ACCEPT-CLIENT-V6
+           ELSE
+               IF CHILD-PID-V6 < 0 THEN
+                   DISPLAY "WARN: fork for IPv6 listener failed, "
+                       "continuing with IPv4 only."
+               END-IF
+           END-IF
+
+           EXIT PARAGRAPH.
+
+       ACCEPT-CLIENT-V6.
+      *> Mirrors ACCEPT-CLIENT above, but accepting off the AF_INET6
+      *> socket. Runs in its own process (see STARTUP-IPV6-LISTENER),
+      *> so it reuses CLIENT-FD/SERVICE-CLIENT exactly like the IPv4
+      *> loop, just with the V6 server socket and address structure.
+           CALL "accept" USING BY VALUE SERVER-FD-V6,
+                                       BY REFERENCE
+                                           CLIENT-ADDRESS-V6,
+                                       BY VALUE CLIENT-ADDR-LEN-V6
+                                       RETURNING CLIENT-FD.
+
+           IF CLIENT-FD < 0 THEN
+               DISPLAY "Error: IPv6 accept failed."
+               GO TO ACCEPT-CLIENT-V6
+           ELSE
+               DISPLAY "IPv6 client connection accepted."
+           END-IF
+
+           CALL "fork" RETURNING CHILD-PID.
+
+           IF CHILD-PID = 0 THEN
+               MOVE "Y" TO CLIENT-IS-V6
+               PERFORM SET-RECV-TIMEOUT
+               PERFORM TLS-WRAP-CLIENT
+               IF TLS-HANDSHAKE-OK = "Y" THEN
+                   MOVE "Y" TO KEEP-SERVING
+                   PERFORM SERVICE-CLIENT UNTIL KEEP-SERVING = "N"
+               END-IF
+               CALL "close" USING BY VALUE CLIENT-FD
+               STOP RUN
+           ELSE
+               IF CHILD-PID < 0 THEN
+                   DISPLAY "Error: fork failed, servicing inline."
+                   MOVE "Y" TO CLIENT-IS-V6
+                   PERFORM SET-RECV-TIMEOUT
+                   PERFORM TLS-WRAP-CLIENT
+                   IF TLS-HANDSHAKE-OK = "Y" THEN
+                       MOVE "Y" TO KEEP-SERVING
+                       PERFORM SERVICE-CLIENT UNTIL KEEP-SERVING = "N"
+                   END-IF
+               END-IF
+               CALL "close" USING BY VALUE CLIENT-FD
+               CALL "waitpid" USING BY VALUE -1,
+                                    BY REFERENCE WAIT-STATUS,
+                                    BY VALUE 1
+                                    RETURNING RETURN-CODE-LOCAL
+           END-IF
+
+           GO TO ACCEPT-CLIENT-V6.
+
+       SERVICE-CLIENT.
+           MOVE SPACES TO REQUEST-BUFFER.
            MOVE 0 TO TOTAL-SIZE.
            MOVE 0 TO RECEIVED-SIZE.
-           DISPLAY "DEBUG: SERVER-FD: " SERVER-FD.
-           PERFORM UNTIL RECEIVED-SIZE > 0
-               DISPLAY "Entering loop, RECEIVED-SIZE: " RECEIVED-SIZE
+           MOVE "N" TO KEEP-SERVING.
+           MOVE "N" TO REQUEST-OVERSIZED.
+           MOVE "N" TO REQUEST-TIMED-OUT.
+           PERFORM UNTIL RECEIVED-SIZE NOT = 0
                DISPLAY "Waiting for data..."
-               *> display the socker status
-               DISPLAY "DEBUG: CLIENT-FD: " CLIENT-FD
-               CALL "recv" USING BY REFERENCE CLIENT-FD,
-                                BY REFERENCE CHUNK-BUFFER,
-                                BY VALUE CHUNK-SIZE,
-                                BY VALUE 0
-                                RETURNING RECEIVED-SIZE
+               IF CONFIG-TLS-ENABLED = "Y" THEN
+                   CALL "tls_recv" USING BY VALUE CLIENT-FD,
+                                    BY REFERENCE CHUNK-BUFFER,
+                                    BY VALUE CHUNK-SIZE,
+                                    BY VALUE 0
+                                    RETURNING RECEIVED-SIZE
+               ELSE
+                   CALL "recv" USING BY REFERENCE CLIENT-FD,
+                                    BY REFERENCE CHUNK-BUFFER,
+                                    BY VALUE CHUNK-SIZE,
+                                    BY VALUE 0
+                                    RETURNING RECEIVED-SIZE
+               END-IF
 
                IF RECEIVED-SIZE > 0 THEN
-                   STRING CHUNK-BUFFER DELIMITED BY SIZE
+                   STRING CHUNK-BUFFER(1:RECEIVED-SIZE) DELIMITED
+                              BY SIZE
                           INTO REQUEST-BUFFER WITH POINTER TOTAL-SIZE
+                       ON OVERFLOW
+                           DISPLAY "WARN: request exceeds "
+                               "REQUEST-BUFFER capacity, rejecting "
+                               "with 413"
+                           MOVE "Y" TO REQUEST-OVERSIZED
+                   END-STRING
                    ADD RECEIVED-SIZE TO TOTAL-SIZE
-                   DISPLAY "Received " RECEIVED-SIZE " bytes of data."
-                   DISPLAY "Data: " CHUNK-BUFFER
+                   DISPLAY "Received " RECEIVED-SIZE " bytes."
+                   *> Only a single recv is drained here; larger or
+                   *> late-arriving bodies are handled in
+                   *> PARSE-INCOMING-REQUEST by Content-Length.
+                   MOVE 1 TO RECEIVED-SIZE
                ELSE IF RECEIVED-SIZE = 0 THEN
-                   DISPLAY "Connection closed by client."
+                   DISPLAY "Connection closed or idle timeout."
+                   MOVE "N" TO KEEP-SERVING
+                   MOVE 1 TO RECEIVED-SIZE
                ELSE
-                   DISPLAY "Error occurred while receiving data."
                    CALL "errno" RETURNING RETURN-CODE-LOCAL
-                   DISPLAY "Error Code: " RETURN-CODE-LOCAL
+                   IF RETURN-CODE-LOCAL = 11 THEN
+                       DISPLAY "WARN: recv timed out after "
+                           CONFIG-RECV-TIMEOUT " secs, sending 408"
+                       MOVE "Y" TO REQUEST-TIMED-OUT
+                   ELSE
+                       DISPLAY "Error occurred while receiving data."
+                       DISPLAY "Error Code: " RETURN-CODE-LOCAL
+                   END-IF
                END-IF
            END-PERFORM.
 
-           IF TOTAL-SIZE = 0 THEN
-               DISPLAY "No data received. The client might have closed the connection."
+           IF REQUEST-TIMED-OUT = "Y" THEN
+               PERFORM SEND-408-RESPONSE
+               MOVE "N" TO KEEP-SERVING
+           ELSE IF TOTAL-SIZE = 0 THEN
+               DISPLAY "No data received from client."
+           ELSE IF REQUEST-OVERSIZED = "Y" THEN
+               PERFORM SEND-413-RESPONSE
+               MOVE "N" TO KEEP-SERVING
+           ELSE
+               MOVE TOTAL-SIZE TO LAST-REQUEST-BYTES
+               PERFORM PROCESS-REQUEST
+               PERFORM DETERMINE-KEEP-ALIVE
            END-IF.
 
-           INSPECT RESPONSE TALLYING RESPONSE-SIZE FOR CHARACTERS
-
-           DISPLAY "Response size: " RESPONSE-SIZE
-
-           MOVE RESPONSE-SIZE TO RESPONSE-SIZE-NUM.
-           MOVE RESPONSE-SIZE-NUM TO RESPONSE-SIZE-STRING. *> MOVE RESPONSE-SIZE-STRING TO RESPONSE(34:4). *> Overwrite "00" in "Content-Length: 00"
-
-           DISPLAY "Response size: " RESPONSE-SIZE-STRING
-
-           PERFORM SEND-RESPONSE.
-
-           CALL "usleep" USING BY VALUE 500000.
-           CALL "close" USING BY VALUE CLIENT-FD.
-
-           *> GO TO ACCEPT-CLIENT.
+           EXIT PARAGRAPH.
 
        SEND-RESPONSE.
-           DISPLAY "Response: " RESPONSE
+           DISPLAY "Response: " RESPONSE-BUFFER
            DISPLAY "Response size: " RESPONSE-SIZE
 
-           CALL "send" USING BY VALUE CLIENT-FD
-                               BY REFERENCE RESPONSE
-                               BY VALUE RESPONSE-SIZE
-                               BY VALUE 0
-                               RETURNING RETURN-CODE-LOCAL
-
-           DISPLAY "DEBUG: send RETURN CODE: " RETURN-CODE-LOCAL
-
+           IF CONFIG-TLS-ENABLED = "Y" THEN
+               CALL "tls_send" USING BY VALUE CLIENT-FD
+                                   BY REFERENCE RESPONSE-BUFFER
+                                   BY VALUE RESPONSE-SIZE
+                                   BY VALUE 0
+                                   RETURNING RETURN-CODE-LOCAL
+           ELSE
+               CALL "send" USING BY VALUE CLIENT-FD
+                                   BY REFERENCE RESPONSE-BUFFER
+                                   BY VALUE RESPONSE-SIZE
+                                   BY VALUE 0
+                                   RETURNING RETURN-CODE-LOCAL
+           END-IF
 
            IF RETURN-CODE-LOCAL > 0 THEN
                DISPLAY "Bytes sent: " RETURN-CODE-LOCAL
@@ -185,18 +431,38 @@
                DISPLAY "Error Code: " RETURN-CODE-LOCAL
            END-IF
 
-           CALL "usleep" USING BY VALUE 500000.  *> Sleep for 500 milliseconds
-
-
-           CALL "shutdown" USING BY VALUE CLIENT-FD,
-                                       BY VALUE 2         *> SHUT_RDWR
-                                       RETURNING RETURN-CODE-LOCAL
-
-           CALL "close" USING BY VALUE CLIENT-FD
-
-           DISPLAY "Response sent: " RESPONSE.
-
-           *> GO TO ACCEPT-CLIENT.
-
+           PERFORM RECORD-REQUEST-METRICS
+
+           *> Do not shut the socket down here -- a keep-alive
+           *> connection loops back into SERVICE-CLIENT to read the
+           *> next request on the same fd. The socket is closed once,
+           *> after the SERVICE-CLIENT UNTIL KEEP-SERVING = "N" loop
+           *> exits, same as cobol_webserver/webserver.cbl.
+
+           PERFORM WRITE-ACCESS-LOG
+
+           EXIT PARAGRAPH.
+
+       COPY PROCESS-REQUEST.
+       COPY LOAD-CONFIG.
+       COPY WRITE-ACCESS-LOG.
+       COPY ROUTE-DISPATCH.
+       COPY PARSE-QUERY-STRING.
+       COPY PARSE-HEADERS.
+       COPY READ-FULL-BODY.
+       COPY PARSE-JSON-BODY.
+       COPY KEEPALIVE.
+       COPY SERVE-STATIC-FILE.
+       COPY SERVE-HEALTHZ.
+       COPY PID-FILE.
+       COPY TLS-SUPPORT.
+       COPY METRICS.
+       COPY AUTH-CHECK.
+       COPY SET-RECV-TIMEOUT.
+       COPY REJECTED-REQUESTS-LOG.
+       COPY PARSE-MULTIPART-BODY.
+       COPY RATE-LIMIT-CHECK.
+       COPY NORMALIZE-URL-PATH.
+       COPY FIRE-WEBHOOK.
 
        STOP RUN.
