@@ -0,0 +1,43 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ROUTE-STATUS.
+
+      *> First table-dispatched route (GET /status), added as the
+      *> worked example for req 003's ROUTE-TABLE. Uses the same
+      *> calling convention as cobol_webserver's router_wrapper so
+      *> both trees can share the ROUTE-TABLE/ROUTE-DISPATCH pattern.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-BODY PIC X(64) VALUE
+           '{"status":"ok"}'.
+       01 WS-CONTENT-LENGTH PIC Z(8)9.
+
+       LINKAGE SECTION.
+       01 LK-HTTP-METHOD    PIC X(10).
+       01 LK-URL-PATH       PIC X(1024).
+       01 LK-REQUEST-BODY   PIC X(1024).
+       01 LK-RESPONSE       PIC X(1024).
+       01 LK-RESPONSE-LEN   PIC 9(9) COMP-5.
+       01 LK-RESPONSE-SIZE  PIC 9(9) COMP-5.
+
+       PROCEDURE DIVISION USING LK-HTTP-METHOD, LK-URL-PATH,
+               LK-REQUEST-BODY, LK-RESPONSE, LK-RESPONSE-LEN
+               RETURNING LK-RESPONSE-SIZE.
+
+       MAIN-LOGIC.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-BODY))
+               TO WS-CONTENT-LENGTH
+
+           MOVE SPACES TO LK-RESPONSE
+           STRING "HTTP/1.1 200 OK" DELIMITED BY SIZE
+                  X"0D0A" DELIMITED BY SIZE
+                  "Content-Type: application/json" DELIMITED BY SIZE
+                  X"0D0A" DELIMITED BY SIZE
+                  "Content-Length: " DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CONTENT-LENGTH) DELIMITED BY SIZE
+                  X"0D0A" DELIMITED BY SIZE
+                  X"0D0A" DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-BODY) DELIMITED BY SIZE
+                  INTO LK-RESPONSE
+           COMPUTE LK-RESPONSE-SIZE =
+               FUNCTION LENGTH(FUNCTION TRIM(LK-RESPONSE))
+           GOBACK.
