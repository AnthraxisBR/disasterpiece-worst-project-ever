@@ -0,0 +1,150 @@
+
+       01 SOCKET-FD            PIC 9(9) COMP-5.
+       01 CLIENT-FD            PIC 9(9) COMP-5.
+       01 SERVER-FD            PIC 9(9) COMP-5.
+
+       01 SERVER-ADDRESS.
+          05 FAMILY            PIC 9(4) COMP-5 VALUE 2.
+          05 PORT              PIC 9(4) COMP-5 VALUE 8080.
+          05 IP-ADDRESS        PIC X(4) VALUE X"00000000".
+          05 RESERVED          PIC X(8) VALUE LOW-VALUES.
+
+       01 CLIENT-ADDRESS.
+          05 CLIENT-FAMILY     PIC 9(4) COMP-5.
+          05 CLIENT-PORT       PIC 9(4) COMP-5.
+          05 CLIENT-IP         PIC X(4).
+          05 CLIENT-ZERO       PIC X(8).
+
+       01 CLIENT-ADDR-LEN      PIC 9(4) COMP-5 VALUE 16.
+       01 OPT-VALUE            PIC S9(9) COMP-5 VALUE 1.
+
+       01 RECV-TIMEOUT-VAL.
+          05 RECV-TIMEOUT-SEC  PIC 9(9) COMP-5.
+          05 RECV-TIMEOUT-USEC PIC 9(9) COMP-5 VALUE 0.
+
+       01 TOTAL-SIZE           PIC 9(9) COMP-5 VALUE 0.
+       01 CHUNK-SIZE           PIC 9(4) VALUE 512.
+       01 CHUNK-BUFFER         PIC X(2048).
+       01 RECEIVED-SIZE        PIC S9(9) COMP-5 VALUE 0.
+       01 REQUEST-TIMED-OUT    PIC X VALUE "N".
+
+       01 REQUEST-BUFFER       PIC X(1024).
+       01 REQUEST-SIZE         PIC 9(9) COMP-5.
+       01 REQUEST-OVERSIZED    PIC X VALUE "N".
+       01 LAST-REQUEST-BYTES   PIC 9(9) COMP-5 VALUE 0.
+       01 RESPONSE             PIC X(128) VALUE
+          "HTTP/1.1 200 OK" & X"0D0A" &
+          "Content-Length: 0000" & X"0D0A" &
+          "Connection: close" & X"0D0A" &
+          X"0D0A" & "OK".
+       01 RESPONSE-BODY        PIC X(128) VALUE X"0D0A" & "OK".
+       01 RESPONSE-BUFFER      PIC X(1024).
+
+       01 RESPONSE-SIZE        PIC 9(9) COMP-5 VALUE 52.
+       01 RESPONSE-SIZE-NUM    PIC 9(2).
+       01 RESPONSE-SIZE-STRING PIC X(2).
+       01 RESPONSE-BODY-SIZE   PIC 9(9) COMP-5 VALUE 4.
+       01 RESPONSE-SPACE-COUNT PIC 9(9) COMP-5.
+       01 RETURN-CODE-LOCAL    PIC S9(9) COMP-5.
+       01 I                    PIC 9(3) COMP-5 VALUE 128.
+       01 J                    PIC 9(3) COMP-5 VALUE 1.
+
+       01 GET-POSITION         PIC 9(3) COMP-5.
+       01 TEMP-REQUEST-LINE    PIC X(1024).
+       01 HTTP-METHOD          PIC X(10).
+       01 REQUEST-METHOD       PIC X(10).
+       01 URL-PATH             PIC X(1024).
+       01 DUMMY-VAR            PIC X(1024).
+       01 CONTENT-TYPE         PIC X(1024).
+       01 REQUEST-LINE         PIC X(1024).
+       01 REQUEST-BODY         PIC X(8192).
+       01 BODY-POSITION        PIC 9(3) COMP-5.
+
+       01 SHELL-COMMAND        PIC X(1024).
+       01 RESPONSE-FILE-NAME   PIC X(1024).
+       01 RESPONSE-FILE-STATUS PIC XX.
+       01 DELETE-COMMAND       PIC X(1024).
+
+       01 REQUEST-BODY-FILE-NAME   PIC X(1024).
+       01 REQUEST-BODY-FILE-STATUS PIC XX.
+       01 CONTENT-LENGTH-DISPLAY   PIC 9(9).
+
+       01 REQUEST-SEQUENCE-NUM PIC 9(9) COMP-5 VALUE 0.
+       01 REQUEST-SEQ-DISPLAY  PIC 9(9).
+       01 FILE-TIMESTAMP       PIC 9(10) COMP-5.
+       01 FILE-TIMESTAMP-DISP  PIC 9(10).
+
+       01 PID-FILE-STATUS      PIC XX.
+       01 SIGNAL-HANDLER-PTR   PROGRAM-POINTER.
+
+       01 TLS-HANDSHAKE-OK     PIC X VALUE "Y".
+       01 CLIENT-IS-V6         PIC X VALUE "N".
+
+       01 STATIC-FILE-PATH     PIC X(1024).
+       01 STATIC-FILE-STATUS   PIC XX.
+       01 STATIC-FILE-EXT      PIC X(16).
+       01 STATIC-EXT-POSITION  PIC 9(4) COMP-5.
+       01 EXT-SCAN-POSITION    PIC 9(4) COMP-5.
+       01 TRAVERSAL-FOUND      PIC X VALUE "N".
+       01 STREAM-POINTER       PIC 9(9) COMP-5.
+
+      *> Raw byte-for-byte reader for static files (CBL_OPEN_FILE /
+      *> CBL_READ_FILE / CBL_CLOSE_FILE) so binary assets are not run
+      *> through LINE SEQUENTIAL's CR/LF and trailing-space handling.
+       01 STATIC-RAW-HANDLE    PIC X(4) VALUE LOW-VALUES.
+       01 STATIC-RAW-ACCESS    PIC X.
+       01 STATIC-RAW-ACCESS-NUM REDEFINES STATIC-RAW-ACCESS
+                                PIC 9(2) COMP-X.
+       01 STATIC-RAW-DENY      PIC X VALUE X"00".
+       01 STATIC-RAW-DEVICE    PIC X VALUE X"00".
+       01 STATIC-RAW-OFFSET    PIC X(8) VALUE LOW-VALUES.
+       01 STATIC-RAW-OFFSET-NUM REDEFINES STATIC-RAW-OFFSET
+                                PIC 9(16) COMP-X.
+       01 STATIC-RAW-LEN       PIC 9(8) COMP-X VALUE 1.
+       01 STATIC-RAW-FLAGS     PIC X(4) VALUE LOW-VALUES.
+       01 STATIC-RAW-BYTE      PIC X.
+       01 STATIC-RAW-RESULT    PIC 9(9) COMP-X.
+       01 STATIC-RAW-EOF       PIC X VALUE "N".
+
+       01 TRIM-VALUE           PIC X(1024).
+       01 TRIM-LENGTH          PIC 9(4) COMP-5.
+
+      *> Raw byte-for-byte writer for REQUEST-BODY-FILE (CBL_CREATE_
+      *> FILE / CBL_WRITE_FILE / CBL_CLOSE_FILE) -- LINE SEQUENTIAL's
+      *> WRITE strips trailing spaces off the record, which would
+      *> silently truncate a binary body (e.g. a multipart upload)
+      *> forwarded to routes.sh. Same pattern as STATIC-RAW-*/
+      *> MULTIPART-RAW-*; the whole body is written in a single
+      *> CBL_WRITE_FILE call at offset 0.
+       01 REQBODY-RAW-HANDLE   PIC X(4) VALUE LOW-VALUES.
+       01 REQBODY-RAW-ACCESS   PIC X.
+       01 REQBODY-RAW-ACCESS-NUM REDEFINES REQBODY-RAW-ACCESS
+                                PIC 9(2) COMP-X.
+       01 REQBODY-RAW-DENY     PIC X VALUE X"00".
+       01 REQBODY-RAW-DEVICE   PIC X VALUE X"00".
+       01 REQBODY-RAW-OFFSET   PIC X(8) VALUE LOW-VALUES.
+       01 REQBODY-RAW-LEN      PIC 9(8) COMP-X.
+       01 REQBODY-RAW-FLAGS    PIC X(4) VALUE LOW-VALUES.
+       01 REQBODY-RAW-RESULT   PIC 9(9) COMP-X.
+
+       01 PROCESS-ID           PIC 9(9) COMP-5.
+       01 PROCESS-ID-DISPLAY   PIC 9(9).
+       01 CHILD-PID            PIC S9(9) COMP-5.
+       01 CHILD-PID-V6         PIC S9(9) COMP-5.
+       01 WAIT-STATUS          PIC S9(9) COMP-5.
+
+       01 CURRENT-TIME-VALUE   PIC 9(10) COMP-5.
+       01 UPTIME-SECONDS       PIC 9(9) COMP-5.
+       01 UPTIME-DISPLAY       PIC 9(9).
+       01 HEALTHZ-BODY         PIC X(128).
+
+      *> Wire-format Content-Length values -- edited (not zero-padded
+      *> like the PIC 9(9) DISPLAY fields used inside JSON bodies) so
+      *> the header value STRINGs in as e.g. "16", not "000000016".
+       01 CONTENT-LENGTH-HEADER PIC Z(8)9.
+
+      *> Scratch buffer for a static file's raw bytes, read in full
+      *> before RESPONSE-BUFFER is built so its Content-Length header
+      *> can be computed ahead of the body it describes.
+       01 STATIC-FILE-CONTENT  PIC X(896).
+       01 STATIC-CONTENT-LEN   PIC 9(4) COMP-5.
