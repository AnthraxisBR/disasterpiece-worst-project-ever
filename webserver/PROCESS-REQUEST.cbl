@@ -0,0 +1,466 @@
+       PROCESS-REQUEST.
+            DISPLAY "Processing request..."
+            PERFORM PARSE-INCOMING-REQUEST
+            DISPLAY "Request processed."
+
+            IF URL-PATH-CHANGED = "Y" THEN
+                DISPLAY "Redirecting to normalized path: " URL-PATH
+                PERFORM SEND-301-RESPONSE
+                EXIT PARAGRAPH
+            END-IF
+
+            PERFORM AUTH-CHECK
+
+            IF AUTH-OK = "N" THEN
+                DISPLAY "Unauthorized request, sending 401: " URL-PATH
+                PERFORM SEND-401-RESPONSE
+                EXIT PARAGRAPH
+            END-IF
+
+            PERFORM CHECK-RATE-LIMIT
+
+            IF RATE-LIMIT-OK = "N" THEN
+                DISPLAY "Rate limit exceeded, sending 429: "
+                    CLIENT-IP-DISPLAY
+                PERFORM SEND-429-RESPONSE
+                EXIT PARAGRAPH
+            END-IF
+
+            IF HTTP-METHOD = "GET"    OR HTTP-METHOD = "POST"  OR
+               HTTP-METHOD = "PUT"    OR HTTP-METHOD = "DELETE" OR
+               HTTP-METHOD = "HEAD"   OR HTTP-METHOD = "PATCH" OR
+               HTTP-METHOD = "OPTIONS" THEN
+                DISPLAY "Handling routing..."
+                PERFORM HANDLE-ROUTING
+                DISPLAY "Routing handled."
+            ELSE
+                DISPLAY "Unsupported method, sending 405: "
+                    HTTP-METHOD
+                PERFORM SEND-405-RESPONSE
+            END-IF
+
+            EXIT PARAGRAPH.
+
+       PARSE-INCOMING-REQUEST.
+            DISPLAY "Parsing request...".
+
+            PERFORM IDENTIFY-REQUEST-METHOD
+
+            PERFORM VARYING GET-POSITION FROM 1 BY 1
+                UNTIL GET-POSITION > FUNCTION LENGTH(REQUEST-BUFFER)
+                IF REQUEST-BUFFER(GET-POSITION:LENGTH OF
+                        HTTP-METHOD) = HTTP-METHOD THEN
+                    EXIT PERFORM
+                END-IF
+            END-PERFORM.
+
+      *> The loop above always leaves GET-POSITION > 0 (it starts at
+      *> 1), whether or not a match was found -- when the method
+      *> isn't in the buffer at all, GET-POSITION lands one past the
+      *> end (FUNCTION LENGTH(REQUEST-BUFFER) + 1), not 0. Detect
+      *> "not found" the same way the BODY-POSITION scan below does.
+            IF GET-POSITION <= FUNCTION LENGTH(REQUEST-BUFFER) THEN
+                MOVE REQUEST-BUFFER TO TEMP-REQUEST-LINE
+
+                *> Extract URL between method and " HTTP/1.1"
+                UNSTRING TEMP-REQUEST-LINE DELIMITED BY ALL " "
+                    INTO DUMMY-VAR URL-PATH DUMMY-VAR
+
+                DISPLAY "DEBUG: Extracted URL Path: " URL-PATH
+
+                PERFORM PARSE-QUERY-STRING
+                PERFORM NORMALIZE-URL-PATH
+                PERFORM PARSE-HTTP-HEADERS
+            ELSE
+                DISPLAY "ERROR: Method not found in request: "
+                    HTTP-METHOD
+                MOVE "METHOD" TO REJECTED-REASON
+                PERFORM LOG-REJECTED-REQUEST
+            END-IF
+
+            IF HTTP-METHOD = "POST" OR HTTP-METHOD = "PUT" OR
+               HTTP-METHOD = "PATCH" THEN
+                MOVE 0 TO BODY-POSITION
+
+                *> Locate the start of the body 0D0A0D0A
+                PERFORM VARYING BODY-POSITION FROM 1 BY 1
+                    UNTIL BODY-POSITION >
+                        FUNCTION LENGTH(REQUEST-BUFFER)
+                    IF REQUEST-BUFFER(BODY-POSITION:4) =
+                            X"0D0A0D0A" THEN
+                        COMPUTE BODY-POSITION = BODY-POSITION + 4
+                        EXIT PERFORM
+                    END-IF
+                END-PERFORM
+
+                IF BODY-POSITION > 0 THEN
+                    MOVE SPACES TO REQUEST-BODY
+
+                    *> Size the body from the bytes this recv() call
+                    *> actually captured (LAST-REQUEST-BYTES) rather
+                    *> than FUNCTION TRIM -- trimming here would
+                    *> destructively strip leading/trailing spaces
+                    *> and CR/LF bytes that are part of the raw body
+                    *> (e.g. a binary multipart upload), not padding.
+                    IF LAST-REQUEST-BYTES >= BODY-POSITION THEN
+                        COMPUTE REQUEST-BODY-SIZE =
+                            LAST-REQUEST-BYTES - BODY-POSITION + 1
+                        MOVE REQUEST-BUFFER(BODY-POSITION:
+                                REQUEST-BODY-SIZE)
+                            TO REQUEST-BODY
+                    ELSE
+                        MOVE 0 TO REQUEST-BODY-SIZE
+                    END-IF
+
+                    PERFORM READ-FULL-BODY
+
+                    DISPLAY "DEBUG: Extracted Request Body: "
+                        REQUEST-BODY
+
+                    PERFORM PARSE-MULTIPART-BODY
+                    PERFORM PARSE-JSON-BODY
+                ELSE
+                    DISPLAY "DEBUG: No body in POST/PUT request."
+                    MOVE 0 TO REQUEST-BODY-SIZE
+                    MOVE SPACES TO REQUEST-BODY
+                END-IF
+            ELSE
+                *> No body on this method -- clear out whatever the
+                *> previous request on this keep-alive connection left
+                *> in REQUEST-BODY/REQUEST-BODY-SIZE so a GET/HEAD/
+                *> DELETE/OPTIONS request never forwards a stale body.
+                MOVE 0 TO REQUEST-BODY-SIZE
+                MOVE SPACES TO REQUEST-BODY
+            END-IF
+
+            DISPLAY "DEBUG: Exiting PARSE-INCOMING-REQUEST"
+            EXIT PARAGRAPH.
+
+       IDENTIFY-REQUEST-METHOD.
+            DISPLAY "Identifying request method..."
+            DISPLAY "DEBUG: Full REQUEST-BUFFER:"
+            DISPLAY REQUEST-BUFFER
+
+            *> Extract the first line of the request
+            MOVE REQUEST-BUFFER TO REQUEST-LINE
+            DISPLAY "DEBUG: Extracted REQUEST-LINE:"
+            DISPLAY REQUEST-LINE
+
+            *> Extract the HTTP method (first word)
+            UNSTRING REQUEST-LINE DELIMITED BY ALL " "
+                INTO HTTP-METHOD DUMMY-VAR
+
+            DISPLAY "DEBUG: Extracted HTTP Method: " HTTP-METHOD.
+            EXIT PARAGRAPH.
+
+       HANDLE-ROUTING.
+            PERFORM DISPATCH-ROUTE-TABLE
+
+            IF ROUTE-MATCHED = "Y" THEN
+                DISPLAY "DEBUG: Response size from route table: "
+                    RESPONSE-SIZE
+                PERFORM FIRE-WEBHOOK
+                PERFORM SEND-RESPONSE
+                EXIT PARAGRAPH
+            END-IF
+
+            IF HTTP-METHOD = "GET" AND
+               FUNCTION TRIM(URL-PATH) = "/healthz" THEN
+                PERFORM SERVE-HEALTHZ
+                PERFORM FIRE-WEBHOOK
+                EXIT PARAGRAPH
+            END-IF
+
+            IF HTTP-METHOD = "GET" AND
+               FUNCTION TRIM(URL-PATH) = "/metrics" THEN
+                PERFORM SERVE-METRICS
+                PERFORM FIRE-WEBHOOK
+                EXIT PARAGRAPH
+            END-IF
+
+            IF HTTP-METHOD = "GET" AND URL-PATH(1:8) = "/static/"
+            THEN
+                PERFORM SERVE-STATIC-FILE
+                PERFORM FIRE-WEBHOOK
+                EXIT PARAGRAPH
+            END-IF
+
+            DISPLAY "No route table match, falling back to "
+                "external router...".
+
+            CALL "getpid" RETURNING PROCESS-ID
+            CALL "time" USING BY VALUE 0 RETURNING FILE-TIMESTAMP
+
+            *> PID alone repeats across keep-alive requests serviced
+            *> by the same forked child, so a sequence counter and a
+            *> timestamp are folded in too to keep the name unique per
+            *> request rather than per process.
+            ADD 1 TO REQUEST-SEQUENCE-NUM
+
+            MOVE PROCESS-ID TO PROCESS-ID-DISPLAY
+            MOVE REQUEST-SEQUENCE-NUM TO REQUEST-SEQ-DISPLAY
+            MOVE FILE-TIMESTAMP TO FILE-TIMESTAMP-DISP
+
+            *> MOVE SPACES before each two-step STRING below matters:
+            *> without it, a keep-alive connection's second-and-later
+            *> request re-reads the *previous* request's still-present
+            *> filename via DELIMITED BY SPACE (which finds no space
+            *> in a fixed-width PID/sequence/timestamp filename) and
+            *> appends the new suffix onto the end of it instead of
+            *> replacing it.
+            MOVE SPACES TO RESPONSE-FILE-NAME
+            STRING FUNCTION TRIM(CONFIG-TEMP-DIR) DELIMITED BY SIZE
+                   "/output_" DELIMITED BY SIZE
+                   INTO RESPONSE-FILE-NAME
+            STRING RESPONSE-FILE-NAME DELIMITED BY SPACE
+                   PROCESS-ID-DISPLAY DELIMITED BY SIZE
+                   "_" DELIMITED BY SIZE
+                   REQUEST-SEQ-DISPLAY DELIMITED BY SIZE
+                   "_" DELIMITED BY SIZE
+                   FILE-TIMESTAMP-DISP DELIMITED BY SIZE
+                   ".txt" DELIMITED BY SIZE
+                   INTO RESPONSE-FILE-NAME
+
+            MOVE SPACES TO REQUEST-BODY-FILE-NAME
+            STRING FUNCTION TRIM(CONFIG-TEMP-DIR) DELIMITED BY SIZE
+                   "/input_" DELIMITED BY SIZE
+                   INTO REQUEST-BODY-FILE-NAME
+            STRING REQUEST-BODY-FILE-NAME DELIMITED BY SPACE
+                   PROCESS-ID-DISPLAY DELIMITED BY SIZE
+                   "_" DELIMITED BY SIZE
+                   REQUEST-SEQ-DISPLAY DELIMITED BY SIZE
+                   "_" DELIMITED BY SIZE
+                   FILE-TIMESTAMP-DISP DELIMITED BY SIZE
+                   ".txt" DELIMITED BY SIZE
+                   INTO REQUEST-BODY-FILE-NAME
+
+            PERFORM SET-CGI-ENVIRONMENT
+            PERFORM WRITE-REQUEST-BODY-FILE
+
+            *> METHOD/PATH/body no longer ride the command line at
+            *> all -- they reach routes.sh as CGI-style environment
+            *> variables (REQUEST_METHOD/PATH_INFO/CONTENT_LENGTH) and
+            *> over stdin, so a space or shell metacharacter inside
+            *> the URL or body can no longer break argument boundaries
+            *> or inject extra commands.
+            MOVE FUNCTION TRIM(CONFIG-ROUTES-SCRIPT) TO SHELL-COMMAND.
+            STRING SHELL-COMMAND DELIMITED BY SPACE
+                   " < " DELIMITED BY SIZE
+                   REQUEST-BODY-FILE-NAME DELIMITED BY SPACE
+                   " > " DELIMITED BY SIZE
+                   RESPONSE-FILE-NAME DELIMITED BY SPACE
+                   " 2>&1" DELIMITED BY SIZE
+                   INTO SHELL-COMMAND
+
+            DISPLAY "DEBUG: Executing: " SHELL-COMMAND
+
+            CALL "system" USING SHELL-COMMAND.
+
+            PERFORM DELETE-REQUEST-BODY-FILE.
+
+            DISPLAY "DEBUG: Router executed, reading response: "
+                RESPONSE-FILE-NAME
+
+            OPEN INPUT RESPONSE-FILE
+
+            IF RESPONSE-FILE-STATUS NOT = "00" THEN
+                DISPLAY "ERROR: No route matched (status "
+                    RESPONSE-FILE-STATUS ")"
+                PERFORM SEND-404-RESPONSE
+                EXIT PARAGRAPH
+            END-IF
+
+            MOVE SPACES TO RESPONSE-BUFFER
+
+            READ RESPONSE-FILE INTO RESPONSE-BUFFER
+                 AT END
+                     DISPLAY "ERROR: Response file not found!"
+                     MOVE "ROUTER" TO REJECTED-REASON
+                     PERFORM LOG-REJECTED-REQUEST
+                     CLOSE RESPONSE-FILE
+                     PERFORM DELETE-RESPONSE-FILE
+                     PERFORM SEND-500-RESPONSE
+                     EXIT PARAGRAPH
+                 NOT AT END
+                     *> FUNCTION LENGTH(RESPONSE-BUFFER) alone always
+                     *> comes back as the field's declared 1024-byte
+                     *> size, not routes.sh's actual output length --
+                     *> now that SEND-RESPONSE no longer closes the
+                     *> connection after every reply (req009), sending
+                     *> that padding downstream desyncs HTTP framing
+                     *> on the next pipelined request.
+                     COMPUTE RESPONSE-SIZE =
+                         FUNCTION LENGTH(FUNCTION
+                             TRIM(RESPONSE-BUFFER))
+            END-READ
+
+            CLOSE RESPONSE-FILE
+
+            PERFORM DELETE-RESPONSE-FILE
+
+            DISPLAY "DEBUG: Response file read. Size: "
+                RESPONSE-SIZE
+
+            PERFORM FIRE-WEBHOOK
+            PERFORM SEND-RESPONSE
+
+            EXIT PARAGRAPH.
+
+       DELETE-RESPONSE-FILE.
+      *> "rm " is STRUNG in DELIMITED BY SIZE, not re-read out of
+      *> DELETE-COMMAND DELIMITED BY SPACE -- the latter would stop at
+      *> the space inside the literal itself and silently drop the
+      *> "rm" token, concatenating the filename straight onto nothing.
+            MOVE SPACES TO DELETE-COMMAND
+            STRING "rm " DELIMITED BY SIZE
+                   RESPONSE-FILE-NAME DELIMITED BY SPACE
+                   INTO DELETE-COMMAND.
+            CALL "system" USING DELETE-COMMAND.
+            EXIT PARAGRAPH.
+
+       SET-CGI-ENVIRONMENT.
+      *> Standard COBOL ENVIRONMENT-NAME/ENVIRONMENT-VALUE mnemonic
+      *> devices set an env var for the process (and anything it later
+      *> CALLs "system" on) -- no null-termination bookkeeping needed
+      *> the way a raw CALL "setenv" would require.
+            MOVE FUNCTION TRIM(HTTP-METHOD) TO TRIM-VALUE
+            DISPLAY "REQUEST_METHOD" UPON ENVIRONMENT-NAME
+            DISPLAY TRIM-VALUE UPON ENVIRONMENT-VALUE
+
+            MOVE FUNCTION TRIM(URL-PATH) TO TRIM-VALUE
+            DISPLAY "PATH_INFO" UPON ENVIRONMENT-NAME
+            DISPLAY TRIM-VALUE UPON ENVIRONMENT-VALUE
+
+            *> REQUEST-BODY-SIZE (the exact received-byte count) is
+            *> used here instead of a FUNCTION TRIM length, which
+            *> would understate CONTENT_LENGTH for any body that
+            *> genuinely contains trailing space bytes.
+            MOVE REQUEST-BODY-SIZE TO CONTENT-LENGTH-DISPLAY
+            DISPLAY "CONTENT_LENGTH" UPON ENVIRONMENT-NAME
+            DISPLAY CONTENT-LENGTH-DISPLAY UPON ENVIRONMENT-VALUE
+
+            EXIT PARAGRAPH.
+
+       WRITE-REQUEST-BODY-FILE.
+      *> Written byte-for-byte via CBL_CREATE_FILE/CBL_WRITE_FILE
+      *> rather than LINE SEQUENTIAL's WRITE, which strips trailing
+      *> spaces off the record and would silently corrupt a binary
+      *> body (e.g. a multipart upload, req024) before routes.sh ever
+      *> sees it.
+            MOVE 2 TO REQBODY-RAW-ACCESS-NUM
+            MOVE LOW-VALUES TO REQBODY-RAW-OFFSET
+            CALL "CBL_CREATE_FILE" USING REQUEST-BODY-FILE-NAME,
+                    REQBODY-RAW-ACCESS, REQBODY-RAW-DENY,
+                    REQBODY-RAW-DEVICE, REQBODY-RAW-HANDLE
+                RETURNING REQBODY-RAW-RESULT
+
+            MOVE REQUEST-BODY-SIZE TO REQBODY-RAW-LEN
+            IF REQBODY-RAW-LEN > 0 THEN
+                CALL "CBL_WRITE_FILE" USING REQBODY-RAW-HANDLE,
+                        REQBODY-RAW-OFFSET, REQBODY-RAW-LEN,
+                        REQBODY-RAW-FLAGS, REQUEST-BODY
+                    RETURNING REQBODY-RAW-RESULT
+            END-IF
+
+            CALL "CBL_CLOSE_FILE" USING REQBODY-RAW-HANDLE
+                RETURNING REQBODY-RAW-RESULT
+
+            EXIT PARAGRAPH.
+
+       DELETE-REQUEST-BODY-FILE.
+            MOVE SPACES TO DELETE-COMMAND
+            STRING "rm " DELIMITED BY SIZE
+                   REQUEST-BODY-FILE-NAME DELIMITED BY SPACE
+                   INTO DELETE-COMMAND.
+            CALL "system" USING DELETE-COMMAND.
+            EXIT PARAGRAPH.
+
+       SEND-404-RESPONSE.
+            MOVE SPACES TO RESPONSE-BUFFER
+            STRING "HTTP/1.1 404 Not Found" DELIMITED BY SIZE
+                   X"0D0A" DELIMITED BY SIZE
+                   "Content-Length: 0" DELIMITED BY SIZE
+                   X"0D0A" DELIMITED BY SIZE
+                   X"0D0A" DELIMITED BY SIZE
+                   INTO RESPONSE-BUFFER
+
+            COMPUTE RESPONSE-SIZE =
+                FUNCTION LENGTH(FUNCTION TRIM(RESPONSE-BUFFER))
+
+            PERFORM SEND-RESPONSE
+
+            EXIT PARAGRAPH.
+
+       SEND-500-RESPONSE.
+            MOVE SPACES TO RESPONSE-BUFFER
+            STRING "HTTP/1.1 500 Internal Server Error" DELIMITED
+                       BY SIZE
+                   X"0D0A" DELIMITED BY SIZE
+                   "Content-Length: 0" DELIMITED BY SIZE
+                   X"0D0A" DELIMITED BY SIZE
+                   X"0D0A" DELIMITED BY SIZE
+                   INTO RESPONSE-BUFFER
+
+            COMPUTE RESPONSE-SIZE =
+                FUNCTION LENGTH(FUNCTION TRIM(RESPONSE-BUFFER))
+
+            PERFORM SEND-RESPONSE
+
+            EXIT PARAGRAPH.
+
+       SEND-413-RESPONSE.
+            MOVE SPACES TO RESPONSE-BUFFER
+            STRING "HTTP/1.1 413 Payload Too Large" DELIMITED
+                       BY SIZE
+                   X"0D0A" DELIMITED BY SIZE
+                   "Content-Length: 0" DELIMITED BY SIZE
+                   X"0D0A" DELIMITED BY SIZE
+                   X"0D0A" DELIMITED BY SIZE
+                   INTO RESPONSE-BUFFER
+
+            COMPUTE RESPONSE-SIZE =
+                FUNCTION LENGTH(FUNCTION TRIM(RESPONSE-BUFFER))
+
+            PERFORM SEND-RESPONSE
+
+            EXIT PARAGRAPH.
+
+       SEND-408-RESPONSE.
+            MOVE SPACES TO RESPONSE-BUFFER
+            STRING "HTTP/1.1 408 Request Timeout" DELIMITED
+                       BY SIZE
+                   X"0D0A" DELIMITED BY SIZE
+                   "Content-Length: 0" DELIMITED BY SIZE
+                   X"0D0A" DELIMITED BY SIZE
+                   "Connection: close" DELIMITED BY SIZE
+                   X"0D0A" DELIMITED BY SIZE
+                   X"0D0A" DELIMITED BY SIZE
+                   INTO RESPONSE-BUFFER
+
+            COMPUTE RESPONSE-SIZE =
+                FUNCTION LENGTH(FUNCTION TRIM(RESPONSE-BUFFER))
+
+            PERFORM SEND-RESPONSE
+
+            EXIT PARAGRAPH.
+
+       SEND-405-RESPONSE.
+            MOVE SPACES TO RESPONSE-BUFFER
+            STRING "HTTP/1.1 405 Method Not Allowed" DELIMITED
+                       BY SIZE
+                   X"0D0A" DELIMITED BY SIZE
+                   "Allow: GET, POST, PUT, DELETE, HEAD, PATCH, "
+                       DELIMITED BY SIZE
+                   "OPTIONS" DELIMITED BY SIZE
+                   X"0D0A" DELIMITED BY SIZE
+                   "Content-Length: 0" DELIMITED BY SIZE
+                   X"0D0A" DELIMITED BY SIZE
+                   X"0D0A" DELIMITED BY SIZE
+                   INTO RESPONSE-BUFFER
+
+            COMPUTE RESPONSE-SIZE =
+                FUNCTION LENGTH(FUNCTION TRIM(RESPONSE-BUFFER))
+
+            PERFORM SEND-RESPONSE
+
+            EXIT PARAGRAPH.
