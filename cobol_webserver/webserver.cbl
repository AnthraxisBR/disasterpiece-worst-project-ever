@@ -8,20 +8,56 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT RESPONSE-FILE ASSIGN TO "response.tmp"
+           SELECT RESPONSE-FILE ASSIGN TO RESPONSE-FILE-NAME
                ORGANIZATION IS LINE SEQUENTIAL.
+           COPY MULTIPART-UPLOAD-FILE-CONTROL.
+           COPY RATE-LIMIT-FILE-CONTROL.
+           COPY WEBHOOK-PAYLOAD-FILE-CONTROL.
+           COPY CONFIG-FILE-CONTROL.
+           COPY ACCESS-LOG-FILE-CONTROL.
+           COPY PID-FILE-CONTROL.
+           COPY METRICS-FILE-CONTROL.
 
        DATA DIVISION.
        FILE SECTION.
        FD RESPONSE-FILE.
        01 RESPONSE-RECORD PIC X(512). *> Define file record structure
+       COPY MULTIPART-UPLOAD-FD.
+       COPY RATE-LIMIT-FD.
+       COPY WEBHOOK-PAYLOAD-FD.
+       COPY CONFIG-FD.
+       COPY ACCESS-LOG-FD.
+       COPY PID-FILE-FD.
+       COPY METRICS-FILE-FD.
 
        WORKING-STORAGE SECTION.
             COPY VARIABLES.
+            COPY CONFIG-FIELDS.
+            COPY SERVER-ADDRESS-V6.
+            COPY LOGGING-FIELDS.
+            COPY ROUTE-TABLE.
+            COPY QUERY-PARAMS.
+            COPY HTTP-HEADERS.
+            COPY READ-FULL-BODY-FIELDS.
+            COPY JSON-FIELD-TABLE.
+            COPY KEEPALIVE-FIELDS.
+            COPY SERVER-START-TIME.
+            COPY SHUTDOWN-FLAG.
+            COPY METRICS-FIELDS.
+            COPY AUTH-FIELDS.
+            COPY MULTIPART-FIELDS.
+            COPY RATE-LIMIT-FIELDS.
+            COPY URL-NORMALIZE-FIELDS.
+            COPY WEBHOOK-FIELDS.
 
        PROCEDURE DIVISION.
 
        MAIN-PROCEDURE.
+           PERFORM LOAD-SERVER-CONFIG
+           PERFORM APPLY-CONFIG-TO-SOCKET
+           PERFORM INITIALIZE-ROUTE-TABLE
+           CALL "time" USING BY VALUE 0 RETURNING SERVER-START-TIME
+           PERFORM INITIALIZE-TLS
 
        OPEN-SOCKET.
            CALL "htons" USING BY VALUE PORT RETURNING PORT.
@@ -29,9 +65,15 @@
            *> Create socket with SOCK_STREAM (TCP)
            CALL "socket" USING BY VALUE 2, 1, 0 RETURNING SERVER-FD.
            IF SERVER-FD < 0 THEN
+               IF CONFIG-SELF-TEST = "Y" OR CONFIG-SELF-TEST = "y"
+                   DISPLAY "SELF-TEST: FAIL - OPEN-SOCKET"
+               END-IF
                DISPLAY "Error: Could not create socket."
                STOP RUN
            ELSE
+               IF CONFIG-SELF-TEST = "Y" OR CONFIG-SELF-TEST = "y"
+                   DISPLAY "SELF-TEST: PASS - OPEN-SOCKET"
+               END-IF
                DISPLAY "Socket created successfully."
            END-IF.
 
@@ -39,102 +81,331 @@
            CALL "setsockopt" USING BY VALUE SERVER-FD
                                    BY VALUE 1      *> SOL_SOCKET
                                    BY VALUE 2      *> SO_REUSEADDR
-                                   BY REFERENCE 1  *> Enable option
-                                   BY VALUE 4      *> Option size
+                                   BY REFERENCE OPT-VALUE
+                                   BY VALUE LENGTH OF OPT-VALUE
                                    RETURNING RETURN-CODE.
 
            DISPLAY "DEBUG: setsockopt RETURN CODE: " RETURN-CODE.
 
+           IF CONFIG-SELF-TEST = "Y" OR CONFIG-SELF-TEST = "y"
+               IF RETURN-CODE = 0
+                   DISPLAY "SELF-TEST: PASS - SET-SOCKET-OPTION"
+               ELSE
+                   DISPLAY "SELF-TEST: FAIL - SET-SOCKET-OPTION"
+               END-IF
+           END-IF.
 
        BIND-SOCKET.
-           *> Bind the socket
+           *> Bind the socket to the configured server address
            CALL "bind" USING BY VALUE SERVER-FD,
-                                      BY CONTENT CLIENT-ADDRESS,
-                                      BY VALUE LENGTH OF CLIENT-ADDRESS
+                                      BY CONTENT SERVER-ADDRESS,
+                                      BY VALUE LENGTH OF
+                                          SERVER-ADDRESS
                                       RETURNING RETURN-CODE-LOCAL.
            IF RETURN-CODE-LOCAL < 0 THEN
+               IF CONFIG-SELF-TEST = "Y" OR CONFIG-SELF-TEST = "y"
+                   DISPLAY "SELF-TEST: FAIL - BIND-SOCKET"
+               END-IF
                DISPLAY "Error: Binding socket failed."
                STOP RUN
            ELSE
+               IF CONFIG-SELF-TEST = "Y" OR CONFIG-SELF-TEST = "y"
+                   DISPLAY "SELF-TEST: PASS - BIND-SOCKET"
+               END-IF
                DISPLAY "Socket bound successfully."
            END-IF.
 
        LISTEN-SOCKET.
            *> Listen for incoming connections
-           CALL "listen" USING BY VALUE SERVER-FD, BY VALUE 5 RETURNING RETURN-CODE-LOCAL.
+           CALL "listen" USING BY VALUE SERVER-FD, BY VALUE 5
+                                RETURNING RETURN-CODE-LOCAL.
            IF RETURN-CODE-LOCAL < 0 THEN
+               IF CONFIG-SELF-TEST = "Y" OR CONFIG-SELF-TEST = "y"
+                   DISPLAY "SELF-TEST: FAIL - LISTEN-SOCKET"
+               END-IF
                DISPLAY "Error: Listen failed."
                STOP RUN
            ELSE
+               IF CONFIG-SELF-TEST = "Y" OR CONFIG-SELF-TEST = "y"
+                   DISPLAY "SELF-TEST: PASS - LISTEN-SOCKET"
+               END-IF
                DISPLAY "Socket is listening."
            END-IF.
 
+           IF CONFIG-SELF-TEST = "Y" OR CONFIG-SELF-TEST = "y" THEN
+               DISPLAY "SELF-TEST: socket setup validated; "
+                   "skipping PID file, signal handlers, and the "
+                   "accept loop."
+               CALL "close" USING BY VALUE SERVER-FD
+               STOP RUN
+           END-IF
+
+           PERFORM WRITE-PID-FILE
+
+           *> Let a blocking accept() wake up on SIGTERM/SIGINT with
+           *> EINTR instead of hanging forever, so a stop request is
+           *> honored between clients rather than mid-request.
+           SET SIGNAL-HANDLER-PTR TO ENTRY "SIGNAL-HANDLER".
+           CALL "signal" USING BY VALUE 15, BY VALUE SIGNAL-HANDLER-PTR.
+           CALL "signal" USING BY VALUE 2, BY VALUE SIGNAL-HANDLER-PTR.
+
            DISPLAY "Waiting for client connection...".
-           *> DISPLAY "DEBUG: SERVER-FD: " SERVER-FD
-           *> DISPLAY "DEBUG: CLIENT-FD: " CLIENT-FD.
+
+           PERFORM STARTUP-IPV6-LISTENER
 
        ACCEPT-CLIENT.
+           IF SHUTDOWN-REQUESTED = "Y" THEN
+               PERFORM GRACEFUL-SHUTDOWN
+           END-IF
+
            CALL "accept" USING BY VALUE SERVER-FD,
-                                           BY REFERENCE CLIENT-ADDRESS,
-                                           BY REFERENCE LENGTH OF CLIENT-ADDRESS
+                                           BY REFERENCE
+                                               CLIENT-ADDRESS,
+                                           BY REFERENCE
+                                               CLIENT-ADDR-LEN
                                            RETURNING CLIENT-FD.
 
            IF CLIENT-FD < 0 THEN
                DISPLAY "Error: Accept failed."
+               IF SHUTDOWN-REQUESTED = "Y" THEN
+                   PERFORM GRACEFUL-SHUTDOWN
+               END-IF
+               GO TO ACCEPT-CLIENT
+           ELSE
+               DISPLAY "Client connection accepted, FD: " CLIENT-FD
+           END-IF.
+
+           *> Fork a child per connection so concurrent clients do
+           *> not queue behind one another on the listen backlog.
+           CALL "fork" RETURNING CHILD-PID.
+
+           IF CHILD-PID = 0 THEN
+               MOVE "N" TO CLIENT-IS-V6
+               CALL "close" USING BY VALUE SERVER-FD
+               PERFORM SET-RECV-TIMEOUT
+               PERFORM TLS-WRAP-CLIENT
+               IF TLS-HANDSHAKE-OK = "Y" THEN
+                   MOVE "Y" TO KEEP-SERVING
+                   PERFORM RECEIVE-REQUEST UNTIL KEEP-SERVING = "N"
+               END-IF
+               CALL "close" USING BY VALUE CLIENT-FD
                STOP RUN
            ELSE
-               DISPLAY "Client connection accepted with CLIENT-FD: " CLIENT-FD
+               IF CHILD-PID < 0 THEN
+                   DISPLAY "Error: fork failed, servicing inline."
+                   MOVE "N" TO CLIENT-IS-V6
+                   PERFORM SET-RECV-TIMEOUT
+                   PERFORM TLS-WRAP-CLIENT
+                   IF TLS-HANDSHAKE-OK = "Y" THEN
+                       MOVE "Y" TO KEEP-SERVING
+                       PERFORM RECEIVE-REQUEST UNTIL KEEP-SERVING = "N"
+                   END-IF
+               END-IF
+               CALL "close" USING BY VALUE CLIENT-FD
+               CALL "waitpid" USING BY VALUE -1,
+                                    BY REFERENCE WAIT-STATUS,
+                                    BY VALUE 1
+                                    RETURNING RETURN-CODE-LOCAL
            END-IF.
 
-           RECEIVE-REQUEST.
+           GO TO ACCEPT-CLIENT.
 
-       RECEIVE-REQUEST.
-           CALL "recv" USING BY VALUE CLIENT-FD,
-                             BY REFERENCE REQUEST-BUFFER,
-                             BY VALUE LENGTH OF REQUEST-BUFFER,
-                             BY VALUE 0
-                             RETURNING REQUEST-SIZE.
-
-           IF REQUEST-SIZE < 0 THEN
-               DISPLAY "Error: recv failed."
-               STOP RUN
+       GRACEFUL-SHUTDOWN.
+           DISPLAY "Shutdown requested, closing listening socket."
+           CALL "close" USING BY VALUE SERVER-FD
+           PERFORM DELETE-PID-FILE
+           STOP RUN.
+
+       STARTUP-IPV6-LISTENER.
+      *> Opt-in AF_INET6 listener for network segments that have gone
+      *> IPv6-only. Runs in a forked-off sibling process so the
+      *> existing IPv4 ACCEPT-CLIENT loop below is untouched -- the
+      *> same fork-per-listener idea this server already uses
+      *> fork-per-connection for.
+           IF CONFIG-IPV6-ENABLED NOT = "Y" AND
+              CONFIG-IPV6-ENABLED NOT = "y" THEN
+               EXIT PARAGRAPH
+           END-IF
+
+           CALL "fork" RETURNING CHILD-PID-V6.
+
+           IF CHILD-PID-V6 = 0 THEN
+               CALL "close" USING BY VALUE SERVER-FD
+               MOVE CONFIG-PORT TO PORT-V6
+               CALL "htons" USING BY VALUE PORT-V6 RETURNING PORT-V6
+
+               CALL "socket" USING BY VALUE 10, 1, 0
+                   RETURNING SERVER-FD-V6
+               IF SERVER-FD-V6 < 0 THEN
+                   DISPLAY "Error: Could not create IPv6 socket."
+                   STOP RUN
+               END-IF
+
+               CALL "setsockopt" USING BY VALUE SERVER-FD-V6,
+                                       BY VALUE 1,
+                                       BY VALUE 2,
+                                       BY REFERENCE OPT-VALUE,
+                                       BY VALUE LENGTH OF OPT-VALUE
+                                       RETURNING RETURN-CODE-LOCAL
+
+               CALL "bind" USING BY VALUE SERVER-FD-V6,
+                                    BY CONTENT SERVER-ADDRESS-V6,
+                                    BY VALUE LENGTH OF
+                                        SERVER-ADDRESS-V6
+                                    RETURNING RETURN-CODE-LOCAL
+               IF RETURN-CODE-LOCAL < 0 THEN
+                   DISPLAY "Error: Binding IPv6 socket failed."
+                   STOP RUN
+               END-IF
+
+               CALL "listen" USING BY VALUE SERVER-FD-V6, BY VALUE 5
+                                       RETURNING RETURN-CODE-LOCAL
+               IF RETURN-CODE-LOCAL < 0 THEN
+                   DISPLAY "Error: IPv6 listen failed."
+                   STOP RUN
+               END-IF
+
+               DISPLAY "IPv6 listener ready on ["
+                   CONFIG-BIND-ADDRESS-V6 "]:" CONFIG-PORT
+
+               PERFORM ACCEPT-CLIENT-V6
            ELSE
-               DISPLAY "Received " REQUEST-SIZE " bytes from client."
-               DISPLAY "Client Message: " REQUEST-BUFFER
+               IF CHILD-PID-V6 < 0 THEN
+                   DISPLAY "WARN: fork for IPv6 listener failed, "
+                       "continuing with IPv4 only."
+               END-IF
+           END-IF
+
+           EXIT PARAGRAPH.
+
+       ACCEPT-CLIENT-V6.
+      *> Mirrors ACCEPT-CLIENT above, but accepting off the AF_INET6
+      *> socket. Runs in its own process (see STARTUP-IPV6-LISTENER),
+      *> so it reuses CLIENT-FD/RECEIVE-REQUEST exactly like the IPv4
+      *> loop, just with the V6 server socket and address structure.
+           CALL "accept" USING BY VALUE SERVER-FD-V6,
+                                           BY REFERENCE
+                                               CLIENT-ADDRESS-V6,
+                                           BY REFERENCE
+                                               CLIENT-ADDR-LEN-V6
+                                           RETURNING CLIENT-FD.
+
+           IF CLIENT-FD < 0 THEN
+               DISPLAY "Error: IPv6 accept failed."
+               GO TO ACCEPT-CLIENT-V6
+           ELSE
+               DISPLAY "IPv6 client connection accepted, FD: "
+                   CLIENT-FD
            END-IF.
 
-           PERFORM PROCESS-REQUEST
+           CALL "fork" RETURNING CHILD-PID.
 
-           PERFORM SEND-RESPONSE.
+           IF CHILD-PID = 0 THEN
+               MOVE "Y" TO CLIENT-IS-V6
+               PERFORM SET-RECV-TIMEOUT
+               PERFORM TLS-WRAP-CLIENT
+               IF TLS-HANDSHAKE-OK = "Y" THEN
+                   MOVE "Y" TO KEEP-SERVING
+                   PERFORM RECEIVE-REQUEST UNTIL KEEP-SERVING = "N"
+               END-IF
+               CALL "close" USING BY VALUE CLIENT-FD
+               STOP RUN
+           ELSE
+               IF CHILD-PID < 0 THEN
+                   DISPLAY "Error: fork failed, servicing inline."
+                   MOVE "Y" TO CLIENT-IS-V6
+                   PERFORM SET-RECV-TIMEOUT
+                   PERFORM TLS-WRAP-CLIENT
+                   IF TLS-HANDSHAKE-OK = "Y" THEN
+                       MOVE "Y" TO KEEP-SERVING
+                       PERFORM RECEIVE-REQUEST UNTIL KEEP-SERVING = "N"
+                   END-IF
+               END-IF
+               CALL "close" USING BY VALUE CLIENT-FD
+               CALL "waitpid" USING BY VALUE -1,
+                                    BY REFERENCE WAIT-STATUS,
+                                    BY VALUE 1
+                                    RETURNING RETURN-CODE-LOCAL
+           END-IF.
 
-       SEND-RESPONSE.
-           DISPLAY "Response: " RESPONSE
-           DISPLAY "Response size: " LENGTH OF RESPONSE
+           GO TO ACCEPT-CLIENT-V6.
+
+       RECEIVE-REQUEST.
+           MOVE SPACES TO REQUEST-BUFFER
+
+           IF CONFIG-TLS-ENABLED = "Y" THEN
+               CALL "tls_recv" USING BY VALUE CLIENT-FD,
+                                 BY REFERENCE REQUEST-BUFFER,
+                                 BY VALUE LENGTH OF REQUEST-BUFFER,
+                                 BY VALUE 0
+                                 RETURNING REQUEST-SIZE
+           ELSE
+               CALL "recv" USING BY VALUE CLIENT-FD,
+                                 BY REFERENCE REQUEST-BUFFER,
+                                 BY VALUE LENGTH OF REQUEST-BUFFER,
+                                 BY VALUE 0
+                                 RETURNING REQUEST-SIZE
+           END-IF.
 
-           MOVE LENGTH OF RESPONSE-BODY TO RESPONSE-BODY-SIZE
-           MOVE LENGTH OF RESPONSE TO RESPONSE-SIZE
-           PERFORM VARYING I FROM 128 BY -1 UNTIL I = 1
-               IF RESPONSE(I:1) NOT = " "
-                    MOVE I TO RESPONSE-SIZE
-                    EXIT PERFORM
+           *> REQUEST-SIZE is unsigned; a recv() error/timeout comes
+           *> back as -1 and wraps around, so anything bigger than the
+           *> buffer itself is really "no request arrived". A plain
+           *> 0-byte return is an orderly close and needs no errno
+           *> check; the wrapped-negative case is checked against
+           *> errno to tell a real SO_RCVTIMEO timeout (EAGAIN) apart
+           *> from any other recv() failure.
+           IF REQUEST-SIZE = 0 THEN
+               DISPLAY "Connection closed."
+               MOVE "N" TO KEEP-SERVING
+           ELSE IF REQUEST-SIZE > LENGTH OF REQUEST-BUFFER THEN
+               CALL "errno" RETURNING RETURN-CODE-LOCAL
+               IF RETURN-CODE-LOCAL = 11 THEN
+                   DISPLAY "WARN: recv timed out after "
+                       CONFIG-RECV-TIMEOUT " secs, sending 408"
+                   PERFORM SEND-408-RESPONSE
+               ELSE
+                   DISPLAY "Connection closed or idle timeout."
                END-IF
-           END-PERFORM
+               MOVE "N" TO KEEP-SERVING
+           ELSE IF REQUEST-SIZE = LENGTH OF REQUEST-BUFFER THEN
+               DISPLAY "WARN: request filled REQUEST-BUFFER ("
+                   REQUEST-SIZE " bytes), rejecting with 413"
+               PERFORM SEND-413-RESPONSE
+               MOVE "N" TO KEEP-SERVING
+           ELSE
+               DISPLAY "Received " REQUEST-SIZE " bytes."
+               DISPLAY "Client Message: " REQUEST-BUFFER
+
+               MOVE REQUEST-SIZE TO LAST-REQUEST-BYTES
+
+               PERFORM PROCESS-REQUEST
 
-           COMPUTE RESPONSE-SIZE = RESPONSE-SIZE + 6 *> Add 6 for "0000" in "Content-Length: 0000"
-           MOVE RESPONSE-SIZE TO RESPONSE-SIZE-NUM
-           MOVE RESPONSE-SIZE-NUM TO RESPONSE-SIZE-STRING
+               PERFORM SEND-RESPONSE
 
-           *> DISPLAY "DEBUG: RESPONSE-SIZE: " RESPONSE-SIZE
+               PERFORM DETERMINE-KEEP-ALIVE
 
-           MOVE RESPONSE-SIZE-STRING TO RESPONSE(34:4). *> Overwrite "0000" in "Content-Length: 0000"
+               PERFORM CLOSE-CONNECTION
+           END-IF.
 
-           CALL "send" USING BY VALUE CLIENT-FD
-                               BY REFERENCE RESPONSE
-                               BY VALUE LENGTH OF RESPONSE
-                               BY VALUE 0
-                               RETURNING RETURN-CODE-LOCAL.
+           EXIT PARAGRAPH.
 
-           *> DISPLAY "DEBUG: send RETURN CODE: " RETURN-CODE-LOCAL.
+       SEND-RESPONSE.
+           DISPLAY "Response: " RESPONSE-BUFFER
+           DISPLAY "Response size: " RESPONSE-SIZE
+
+           IF CONFIG-TLS-ENABLED = "Y" THEN
+               CALL "tls_send" USING BY VALUE CLIENT-FD
+                                   BY REFERENCE RESPONSE-BUFFER
+                                   BY VALUE RESPONSE-SIZE
+                                   BY VALUE 0
+                                   RETURNING RETURN-CODE-LOCAL
+           ELSE
+               CALL "send" USING BY VALUE CLIENT-FD
+                                   BY REFERENCE RESPONSE-BUFFER
+                                   BY VALUE RESPONSE-SIZE
+                                   BY VALUE 0
+                                   RETURNING RETURN-CODE-LOCAL
+           END-IF.
 
            IF RETURN-CODE-LOCAL > 0 THEN
                DISPLAY "Bytes sent: " RETURN-CODE-LOCAL
@@ -143,18 +414,43 @@
                DISPLAY "Error Code: " RETURN-CODE-LOCAL
            END-IF.
 
-       CLOSE-CONNECTION.
-           DISPLAY "Closing connection..."
+           PERFORM RECORD-REQUEST-METRICS.
 
-           CALL "usleep" USING BY VALUE 100000. *> 100ms
+           PERFORM WRITE-ACCESS-LOG.
 
-           CALL "close" USING BY VALUE CLIENT-FD RETURNING RETURN-CODE-LOCAL.
-           *> DISPLAY "DEBUG: close RETURN CODE: " RETURN-CODE-LOCAL.
+       CLOSE-CONNECTION.
+      *> Only the DISPLAY/delay for an actual close belong here --
+      *> PERFORM'd unconditionally after every request, this used to
+      *> log a false "closing" message and pay a 100ms delay for
+      *> nothing on every request served over a keep-alive connection
+      *> (req009). The fd itself is closed elsewhere, once, after the
+      *> SERVICE-CLIENT loop exits.
+           IF KEEP-SERVING = "N" THEN
+               DISPLAY "Closing connection..."
 
-           *> DISPLAY "Response sent: " RESPONSE.
+               CALL "usleep" USING BY VALUE 100000 *> 100ms
+           END-IF
 
-           GO TO ACCEPT-CLIENT.
+           EXIT PARAGRAPH.
 
        COPY PROCESS-REQUEST.
+       COPY LOAD-CONFIG.
+       COPY WRITE-ACCESS-LOG.
+       COPY ROUTE-DISPATCH.
+       COPY PARSE-QUERY-STRING.
+       COPY PARSE-HEADERS.
+       COPY READ-FULL-BODY.
+       COPY PARSE-JSON-BODY.
+       COPY KEEPALIVE.
+       COPY SERVE-HEALTHZ.
+       COPY PID-FILE.
+       COPY TLS-SUPPORT.
+       COPY METRICS.
+       COPY AUTH-CHECK.
+       COPY SET-RECV-TIMEOUT.
+       COPY PARSE-MULTIPART-BODY.
+       COPY RATE-LIMIT-CHECK.
+       COPY NORMALIZE-URL-PATH.
+       COPY FIRE-WEBHOOK.
 
        STOP RUN.
