@@ -0,0 +1,305 @@
+       PROCESS-REQUEST.
+           DISPLAY "Processing request..."
+           PERFORM PARSE-INCOMING-REQUEST
+           DISPLAY "Request processed."
+
+           IF URL-PATH-CHANGED = "Y" THEN
+               DISPLAY "Redirecting to normalized path: " URL-PATH
+               PERFORM SEND-301-RESPONSE
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM AUTH-CHECK
+
+           IF AUTH-OK = "N" THEN
+               DISPLAY "Unauthorized request, sending 401: " URL-PATH
+               PERFORM SEND-401-RESPONSE
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM CHECK-RATE-LIMIT
+
+           IF RATE-LIMIT-OK = "N" THEN
+               DISPLAY "Rate limit exceeded, sending 429: "
+                   CLIENT-IP-DISPLAY
+               PERFORM SEND-429-RESPONSE
+               EXIT PARAGRAPH
+           END-IF
+
+           IF HTTP-METHOD = "GET"    OR HTTP-METHOD = "POST"  OR
+              HTTP-METHOD = "PUT"    OR HTTP-METHOD = "DELETE" OR
+              HTTP-METHOD = "HEAD"   OR HTTP-METHOD = "PATCH" OR
+              HTTP-METHOD = "OPTIONS" THEN
+               DISPLAY "Handling routing..."
+               PERFORM HANDLE-ROUTING
+               DISPLAY "Routing handled."
+           ELSE
+               DISPLAY "Unsupported method, sending 405: "
+                   HTTP-METHOD
+               PERFORM SEND-405-RESPONSE
+           END-IF
+
+           EXIT PARAGRAPH.
+
+       PARSE-INCOMING-REQUEST.
+           DISPLAY "Parsing request..."
+
+           *> Identify HTTP method and URL path
+           PERFORM IDENTIFY-REQUEST-METHOD
+
+           *> Extract URL Path (between METHOD and " HTTP/1.1")
+           UNSTRING REQUEST-BUFFER DELIMITED BY ALL " "
+               INTO HTTP-METHOD URL-PATH DUMMY-VAR
+
+           *> Trim extracted values
+           MOVE URL-PATH TO TRIM-VALUE
+           PERFORM CLEANUP-VALUE
+           MOVE TRIM-VALUE TO URL-PATH
+
+           PERFORM PARSE-QUERY-STRING
+           PERFORM NORMALIZE-URL-PATH
+           PERFORM PARSE-HTTP-HEADERS
+
+           DISPLAY "DEBUG: Extracted HTTP Method: " HTTP-METHOD
+           DISPLAY "DEBUG: Extracted URL Path: " URL-PATH
+
+           *> Handle request body for POST/PUT/PATCH
+           IF HTTP-METHOD = "POST" OR HTTP-METHOD = "PUT" OR
+              HTTP-METHOD = "PATCH" THEN
+               PERFORM EXTRACT-REQUEST-BODY
+           ELSE
+               *> No body on this method -- clear out whatever the
+               *> previous request on this keep-alive connection left
+               *> in REQUEST-BODY/REQUEST-BODY-SIZE so a GET/HEAD/
+               *> DELETE/OPTIONS request never forwards a stale body
+               *> to router_wrapper or a table-dispatched route.
+               MOVE 0 TO REQUEST-BODY-SIZE
+               MOVE SPACES TO REQUEST-BODY
+           END-IF
+
+           DISPLAY "DEBUG: Exiting PARSE-INCOMING-REQUEST"
+           EXIT PARAGRAPH.
+
+       IDENTIFY-REQUEST-METHOD.
+           DISPLAY "Identifying request method..."
+           MOVE REQUEST-BUFFER TO REQUEST-LINE
+
+           *> Extract the HTTP method (first word)
+           UNSTRING REQUEST-LINE DELIMITED BY ALL " "
+               INTO HTTP-METHOD DUMMY-VAR
+
+           *> Trim HTTP method
+           MOVE HTTP-METHOD TO TRIM-VALUE
+           PERFORM CLEANUP-VALUE
+           MOVE TRIM-VALUE TO HTTP-METHOD
+
+           DISPLAY "DEBUG: Extracted HTTP Method: " HTTP-METHOD
+           EXIT PARAGRAPH.
+
+       EXTRACT-REQUEST-BODY.
+           MOVE 0 TO BODY-POSITION
+
+           *> Locate the start of the body (\r\n\r\n sequence)
+           PERFORM VARYING BODY-POSITION FROM 1 BY 1
+               UNTIL BODY-POSITION >
+                   FUNCTION LENGTH(REQUEST-BUFFER)
+               IF REQUEST-BUFFER(BODY-POSITION:4) = X"0D0A0D0A" THEN
+                   COMPUTE BODY-POSITION = BODY-POSITION + 4
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF BODY-POSITION > 0 THEN
+               MOVE SPACES TO REQUEST-BODY
+
+               *> Size the body from the bytes this recv() call
+               *> actually captured (LAST-REQUEST-BYTES) rather than
+               *> a FUNCTION TRIM round-trip through TRIM-VALUE --
+               *> TRIM-VALUE is only PIC X(1024), so that round-trip
+               *> also silently truncated any body over 1024 bytes,
+               *> and TRIM itself would strip leading/trailing
+               *> spaces and CR/LF bytes that are genuine content in
+               *> a binary body (e.g. a multipart upload).
+               IF LAST-REQUEST-BYTES >= BODY-POSITION THEN
+                   COMPUTE REQUEST-BODY-SIZE =
+                       LAST-REQUEST-BYTES - BODY-POSITION + 1
+                   MOVE REQUEST-BUFFER(BODY-POSITION:
+                           REQUEST-BODY-SIZE)
+                       TO REQUEST-BODY
+               ELSE
+                   MOVE 0 TO REQUEST-BODY-SIZE
+               END-IF
+
+               PERFORM READ-FULL-BODY
+
+               DISPLAY "DEBUG: Extracted Request Body: " REQUEST-BODY
+
+               PERFORM PARSE-MULTIPART-BODY
+               PERFORM PARSE-JSON-BODY
+           ELSE
+               DISPLAY "DEBUG: No body found in POST/PUT request."
+           END-IF
+
+           EXIT PARAGRAPH.
+
+       CLEANUP-VALUE.
+           *> Removes leading/trailing spaces and line breaks
+           MOVE FUNCTION TRIM(TRIM-VALUE) TO TRIM-VALUE
+           EXIT PARAGRAPH.
+
+
+       HANDLE-ROUTING.
+            PERFORM DISPATCH-ROUTE-TABLE
+
+            IF ROUTE-MATCHED = "Y" THEN
+                DISPLAY "DEBUG: Response size from route table: "
+                    RESPONSE-SIZE
+                PERFORM FIRE-WEBHOOK
+                PERFORM SEND-RESPONSE
+                EXIT PARAGRAPH
+            END-IF
+
+            IF HTTP-METHOD = "GET" AND
+               FUNCTION TRIM(URL-PATH) = "/healthz" THEN
+                PERFORM SERVE-HEALTHZ
+                PERFORM FIRE-WEBHOOK
+                EXIT PARAGRAPH
+            END-IF
+
+            IF HTTP-METHOD = "GET" AND
+               FUNCTION TRIM(URL-PATH) = "/metrics" THEN
+                PERFORM SERVE-METRICS
+                PERFORM FIRE-WEBHOOK
+                EXIT PARAGRAPH
+            END-IF
+
+            DISPLAY "Calling external router..."
+
+            DISPLAY "DEBUG: HTTP-METHOD: " HTTP-METHOD
+            DISPLAY "DEBUG: URL-PATH: " URL-PATH
+            DISPLAY "DEBUG: REQUEST-BODY: " REQUEST-BODY
+            CALL STATIC "router_wrapper"
+                USING BY REFERENCE HTTP-METHOD
+                      BY REFERENCE URL-PATH
+                      BY REFERENCE REQUEST-BODY
+                      BY REFERENCE RESPONSE-BUFFER
+                      BY VALUE LENGTH OF RESPONSE-BUFFER
+                RETURNING RESPONSE-SIZE
+
+
+            IF RESPONSE-SIZE > LENGTH OF RESPONSE-BUFFER THEN
+                DISPLAY "ALERT: router_wrapper reported a response "
+                    "of " RESPONSE-SIZE " bytes, which does not fit "
+                    "in RESPONSE-BUFFER (" LENGTH OF RESPONSE-BUFFER
+                    " bytes) -- sending 500 instead of a truncated "
+                    "response"
+                PERFORM SEND-500-RESPONSE
+                EXIT PARAGRAPH
+            END-IF
+
+            DISPLAY "DEBUG: Router response received."
+            DISPLAY "Response: " RESPONSE-BUFFER
+
+            PERFORM FIRE-WEBHOOK
+            PERFORM SEND-RESPONSE
+
+            EXIT PARAGRAPH.
+
+       SEND-413-RESPONSE.
+           MOVE SPACES TO RESPONSE-BUFFER
+           STRING "HTTP/1.1 413 Payload Too Large" DELIMITED
+                      BY SIZE
+                  X"0D0A" DELIMITED BY SIZE
+                  "Content-Length: 0" DELIMITED BY SIZE
+                  X"0D0A" DELIMITED BY SIZE
+                  X"0D0A" DELIMITED BY SIZE
+                  INTO RESPONSE-BUFFER
+
+           COMPUTE RESPONSE-SIZE =
+               FUNCTION LENGTH(FUNCTION TRIM(RESPONSE-BUFFER))
+
+           PERFORM SEND-RESPONSE
+
+           EXIT PARAGRAPH.
+
+       SEND-408-RESPONSE.
+           MOVE SPACES TO RESPONSE-BUFFER
+           STRING "HTTP/1.1 408 Request Timeout" DELIMITED
+                      BY SIZE
+                  X"0D0A" DELIMITED BY SIZE
+                  "Content-Length: 0" DELIMITED BY SIZE
+                  X"0D0A" DELIMITED BY SIZE
+                  "Connection: close" DELIMITED BY SIZE
+                  X"0D0A" DELIMITED BY SIZE
+                  X"0D0A" DELIMITED BY SIZE
+                  INTO RESPONSE-BUFFER
+
+           COMPUTE RESPONSE-SIZE =
+               FUNCTION LENGTH(FUNCTION TRIM(RESPONSE-BUFFER))
+
+           PERFORM SEND-RESPONSE
+
+           EXIT PARAGRAPH.
+
+       SEND-500-RESPONSE.
+           MOVE SPACES TO RESPONSE-BUFFER
+           STRING "HTTP/1.1 500 Internal Server Error" DELIMITED
+                      BY SIZE
+                  X"0D0A" DELIMITED BY SIZE
+                  "Content-Length: 0" DELIMITED BY SIZE
+                  X"0D0A" DELIMITED BY SIZE
+                  X"0D0A" DELIMITED BY SIZE
+                  INTO RESPONSE-BUFFER
+
+           COMPUTE RESPONSE-SIZE =
+               FUNCTION LENGTH(FUNCTION TRIM(RESPONSE-BUFFER))
+
+           PERFORM SEND-RESPONSE
+
+           EXIT PARAGRAPH.
+
+       SEND-405-RESPONSE.
+           MOVE SPACES TO RESPONSE-BUFFER
+           STRING "HTTP/1.1 405 Method Not Allowed" DELIMITED
+                      BY SIZE
+                  X"0D0A" DELIMITED BY SIZE
+                  "Allow: GET, POST, PUT, DELETE, HEAD, PATCH, "
+                      DELIMITED BY SIZE
+                  "OPTIONS" DELIMITED BY SIZE
+                  X"0D0A" DELIMITED BY SIZE
+                  "Content-Length: 0" DELIMITED BY SIZE
+                  X"0D0A" DELIMITED BY SIZE
+                  X"0D0A" DELIMITED BY SIZE
+                  INTO RESPONSE-BUFFER
+
+           COMPUTE RESPONSE-SIZE =
+               FUNCTION LENGTH(FUNCTION TRIM(RESPONSE-BUFFER))
+
+           PERFORM SEND-RESPONSE
+
+           EXIT PARAGRAPH.
+
+       TRIM-SPACES.
+           *> Find the first non-space/non-linebreak char (leading)
+           PERFORM VARYING I FROM 1 BY 1
+               UNTIL I > FUNCTION LENGTH(TRIM-VALUE)
+               IF TRIM-VALUE(I:1) NOT = " " AND
+                  TRIM-VALUE(I:1) NOT = X"0A" AND
+                  TRIM-VALUE(I:1) NOT = X"0D"
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           MOVE TRIM-VALUE(I:) TO TRIM-VALUE
+
+           *> Find the last non-space/non-linebreak char (trailing)
+           MOVE FUNCTION LENGTH(TRIM-VALUE) TO TRIM-LENGTH
+           PERFORM VARYING J FROM TRIM-LENGTH BY -1 UNTIL J = 1
+               IF TRIM-VALUE(J:1) NOT = " " AND
+                  TRIM-VALUE(J:1) NOT = X"0A" AND
+                  TRIM-VALUE(J:1) NOT = X"0D"
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           MOVE TRIM-VALUE(1:J) TO TRIM-VALUE
+
+           EXIT PARAGRAPH.
