@@ -0,0 +1,2 @@
+       FD MULTIPART-UPLOAD-FILE.
+       01 MULTIPART-UPLOAD-RECORD PIC X(8192).
