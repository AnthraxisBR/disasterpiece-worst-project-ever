@@ -0,0 +1,2 @@
+
+       01 SHUTDOWN-REQUESTED PIC X VALUE "N" EXTERNAL.
