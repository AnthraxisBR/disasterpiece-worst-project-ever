@@ -0,0 +1,40 @@
+      *> Fields for PARSE-MULTIPART-BODY's multipart/form-data
+      *> splitting (req 024). Kept separate from HTTP-HEADERS.cpy the
+      *> same way AUTH-FIELDS/KEEPALIVE-FIELDS are split out from the
+      *> paragraphs that use them.
+       01 MULTIPART-BOUNDARY           PIC X(128).
+       01 MULTIPART-MARKER             PIC X(130).
+       01 MULTIPART-MARKER-LEN         PIC 9(4) COMP-5.
+       01 MULTIPART-NAME-POS           PIC 9(9) COMP-5.
+
+       01 MULTIPART-SEARCH-FROM        PIC 9(9) COMP-5.
+       01 MULTIPART-SCAN-POS           PIC 9(9) COMP-5.
+       01 MULTIPART-FOUND-AT           PIC 9(9) COMP-5.
+       01 MULTIPART-PREV-BOUNDARY-POS  PIC 9(9) COMP-5.
+       01 MULTIPART-PART-START         PIC 9(9) COMP-5.
+       01 MULTIPART-PART-END           PIC 9(9) COMP-5.
+       01 MULTIPART-HEADER-END         PIC 9(9) COMP-5.
+
+       01 MULTIPART-PART-COUNT         PIC 9(4) COMP-5 VALUE 0.
+       01 MULTIPART-PART-COUNT-DISPLAY PIC 9(4).
+       01 MULTIPART-UPLOAD-FILE-NAME   PIC X(1024).
+       01 MULTIPART-UPLOAD-STATUS      PIC XX.
+
+      *> Raw byte-for-byte writer for upload parts (CBL_CREATE_FILE /
+      *> CBL_WRITE_FILE / CBL_CLOSE_FILE) -- LINE SEQUENTIAL's WRITE
+      *> strips trailing spaces off each record, which would silently
+      *> truncate a binary upload that genuinely ends in 0x20 bytes.
+      *> The whole part is written in a single CBL_WRITE_FILE call at
+      *> offset 0 (this build's CBL_WRITE_FILE does not honor a
+      *> nonzero/advancing offset correctly, so an incremental
+      *> byte-at-a-time write is not safe here).
+       01 MULTIPART-RAW-HANDLE         PIC X(4) VALUE LOW-VALUES.
+       01 MULTIPART-RAW-ACCESS         PIC X.
+       01 MULTIPART-RAW-ACCESS-NUM REDEFINES MULTIPART-RAW-ACCESS
+                                    PIC 9(2) COMP-X.
+       01 MULTIPART-RAW-DENY           PIC X VALUE X"00".
+       01 MULTIPART-RAW-DEVICE         PIC X VALUE X"00".
+       01 MULTIPART-RAW-OFFSET         PIC X(8) VALUE LOW-VALUES.
+       01 MULTIPART-RAW-LEN            PIC 9(8) COMP-X.
+       01 MULTIPART-RAW-FLAGS          PIC X(4) VALUE LOW-VALUES.
+       01 MULTIPART-RAW-RESULT         PIC 9(9) COMP-X.
