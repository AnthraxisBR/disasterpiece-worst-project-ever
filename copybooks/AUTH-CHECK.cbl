@@ -0,0 +1,52 @@
+       AUTH-CHECK.
+      *> Only the single configured path (CONFIG-AUTH-PATH) requires
+      *> auth -- everything else is waved through, same opt-in shape
+      *> as CONFIG-RATE-LIMIT-MIN and the other feature flags that
+      *> default to "off" when the config file doesn't set them.
+           MOVE "N" TO AUTH-REQUIRED
+           IF FUNCTION TRIM(CONFIG-AUTH-PATH) NOT = SPACES AND
+              FUNCTION TRIM(URL-PATH) =
+                  FUNCTION TRIM(CONFIG-AUTH-PATH) THEN
+               MOVE "Y" TO AUTH-REQUIRED
+           END-IF
+
+           IF AUTH-REQUIRED = "N" THEN
+               MOVE "Y" TO AUTH-OK
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "N" TO AUTH-OK
+           MOVE "Authorization" TO HEADER-LOOKUP-NAME
+           PERFORM LOOKUP-HTTP-HEADER
+
+           IF HEADER-LOOKUP-FOUND = "Y" THEN
+               MOVE SPACES TO AUTH-EXPECTED
+               STRING "Bearer " DELIMITED BY SIZE
+                      CONFIG-AUTH-TOKEN DELIMITED BY SPACE
+                      INTO AUTH-EXPECTED
+
+               IF FUNCTION TRIM(HEADER-LOOKUP-VALUE) =
+                  FUNCTION TRIM(AUTH-EXPECTED) THEN
+                   MOVE "Y" TO AUTH-OK
+               END-IF
+           END-IF
+
+           EXIT PARAGRAPH.
+
+       SEND-401-RESPONSE.
+           MOVE SPACES TO RESPONSE-BUFFER
+           STRING "HTTP/1.1 401 Unauthorized" DELIMITED BY SIZE
+                  X"0D0A" DELIMITED BY SIZE
+                  "WWW-Authenticate: Bearer" DELIMITED BY SIZE
+                  X"0D0A" DELIMITED BY SIZE
+                  "Content-Length: 0" DELIMITED BY SIZE
+                  X"0D0A" DELIMITED BY SIZE
+                  X"0D0A" DELIMITED BY SIZE
+                  INTO RESPONSE-BUFFER
+
+           COMPUTE RESPONSE-SIZE =
+               FUNCTION LENGTH(FUNCTION TRIM(RESPONSE-BUFFER))
+
+           PERFORM SEND-RESPONSE
+
+           EXIT PARAGRAPH.
