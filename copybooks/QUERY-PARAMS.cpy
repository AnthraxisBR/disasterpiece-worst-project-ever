@@ -0,0 +1,18 @@
+      *> Query-string parameters parsed out of URL-PATH by
+      *> PARSE-QUERY-STRING, so routing and route handlers see a bare
+      *> path plus a lookup table instead of "?key=value&..." glued
+      *> onto the path.
+       01 QUERY-PARAM-TABLE.
+           05 QUERY-PARAM-ENTRY OCCURS 20 TIMES.
+               10 QUERY-PARAM-KEY      PIC X(64).
+               10 QUERY-PARAM-VALUE    PIC X(256).
+       01 QUERY-PARAM-COUNT            PIC 9(4) COMP-5 VALUE 0.
+       01 QUERY-PARAM-IDX              PIC 9(4) COMP-5.
+
+       01 QUERY-STRING                 PIC X(1024).
+       01 QUERY-BASE-PATH              PIC X(1024).
+       01 QUERY-PAIR                   PIC X(320).
+       01 QUERY-PAIR-KEY               PIC X(64).
+       01 QUERY-PAIR-VALUE             PIC X(256).
+       01 QP-POINTER                   PIC 9(4) COMP-5.
+       01 QMARK-POSITION               PIC 9(4) COMP-5.
