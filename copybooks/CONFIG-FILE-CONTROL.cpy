@@ -0,0 +1,3 @@
+           SELECT CONFIG-FILE ASSIGN TO CONFIG-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CONFIG-FILE-STATUS.
