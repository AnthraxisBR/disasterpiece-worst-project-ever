@@ -0,0 +1,135 @@
+       LOAD-SERVER-CONFIG.
+           DISPLAY "DEBUG: Loading config from " CONFIG-FILE-NAME
+
+           OPEN INPUT CONFIG-FILE
+
+           IF CONFIG-FILE-STATUS = "35" OR CONFIG-FILE-STATUS = "05"
+               DISPLAY "DEBUG: No config file found, using defaults"
+           ELSE
+               PERFORM UNTIL CONFIG-FILE-STATUS = "10"
+                   READ CONFIG-FILE INTO CONFIG-LINE
+                       AT END
+                           MOVE "10" TO CONFIG-FILE-STATUS
+                       NOT AT END
+                           PERFORM APPLY-CONFIG-LINE
+                   END-READ
+               END-PERFORM
+               CLOSE CONFIG-FILE
+           END-IF
+
+           MOVE "Y" TO CONFIG-LOADED
+           EXIT PARAGRAPH.
+
+       APPLY-CONFIG-TO-SOCKET.
+      *> Copies the loaded config into the live socket-address
+      *> structures. Must run after LOAD-SERVER-CONFIG and before
+      *> OPEN-SOCKET/BIND-SOCKET.
+           MOVE CONFIG-PORT TO PORT
+
+           CALL "inet_pton" USING BY VALUE 2,
+                                   BY REFERENCE CONFIG-BIND-ADDRESS,
+                                   BY REFERENCE IP-ADDRESS
+                                   RETURNING RETURN-CODE-LOCAL
+           IF RETURN-CODE-LOCAL NOT = 1
+               DISPLAY "WARN: bad BIND_ADDRESS '"
+                   CONFIG-BIND-ADDRESS
+                   "', falling back to 0.0.0.0"
+               MOVE X"00000000" TO IP-ADDRESS
+           END-IF
+
+           IF CONFIG-IPV6-ENABLED = "Y" OR CONFIG-IPV6-ENABLED = "y"
+               CALL "inet_pton" USING BY VALUE 10,
+                                   BY REFERENCE
+                                       CONFIG-BIND-ADDRESS-V6,
+                                   BY REFERENCE IPV6-ADDRESS
+                                   RETURNING RETURN-CODE-LOCAL
+               IF RETURN-CODE-LOCAL NOT = 1
+                   DISPLAY "WARN: bad BIND_ADDRESS_V6 '"
+                       CONFIG-BIND-ADDRESS-V6 "'"
+               END-IF
+           END-IF
+
+           EXIT PARAGRAPH.
+
+       APPLY-CONFIG-LINE.
+           MOVE FUNCTION TRIM(CONFIG-LINE) TO CONFIG-LINE
+
+           IF CONFIG-LINE = SPACES OR CONFIG-LINE(1:1) = "#"
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 0 TO CONFIG-EQ-POS
+           INSPECT CONFIG-LINE TALLYING CONFIG-EQ-POS
+               FOR CHARACTERS BEFORE INITIAL "="
+
+           IF CONFIG-EQ-POS = 0 OR
+               CONFIG-EQ-POS >= FUNCTION LENGTH(CONFIG-LINE)
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO CONFIG-KEY
+           MOVE SPACES TO CONFIG-VAL
+           MOVE CONFIG-LINE(1:CONFIG-EQ-POS) TO CONFIG-KEY
+           MOVE CONFIG-LINE(CONFIG-EQ-POS + 2:) TO CONFIG-VAL
+           MOVE FUNCTION TRIM(CONFIG-KEY) TO CONFIG-KEY
+           MOVE FUNCTION TRIM(CONFIG-VAL) TO CONFIG-VAL
+
+           EVALUATE CONFIG-KEY
+               WHEN "PORT"
+                   COMPUTE CONFIG-PORT = FUNCTION NUMVAL(CONFIG-VAL)
+               WHEN "BIND_ADDRESS"
+                   MOVE CONFIG-VAL TO CONFIG-BIND-ADDRESS
+               WHEN "IPV6_ENABLED"
+                   MOVE CONFIG-VAL TO CONFIG-IPV6-ENABLED
+               WHEN "BIND_ADDRESS_V6"
+                   MOVE CONFIG-VAL TO CONFIG-BIND-ADDRESS-V6
+               WHEN "TEMP_DIR"
+                   MOVE CONFIG-VAL TO CONFIG-TEMP-DIR
+               WHEN "DOC_ROOT"
+                   MOVE CONFIG-VAL TO CONFIG-DOC-ROOT
+               WHEN "ROUTES_SCRIPT"
+                   MOVE CONFIG-VAL TO CONFIG-ROUTES-SCRIPT
+               WHEN "ACCESS_LOG"
+                   MOVE CONFIG-VAL TO CONFIG-ACCESS-LOG
+               WHEN "REJECTED_LOG"
+                   MOVE CONFIG-VAL TO CONFIG-REJECTED-LOG
+               WHEN "PID_FILE"
+                   MOVE CONFIG-VAL TO CONFIG-PID-FILE
+               WHEN "METRICS_FILE"
+                   MOVE CONFIG-VAL TO CONFIG-METRICS-FILE
+               WHEN "TLS_ENABLED"
+                   MOVE CONFIG-VAL TO CONFIG-TLS-ENABLED
+               WHEN "TLS_CERT"
+                   MOVE CONFIG-VAL TO CONFIG-TLS-CERT
+               WHEN "TLS_KEY"
+                   MOVE CONFIG-VAL TO CONFIG-TLS-KEY
+               WHEN "RATE_LIMIT_PER_MIN"
+                   COMPUTE CONFIG-RATE-LIMIT-MIN =
+                       FUNCTION NUMVAL(CONFIG-VAL)
+               WHEN "RATE_LIMIT_LOG"
+                   MOVE CONFIG-VAL TO CONFIG-RATE-LIMIT-LOG
+               WHEN "RECV_TIMEOUT_SECS"
+                   COMPUTE CONFIG-RECV-TIMEOUT =
+                       FUNCTION NUMVAL(CONFIG-VAL)
+               WHEN "MAX_BODY_BYTES"
+                   COMPUTE CONFIG-MAX-BODY-BYTES =
+                       FUNCTION NUMVAL(CONFIG-VAL)
+               WHEN "KEEPALIVE_TIMEOUT_SECS"
+                   COMPUTE CONFIG-KEEPALIVE-SECS =
+                       FUNCTION NUMVAL(CONFIG-VAL)
+               WHEN "AUTH_TOKEN"
+                   MOVE CONFIG-VAL TO CONFIG-AUTH-TOKEN
+               WHEN "AUTH_PROTECTED_PATH"
+                   MOVE CONFIG-VAL TO CONFIG-AUTH-PATH
+               WHEN "WEBHOOK_PATH"
+                   MOVE CONFIG-VAL TO CONFIG-WEBHOOK-PATH
+               WHEN "WEBHOOK_URL"
+                   MOVE CONFIG-VAL TO CONFIG-WEBHOOK-URL
+               WHEN "SELF_TEST"
+                   MOVE CONFIG-VAL TO CONFIG-SELF-TEST
+               WHEN OTHER
+                   DISPLAY "DEBUG: Ignoring unknown config key: "
+                       CONFIG-KEY
+           END-EVALUATE
+
+           EXIT PARAGRAPH.
