@@ -0,0 +1,13 @@
+      *> Internal route table: maps a METHOD + URL-PATH pattern to a
+      *> PROGRAM-ID that is CALLed directly, instead of shelling out
+      *> to routes.sh for every request. Add a new business endpoint
+      *> by adding a row here (and INITIALIZE-ROUTE-TABLE) rather than
+      *> touching an external, unversioned router script.
+       01 ROUTE-TABLE-DEF.
+           05 ROUTE-ENTRY OCCURS 20 TIMES.
+               10 ROUTE-METHOD      PIC X(10).
+               10 ROUTE-PATH        PIC X(64).
+               10 ROUTE-PROGRAM     PIC X(32).
+       01 ROUTE-COUNT               PIC 9(4) COMP-5 VALUE 0.
+       01 ROUTE-IDX                 PIC 9(4) COMP-5.
+       01 ROUTE-MATCHED             PIC X VALUE "N".
