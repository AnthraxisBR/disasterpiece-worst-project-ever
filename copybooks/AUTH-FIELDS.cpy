@@ -0,0 +1,8 @@
+      *> Fields for AUTH-CHECK's Authorization-header gate on the
+      *> single configured protected path (CONFIG-AUTH-PATH). Kept
+      *> separate from HTTP-HEADERS.cpy the same way KEEPALIVE-FIELDS
+      *> and LOGGING-FIELDS are split out from the paragraphs that use
+      *> them.
+       01 AUTH-REQUIRED           PIC X VALUE "N".
+       01 AUTH-OK                 PIC X VALUE "N".
+       01 AUTH-EXPECTED           PIC X(80).
