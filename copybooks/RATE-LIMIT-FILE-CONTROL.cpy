@@ -0,0 +1,3 @@
+           SELECT RATE-LIMIT-FILE ASSIGN TO CONFIG-RATE-LIMIT-LOG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RATE-LIMIT-FILE-STATUS.
