@@ -0,0 +1,2 @@
+       FD PID-FILE.
+       01 PID-FILE-RECORD PIC X(16).
