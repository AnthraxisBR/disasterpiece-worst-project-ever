@@ -0,0 +1,5 @@
+
+       01 KEEP-SERVING          PIC X VALUE "Y".
+       01 KEEPALIVE-TIMEVAL.
+           05 KEEPALIVE-TV-SEC  PIC 9(9) COMP-5.
+           05 KEEPALIVE-TV-USEC PIC 9(9) COMP-5 VALUE 0.
