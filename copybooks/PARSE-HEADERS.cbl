@@ -0,0 +1,87 @@
+       PARSE-HTTP-HEADERS.
+            MOVE 0 TO HTTP-HEADER-COUNT
+            MOVE 1 TO HEADER-LINE-START
+
+            *> Skip past the request line to the first header line
+            *> (or straight to the blank line, if there are none).
+            PERFORM VARYING HEADER-LINE-START FROM 1 BY 1
+                UNTIL HEADER-LINE-START >
+                    FUNCTION LENGTH(REQUEST-BUFFER) - 1
+                IF REQUEST-BUFFER(HEADER-LINE-START:2) = X"0D0A"
+                THEN
+                    ADD 2 TO HEADER-LINE-START
+                    EXIT PERFORM
+                END-IF
+            END-PERFORM
+
+            PERFORM UNTIL HTTP-HEADER-COUNT >= 30
+                IF HEADER-LINE-START >
+                        FUNCTION LENGTH(REQUEST-BUFFER) - 1 THEN
+                    EXIT PERFORM
+                END-IF
+
+                *> A CRLF right at the start of this line is the
+                *> blank line separating headers from the body.
+                IF REQUEST-BUFFER(HEADER-LINE-START:2) = X"0D0A"
+                THEN
+                    EXIT PERFORM
+                END-IF
+
+                PERFORM VARYING HEADER-LINE-END
+                        FROM HEADER-LINE-START BY 1
+                    UNTIL HEADER-LINE-END >
+                        FUNCTION LENGTH(REQUEST-BUFFER) - 1
+                    IF REQUEST-BUFFER(HEADER-LINE-END:2) = X"0D0A"
+                    THEN
+                        EXIT PERFORM
+                    END-IF
+                END-PERFORM
+
+                MOVE SPACES TO HEADER-LINE
+                MOVE REQUEST-BUFFER(HEADER-LINE-START:
+                        HEADER-LINE-END - HEADER-LINE-START)
+                    TO HEADER-LINE
+
+                PERFORM SPLIT-HEADER-LINE
+
+                COMPUTE HEADER-LINE-START = HEADER-LINE-END + 2
+            END-PERFORM
+
+            EXIT PARAGRAPH.
+
+       SPLIT-HEADER-LINE.
+            MOVE SPACES TO HEADER-NAME-PART
+            MOVE SPACES TO HEADER-VALUE-PART
+
+            UNSTRING HEADER-LINE DELIMITED BY ":"
+                INTO HEADER-NAME-PART HEADER-VALUE-PART
+
+            IF FUNCTION TRIM(HEADER-NAME-PART) NOT = SPACES THEN
+                ADD 1 TO HTTP-HEADER-COUNT
+                MOVE HEADER-NAME-PART TO
+                    HTTP-HEADER-NAME(HTTP-HEADER-COUNT)
+                MOVE FUNCTION TRIM(HEADER-VALUE-PART) TO
+                    HTTP-HEADER-VALUE(HTTP-HEADER-COUNT)
+                DISPLAY "DEBUG: Header " HTTP-HEADER-COUNT ": "
+                    HEADER-NAME-PART ": "
+                    HTTP-HEADER-VALUE(HTTP-HEADER-COUNT)
+            END-IF
+
+            EXIT PARAGRAPH.
+
+       LOOKUP-HTTP-HEADER.
+            MOVE "N" TO HEADER-LOOKUP-FOUND
+            MOVE SPACES TO HEADER-LOOKUP-VALUE
+
+            PERFORM VARYING HTTP-HEADER-IDX FROM 1 BY 1
+                UNTIL HTTP-HEADER-IDX > HTTP-HEADER-COUNT
+                IF FUNCTION TRIM(HTTP-HEADER-NAME(HTTP-HEADER-IDX))
+                        = FUNCTION TRIM(HEADER-LOOKUP-NAME) THEN
+                    MOVE "Y" TO HEADER-LOOKUP-FOUND
+                    MOVE HTTP-HEADER-VALUE(HTTP-HEADER-IDX) TO
+                        HEADER-LOOKUP-VALUE
+                    EXIT PERFORM
+                END-IF
+            END-PERFORM
+
+            EXIT PARAGRAPH.
