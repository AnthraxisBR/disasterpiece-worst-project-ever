@@ -0,0 +1,3 @@
+           SELECT PID-FILE ASSIGN TO CONFIG-PID-FILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PID-FILE-STATUS.
