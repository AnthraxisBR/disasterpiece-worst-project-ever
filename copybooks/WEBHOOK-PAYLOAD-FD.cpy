@@ -0,0 +1,2 @@
+       FD WEBHOOK-PAYLOAD-FILE.
+       01 WEBHOOK-PAYLOAD-RECORD PIC X(1024).
