@@ -0,0 +1,24 @@
+      *> In-process traffic counters, persisted to CONFIG-METRICS-FILE
+      *> as a single key=value line so every forked child (each one a
+      *> separate process/address space) reads the latest totals,
+      *> bumps them, and writes them back -- the same load/store idiom
+      *> LOAD-CONFIG already uses for reading key=value lines.
+
+       01 METRICS-FILE-STATUS     PIC XX.
+       01 METRICS-LINE            PIC X(128).
+       01 METRICS-KEY             PIC X(16).
+       01 METRICS-VAL             PIC X(32).
+       01 METRICS-EQ-POS          PIC 9(4) COMP-5.
+
+       01 TOTAL-REQUESTS          PIC 9(9) COMP-5 VALUE 0.
+       01 TOTAL-BYTES-IN          PIC 9(9) COMP-5 VALUE 0.
+       01 TOTAL-BYTES-OUT         PIC 9(9) COMP-5 VALUE 0.
+       01 TOTAL-ERRORS            PIC 9(9) COMP-5 VALUE 0.
+
+       01 TOTAL-REQUESTS-DISPLAY  PIC 9(9).
+       01 TOTAL-BYTES-IN-DISPLAY  PIC 9(9).
+       01 TOTAL-BYTES-OUT-DISPLAY PIC 9(9).
+       01 TOTAL-ERRORS-DISPLAY    PIC 9(9).
+
+       01 METRICS-STATUS-CODE     PIC 9(3).
+       01 METRICS-BODY            PIC X(256).
