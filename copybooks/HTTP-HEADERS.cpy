@@ -0,0 +1,20 @@
+      *> HTTP request headers parsed out of REQUEST-BUFFER by
+      *> PARSE-HTTP-HEADERS, so routed handlers and features like auth
+      *> checks can look a header up by name instead of re-scanning
+      *> the raw buffer themselves.
+       01 HTTP-HEADER-TABLE.
+           05 HTTP-HEADER-ENTRY OCCURS 30 TIMES.
+               10 HTTP-HEADER-NAME     PIC X(64).
+               10 HTTP-HEADER-VALUE    PIC X(256).
+       01 HTTP-HEADER-COUNT            PIC 9(4) COMP-5 VALUE 0.
+       01 HTTP-HEADER-IDX              PIC 9(4) COMP-5.
+
+       01 HEADER-LINE-START            PIC 9(4) COMP-5.
+       01 HEADER-LINE-END              PIC 9(4) COMP-5.
+       01 HEADER-LINE                  PIC X(320).
+       01 HEADER-NAME-PART             PIC X(64).
+       01 HEADER-VALUE-PART            PIC X(256).
+
+       01 HEADER-LOOKUP-NAME           PIC X(64).
+       01 HEADER-LOOKUP-VALUE          PIC X(256).
+       01 HEADER-LOOKUP-FOUND          PIC X VALUE "N".
