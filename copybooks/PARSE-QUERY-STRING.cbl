@@ -0,0 +1,58 @@
+       PARSE-QUERY-STRING.
+            MOVE 0 TO QUERY-PARAM-COUNT
+            MOVE SPACES TO QUERY-STRING
+            MOVE 0 TO QMARK-POSITION
+
+            PERFORM VARYING QMARK-POSITION FROM 1 BY 1
+                UNTIL QMARK-POSITION >
+                    FUNCTION LENGTH(FUNCTION TRIM(URL-PATH))
+                IF URL-PATH(QMARK-POSITION:1) = "?" THEN
+                    EXIT PERFORM
+                END-IF
+            END-PERFORM
+
+            IF QMARK-POSITION <=
+                    FUNCTION LENGTH(FUNCTION TRIM(URL-PATH)) THEN
+                MOVE URL-PATH(1:QMARK-POSITION - 1) TO
+                    QUERY-BASE-PATH
+                MOVE URL-PATH(QMARK-POSITION + 1:) TO QUERY-STRING
+                MOVE SPACES TO URL-PATH
+                MOVE QUERY-BASE-PATH TO URL-PATH
+
+                PERFORM SPLIT-QUERY-PARAMS
+
+                DISPLAY "DEBUG: URL-PATH after query split: "
+                    URL-PATH
+                DISPLAY "DEBUG: QUERY-STRING: " QUERY-STRING
+            END-IF
+
+            EXIT PARAGRAPH.
+
+       SPLIT-QUERY-PARAMS.
+            MOVE 1 TO QP-POINTER
+
+            PERFORM UNTIL QP-POINTER >
+                    FUNCTION LENGTH(FUNCTION TRIM(QUERY-STRING))
+                    OR QUERY-PARAM-COUNT >= 20
+                MOVE SPACES TO QUERY-PAIR
+                UNSTRING QUERY-STRING DELIMITED BY "&"
+                    INTO QUERY-PAIR
+                    WITH POINTER QP-POINTER
+
+                MOVE SPACES TO QUERY-PAIR-KEY
+                MOVE SPACES TO QUERY-PAIR-VALUE
+                UNSTRING QUERY-PAIR DELIMITED BY "="
+                    INTO QUERY-PAIR-KEY QUERY-PAIR-VALUE
+
+                IF FUNCTION TRIM(QUERY-PAIR-KEY) NOT = SPACES THEN
+                    ADD 1 TO QUERY-PARAM-COUNT
+                    MOVE QUERY-PAIR-KEY TO
+                        QUERY-PARAM-KEY(QUERY-PARAM-COUNT)
+                    MOVE QUERY-PAIR-VALUE TO
+                        QUERY-PARAM-VALUE(QUERY-PARAM-COUNT)
+                    DISPLAY "DEBUG: Query param " QUERY-PARAM-COUNT
+                        ": " QUERY-PAIR-KEY "=" QUERY-PAIR-VALUE
+                END-IF
+            END-PERFORM
+
+            EXIT PARAGRAPH.
