@@ -0,0 +1,35 @@
+       DETERMINE-KEEP-ALIVE.
+           MOVE "Connection" TO HEADER-LOOKUP-NAME
+           PERFORM LOOKUP-HTTP-HEADER
+
+           IF HEADER-LOOKUP-FOUND = "Y" AND
+              FUNCTION UPPER-CASE(FUNCTION TRIM(HEADER-LOOKUP-VALUE))
+                  = "KEEP-ALIVE" THEN
+               DISPLAY "DEBUG: client requested keep-alive"
+               MOVE "Y" TO KEEP-SERVING
+               PERFORM APPLY-KEEPALIVE-TIMEOUT
+           ELSE
+               MOVE "N" TO KEEP-SERVING
+           END-IF
+
+           EXIT PARAGRAPH.
+
+       APPLY-KEEPALIVE-TIMEOUT.
+           *> Bound how long we will idle on this reused connection
+           *> waiting for the client's next request (SO_RCVTIMEO).
+           MOVE CONFIG-KEEPALIVE-SECS TO KEEPALIVE-TV-SEC
+           MOVE 0 TO KEEPALIVE-TV-USEC
+
+           CALL "setsockopt" USING BY VALUE CLIENT-FD,
+                                   BY VALUE 1,
+                                   BY VALUE 20,
+                                   BY REFERENCE KEEPALIVE-TIMEVAL,
+                                   BY VALUE LENGTH OF
+                                       KEEPALIVE-TIMEVAL
+                                   RETURNING RETURN-CODE-LOCAL
+
+           DISPLAY "DEBUG: keep-alive idle timeout set to "
+               CONFIG-KEEPALIVE-SECS " sec(s), rc="
+               RETURN-CODE-LOCAL
+
+           EXIT PARAGRAPH.
