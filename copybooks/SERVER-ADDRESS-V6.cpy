@@ -0,0 +1,19 @@
+      *> struct sockaddr_in6 layout, for the optional AF_INET6
+      *> listener (see CONFIG-IPV6-ENABLED / CONFIG-BIND-ADDRESS-V6).
+       01 SERVER-ADDRESS-V6.
+           05 FAMILY-V6         PIC 9(4) COMP-5 VALUE 10.
+           05 PORT-V6           PIC 9(4) COMP-5.
+           05 FLOW-INFO-V6      PIC X(4) VALUE LOW-VALUES.
+           05 IPV6-ADDRESS      PIC X(16) VALUE LOW-VALUES.
+           05 SCOPE-ID-V6       PIC X(4) VALUE LOW-VALUES.
+
+       01 SERVER-FD-V6          PIC 9(9) COMP-5.
+
+       01 CLIENT-ADDRESS-V6.
+           05 CLIENT-FAMILY-V6   PIC 9(4) COMP-5.
+           05 CLIENT-PORT-V6     PIC 9(4) COMP-5.
+           05 CLIENT-FLOW-V6     PIC X(4).
+           05 CLIENT-IP-V6       PIC X(16).
+           05 CLIENT-SCOPE-V6    PIC X(4).
+
+       01 CLIENT-ADDR-LEN-V6     PIC 9(4) COMP-5 VALUE 28.
