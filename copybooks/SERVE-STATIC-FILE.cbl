@@ -0,0 +1,156 @@
+       SERVE-STATIC-FILE.
+           MOVE "N" TO TRAVERSAL-FOUND
+           PERFORM VARYING EXT-SCAN-POSITION FROM 1 BY 1
+               UNTIL EXT-SCAN-POSITION > FUNCTION LENGTH(URL-PATH) - 1
+               IF URL-PATH(EXT-SCAN-POSITION:2) = ".." THEN
+                   MOVE "Y" TO TRAVERSAL-FOUND
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF TRAVERSAL-FOUND = "Y" THEN
+               DISPLAY "WARN: rejected static path with '..': "
+                   URL-PATH
+               PERFORM SEND-404-RESPONSE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO STATIC-FILE-PATH
+           STRING FUNCTION TRIM(CONFIG-DOC-ROOT) DELIMITED BY SIZE
+                  FUNCTION TRIM(URL-PATH) DELIMITED BY SIZE
+                  INTO STATIC-FILE-PATH
+
+           DISPLAY "DEBUG: Serving static file: " STATIC-FILE-PATH
+
+      *> LINE SEQUENTIAL is only used here to confirm the file exists
+      *> and is readable -- no record is ever READ off it, so its
+      *> line-oriented translation (CR/LF splitting, trailing-space
+      *> stripping) never touches the file's actual bytes. The content
+      *> itself is copied below with CBL_OPEN_FILE/CBL_READ_FILE, which
+      *> hand back exactly the bytes on disk, so binary assets (images,
+      *> etc. -- see DETERMINE-STATIC-CONTENT-TYPE below) survive the
+      *> trip intact instead of being corrupted by LINE SEQUENTIAL.
+           OPEN INPUT STATIC-FILE
+
+           IF STATIC-FILE-STATUS NOT = "00" THEN
+               DISPLAY "WARN: static file not found (status "
+                   STATIC-FILE-STATUS "): " STATIC-FILE-PATH
+               PERFORM SEND-404-RESPONSE
+               EXIT PARAGRAPH
+           END-IF
+
+           CLOSE STATIC-FILE
+
+           PERFORM DETERMINE-STATIC-CONTENT-TYPE
+
+      *> The file's bytes are read into this scratch buffer first, so
+      *> its length is known before RESPONSE-BUFFER (headers + body)
+      *> is built -- a Content-Length header has to precede the body
+      *> it describes, so the length can't be computed after the fact
+      *> the way RESPONSE-SIZE used to be (from the trailing stream
+      *> pointer).
+           MOVE 1 TO STATIC-RAW-ACCESS-NUM
+           MOVE LOW-VALUES TO STATIC-RAW-OFFSET
+           CALL "CBL_OPEN_FILE" USING STATIC-FILE-PATH,
+                   STATIC-RAW-ACCESS, STATIC-RAW-DENY,
+                   STATIC-RAW-DEVICE, STATIC-RAW-HANDLE
+               RETURNING STATIC-RAW-RESULT
+
+           MOVE SPACES TO STATIC-FILE-CONTENT
+           MOVE 0 TO STATIC-CONTENT-LEN
+           MOVE "N" TO STATIC-RAW-EOF
+           PERFORM UNTIL STATIC-RAW-EOF = "Y"
+               IF STATIC-CONTENT-LEN >= LENGTH OF STATIC-FILE-CONTENT
+                   DISPLAY "WARN: static file larger than response "
+                       "buffer, truncating: " STATIC-FILE-PATH
+                   MOVE "Y" TO STATIC-RAW-EOF
+               ELSE
+                   MOVE 1 TO STATIC-RAW-LEN
+                   CALL "CBL_READ_FILE" USING STATIC-RAW-HANDLE,
+                           STATIC-RAW-OFFSET, STATIC-RAW-LEN,
+                           STATIC-RAW-FLAGS, STATIC-RAW-BYTE
+                       RETURNING STATIC-RAW-RESULT
+                   IF STATIC-RAW-RESULT NOT = 0 THEN
+                       MOVE "Y" TO STATIC-RAW-EOF
+                   ELSE
+                       ADD 1 TO STATIC-CONTENT-LEN
+                       MOVE STATIC-RAW-BYTE
+                           TO STATIC-FILE-CONTENT(STATIC-CONTENT-LEN:1)
+                       ADD 1 TO STATIC-RAW-OFFSET-NUM
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           CALL "CBL_CLOSE_FILE" USING STATIC-RAW-HANDLE
+               RETURNING STATIC-RAW-RESULT
+
+           MOVE STATIC-CONTENT-LEN TO CONTENT-LENGTH-HEADER
+
+           MOVE SPACES TO RESPONSE-BUFFER
+           MOVE 1 TO STREAM-POINTER
+           STRING "HTTP/1.1 200 OK" DELIMITED BY SIZE
+                  X"0D0A" DELIMITED BY SIZE
+                  "Content-Type: " DELIMITED BY SIZE
+                  FUNCTION TRIM(CONTENT-TYPE) DELIMITED BY SIZE
+                  X"0D0A" DELIMITED BY SIZE
+                  "Content-Length: " DELIMITED BY SIZE
+                  FUNCTION TRIM(CONTENT-LENGTH-HEADER)
+                      DELIMITED BY SIZE
+                  X"0D0A" DELIMITED BY SIZE
+                  X"0D0A" DELIMITED BY SIZE
+                  INTO RESPONSE-BUFFER WITH POINTER STREAM-POINTER
+
+           IF STATIC-CONTENT-LEN > 0 THEN
+               STRING STATIC-FILE-CONTENT(1:STATIC-CONTENT-LEN)
+                      DELIMITED BY SIZE
+                      INTO RESPONSE-BUFFER WITH POINTER STREAM-POINTER
+           END-IF
+
+           COMPUTE RESPONSE-SIZE = STREAM-POINTER - 1
+
+           DISPLAY "DEBUG: Static file response size: " RESPONSE-SIZE
+
+           PERFORM SEND-RESPONSE
+
+           EXIT PARAGRAPH.
+
+       DETERMINE-STATIC-CONTENT-TYPE.
+           MOVE "application/octet-stream" TO CONTENT-TYPE
+           MOVE 0 TO STATIC-EXT-POSITION
+
+           PERFORM VARYING EXT-SCAN-POSITION FROM
+                   FUNCTION LENGTH(FUNCTION TRIM(URL-PATH)) BY -1
+               UNTIL EXT-SCAN-POSITION < 1
+               IF URL-PATH(EXT-SCAN-POSITION:1) = "." THEN
+                   MOVE EXT-SCAN-POSITION TO STATIC-EXT-POSITION
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF STATIC-EXT-POSITION > 0 THEN
+               MOVE SPACES TO STATIC-FILE-EXT
+               MOVE URL-PATH(STATIC-EXT-POSITION:) TO STATIC-FILE-EXT
+           END-IF
+
+           EVALUATE FUNCTION TRIM(STATIC-FILE-EXT)
+               WHEN ".html" WHEN ".htm"
+                   MOVE "text/html" TO CONTENT-TYPE
+               WHEN ".css"
+                   MOVE "text/css" TO CONTENT-TYPE
+               WHEN ".js"
+                   MOVE "application/javascript" TO CONTENT-TYPE
+               WHEN ".json"
+                   MOVE "application/json" TO CONTENT-TYPE
+               WHEN ".txt"
+                   MOVE "text/plain" TO CONTENT-TYPE
+               WHEN ".png"
+                   MOVE "image/png" TO CONTENT-TYPE
+               WHEN ".jpg" WHEN ".jpeg"
+                   MOVE "image/jpeg" TO CONTENT-TYPE
+               WHEN ".gif"
+                   MOVE "image/gif" TO CONTENT-TYPE
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+
+           EXIT PARAGRAPH.
