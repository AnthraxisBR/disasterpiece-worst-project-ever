@@ -0,0 +1,54 @@
+       FORMAT-CLIENT-IP.
+      *> CLIENT-IP holds the raw 4-byte sin_addr for an AF_INET
+      *> connection; CLIENT-IP-V6 holds the 16-byte sin6_addr for an
+      *> AF_INET6 one (see ACCEPT-CLIENT-V6/CLIENT-IS-V6). Formatting
+      *> unconditionally via AF_INET would run inet_ntop over the
+      *> wrong-sized/wrong-family field on every IPv6 connection.
+           MOVE SPACES TO CLIENT-IP-DISPLAY
+           IF CLIENT-IS-V6 = "Y" THEN
+               CALL "inet_ntop" USING BY VALUE 10,
+                                       BY REFERENCE CLIENT-IP-V6,
+                                       BY REFERENCE CLIENT-IP-DISPLAY,
+                                       BY VALUE LENGTH OF
+                                           CLIENT-IP-DISPLAY
+                                       RETURNING RETURN-CODE-LOCAL
+           ELSE
+               CALL "inet_ntop" USING BY VALUE 2,
+                                       BY REFERENCE CLIENT-IP,
+                                       BY REFERENCE CLIENT-IP-DISPLAY,
+                                       BY VALUE LENGTH OF
+                                           CLIENT-IP-DISPLAY
+                                       RETURNING RETURN-CODE-LOCAL
+           END-IF
+           EXIT PARAGRAPH.
+
+       FORMAT-TIMESTAMP.
+           MOVE FUNCTION CURRENT-DATE TO LOG-TIMESTAMP
+           EXIT PARAGRAPH.
+
+       WRITE-ACCESS-LOG.
+           PERFORM FORMAT-CLIENT-IP
+           PERFORM FORMAT-TIMESTAMP
+           MOVE RESPONSE-SIZE TO RESPONSE-SIZE-DISPLAY
+
+           STRING LOG-TIMESTAMP DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  CLIENT-IP-DISPLAY DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  HTTP-METHOD DELIMITED BY SPACE
+                  " " DELIMITED BY SIZE
+                  URL-PATH DELIMITED BY SPACE
+                  " " DELIMITED BY SIZE
+                  RESPONSE-SIZE-DISPLAY DELIMITED BY SIZE
+                  INTO ACCESS-LOG-LINE
+
+           OPEN EXTEND ACCESS-LOG-FILE
+           IF ACCESS-LOG-STATUS = "35"
+               OPEN OUTPUT ACCESS-LOG-FILE
+           END-IF
+
+           WRITE ACCESS-LOG-RECORD FROM ACCESS-LOG-LINE
+
+           CLOSE ACCESS-LOG-FILE
+
+           EXIT PARAGRAPH.
