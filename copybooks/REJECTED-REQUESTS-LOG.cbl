@@ -0,0 +1,91 @@
+      *> Durable handling for the failures PARSE-INCOMING-REQUEST and
+      *> HANDLE-ROUTING used to just DISPLAY and move on (req 023).
+      *> Reuses FORMAT-TIMESTAMP from WRITE-ACCESS-LOG.cbl and the
+      *> unlocked OPEN EXTEND idiom already used there and by
+      *> RECORD-REQUEST-METRICS -- good enough for an approximate,
+      *> append-only trail across forked children, not exact
+      *> accounting.
+       LOG-REJECTED-REQUEST.
+           PERFORM FORMAT-TIMESTAMP
+
+           MOVE SPACES TO REJECTED-LOG-LINE
+           STRING LOG-TIMESTAMP DELIMITED BY SIZE
+                  " [" DELIMITED BY SIZE
+                  FUNCTION TRIM(REJECTED-REASON) DELIMITED BY SIZE
+                  "] " DELIMITED BY SIZE
+                  REQUEST-BUFFER(1:200) DELIMITED BY SIZE
+                  INTO REJECTED-LOG-LINE
+
+           OPEN EXTEND REJECTED-LOG-FILE
+           IF REJECTED-LOG-STATUS = "35"
+               OPEN OUTPUT REJECTED-LOG-FILE
+           END-IF
+
+           WRITE REJECTED-LOG-RECORD FROM REJECTED-LOG-LINE
+
+           CLOSE REJECTED-LOG-FILE
+
+           EXIT PARAGRAPH.
+
+       END-OF-DAY-SUMMARY.
+      *> Tallies rejections by reason straight from the durable log
+      *> (rather than trusting in-memory counters, which a
+      *> fork-per-connection child would lose on exit) and appends
+      *> the result as one more line, so the overnight shift has a
+      *> concrete count to hand off.
+           MOVE 0 TO REJECTED-COUNT-METHOD
+           MOVE 0 TO REJECTED-COUNT-ROUTER
+
+           OPEN INPUT REJECTED-LOG-FILE
+
+           IF REJECTED-LOG-STATUS = "35" OR REJECTED-LOG-STATUS = "05"
+               DISPLAY "DEBUG: No rejected-requests log to summarize"
+           ELSE
+               PERFORM UNTIL REJECTED-LOG-STATUS = "10"
+                   READ REJECTED-LOG-FILE INTO REJECTED-LOG-LINE
+                       AT END
+                           MOVE "10" TO REJECTED-LOG-STATUS
+                       NOT AT END
+                           MOVE 0 TO REJECTED-TAG-COUNT
+                           INSPECT REJECTED-LOG-LINE TALLYING
+                               REJECTED-TAG-COUNT FOR ALL "[METHOD]"
+                           IF REJECTED-TAG-COUNT > 0
+                               ADD 1 TO REJECTED-COUNT-METHOD
+                           END-IF
+
+                           MOVE 0 TO REJECTED-TAG-COUNT
+                           INSPECT REJECTED-LOG-LINE TALLYING
+                               REJECTED-TAG-COUNT FOR ALL "[ROUTER]"
+                           IF REJECTED-TAG-COUNT > 0
+                               ADD 1 TO REJECTED-COUNT-ROUTER
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE REJECTED-LOG-FILE
+           END-IF
+
+           MOVE REJECTED-COUNT-METHOD TO REJECTED-COUNT-METHOD-DISPLAY
+           MOVE REJECTED-COUNT-ROUTER TO REJECTED-COUNT-ROUTER-DISPLAY
+
+           PERFORM FORMAT-TIMESTAMP
+
+           MOVE SPACES TO REJECTED-LOG-LINE
+           STRING LOG-TIMESTAMP DELIMITED BY SIZE
+                  " SUMMARY: method=" DELIMITED BY SIZE
+                  REJECTED-COUNT-METHOD-DISPLAY DELIMITED BY SIZE
+                  " router=" DELIMITED BY SIZE
+                  REJECTED-COUNT-ROUTER-DISPLAY DELIMITED BY SIZE
+                  INTO REJECTED-LOG-LINE
+
+           OPEN EXTEND REJECTED-LOG-FILE
+           IF REJECTED-LOG-STATUS = "35"
+               OPEN OUTPUT REJECTED-LOG-FILE
+           END-IF
+
+           WRITE REJECTED-LOG-RECORD FROM REJECTED-LOG-LINE
+
+           CLOSE REJECTED-LOG-FILE
+
+           DISPLAY FUNCTION TRIM(REJECTED-LOG-LINE)
+
+           EXIT PARAGRAPH.
