@@ -0,0 +1,3 @@
+           SELECT REJECTED-LOG-FILE ASSIGN TO CONFIG-REJECTED-LOG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REJECTED-LOG-STATUS.
