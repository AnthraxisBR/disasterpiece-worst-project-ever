@@ -0,0 +1,18 @@
+      *> Shared fields for the per-source-IP rate limiter (req 025).
+      *> RATE-LIMIT-FILE holds one line per request seen while rate
+      *> limiting is enabled ("<dotted-ip> <epoch-seconds>"); checking
+      *> a request re-scans the whole file counting hits for this IP
+      *> within the trailing 60-second window, the same "trust the
+      *> durable file, not process memory" idiom used by
+      *> END-OF-DAY-SUMMARY and LOAD-METRICS/SAVE-METRICS -- required
+      *> here too since fork-per-connection means no in-memory counter
+      *> survives past the child that incremented it.
+       01 RATE-LIMIT-FILE-STATUS  PIC XX.
+       01 RATE-LIMIT-NOW          PIC 9(10) COMP-5 VALUE 0.
+       01 RATE-LIMIT-WINDOW-START PIC 9(10) COMP-5 VALUE 0.
+       01 RATE-LIMIT-ENTRY-IP     PIC X(45).
+       01 RATE-LIMIT-ENTRY-TS-TXT PIC X(10).
+       01 RATE-LIMIT-ENTRY-TS     PIC 9(10) COMP-5 VALUE 0.
+       01 RATE-LIMIT-HIT-COUNT    PIC 9(9) COMP-5 VALUE 0.
+       01 RATE-LIMIT-NOW-DISPLAY  PIC 9(10).
+       01 RATE-LIMIT-OK           PIC X VALUE "Y".
