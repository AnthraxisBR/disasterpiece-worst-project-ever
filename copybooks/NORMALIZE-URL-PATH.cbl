@@ -0,0 +1,76 @@
+       NORMALIZE-URL-PATH.
+      *> Case-folds URL-PATH, collapses duplicate slashes, and strips
+      *> a trailing slash (except for the bare root "/"), leaving
+      *> URL-PATH-CHANGED = "Y" when normalization actually altered
+      *> the path so the caller can 301-redirect to the canonical form
+      *> instead of routing the non-canonical one (req 026).
+           MOVE URL-PATH TO URL-PATH-ORIGINAL
+           MOVE FUNCTION LOWER-CASE(FUNCTION TRIM(URL-PATH))
+               TO URL-PATH
+
+      *> SERVE-STATIC-FILE (req 010) maps everything after the
+      *> "/static/" prefix straight onto the filesystem, which is
+      *> case-sensitive on the OSes this repo targets -- folding the
+      *> whole path to lower case would turn "/static/Logo.PNG" into
+      *> a 404. Case-fold only the routing prefix itself (so
+      *> "/STATIC/Logo.PNG" still matches the static route) and leave
+      *> everything after it exactly as the client sent it.
+           IF URL-PATH(1:8) = "/static/" THEN
+               MOVE URL-PATH-ORIGINAL(9:) TO URL-PATH(9:)
+           END-IF
+
+           MOVE SPACES TO URL-PATH-BUILD
+           MOVE 0 TO URL-PATH-OUT-POS
+           PERFORM VARYING URL-PATH-NORM-POS FROM 1 BY 1
+               UNTIL URL-PATH-NORM-POS >
+                   FUNCTION LENGTH(FUNCTION TRIM(URL-PATH))
+               IF URL-PATH(URL-PATH-NORM-POS:1) = "/" AND
+                  URL-PATH-OUT-POS > 0 AND
+                  URL-PATH-BUILD(URL-PATH-OUT-POS:1) = "/" THEN
+                   CONTINUE
+               ELSE
+                   ADD 1 TO URL-PATH-OUT-POS
+                   MOVE URL-PATH(URL-PATH-NORM-POS:1) TO
+                       URL-PATH-BUILD(URL-PATH-OUT-POS:1)
+               END-IF
+           END-PERFORM
+
+           IF URL-PATH-OUT-POS > 1 AND
+              URL-PATH-BUILD(URL-PATH-OUT-POS:1) = "/" THEN
+               SUBTRACT 1 FROM URL-PATH-OUT-POS
+           END-IF
+
+           MOVE SPACES TO URL-PATH
+           IF URL-PATH-OUT-POS > 0 THEN
+               MOVE URL-PATH-BUILD(1:URL-PATH-OUT-POS) TO URL-PATH
+           ELSE
+               MOVE "/" TO URL-PATH
+           END-IF
+
+           MOVE "N" TO URL-PATH-CHANGED
+           IF FUNCTION TRIM(URL-PATH) NOT =
+              FUNCTION TRIM(URL-PATH-ORIGINAL) THEN
+               MOVE "Y" TO URL-PATH-CHANGED
+           END-IF
+
+           EXIT PARAGRAPH.
+
+       SEND-301-RESPONSE.
+           MOVE SPACES TO RESPONSE-BUFFER
+           STRING "HTTP/1.1 301 Moved Permanently" DELIMITED
+                      BY SIZE
+                  X"0D0A" DELIMITED BY SIZE
+                  "Location: " DELIMITED BY SIZE
+                  FUNCTION TRIM(URL-PATH) DELIMITED BY SIZE
+                  X"0D0A" DELIMITED BY SIZE
+                  "Content-Length: 0" DELIMITED BY SIZE
+                  X"0D0A" DELIMITED BY SIZE
+                  X"0D0A" DELIMITED BY SIZE
+                  INTO RESPONSE-BUFFER
+
+           COMPUTE RESPONSE-SIZE =
+               FUNCTION LENGTH(FUNCTION TRIM(RESPONSE-BUFFER))
+
+           PERFORM SEND-RESPONSE
+
+           EXIT PARAGRAPH.
