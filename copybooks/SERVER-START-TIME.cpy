@@ -0,0 +1,2 @@
+
+       01 SERVER-START-TIME PIC 9(10) COMP-5 EXTERNAL.
