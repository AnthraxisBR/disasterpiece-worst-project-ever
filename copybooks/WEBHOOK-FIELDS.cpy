@@ -0,0 +1,5 @@
+      *> Fields for FIRE-WEBHOOK (req 028).
+       01 WEBHOOK-PAYLOAD-FILE-NAME PIC X(256).
+       01 WEBHOOK-PAYLOAD-STATUS    PIC XX.
+       01 WEBHOOK-PAYLOAD-LINE      PIC X(1024).
+       01 WEBHOOK-COMMAND           PIC X(1024).
