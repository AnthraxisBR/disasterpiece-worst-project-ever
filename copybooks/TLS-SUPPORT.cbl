@@ -0,0 +1,35 @@
+       INITIALIZE-TLS.
+      *> tls_init/tls_accept/tls_send/tls_recv are an external OpenSSL
+      *> wrapper (built and linked outside this repo, the same way
+      *> routes.sh/router_wrapper are external to it) that hides the
+      *> SSL_CTX/SSL* bookkeeping behind a recv()/send()-shaped API
+      *> keyed by the plain socket FD, so the rest of this program
+      *> never has to touch OpenSSL structures directly.
+           IF CONFIG-TLS-ENABLED = "Y" THEN
+               CALL "tls_init" USING BY REFERENCE CONFIG-TLS-CERT,
+                                     BY REFERENCE CONFIG-TLS-KEY
+                                     RETURNING RETURN-CODE-LOCAL
+               IF RETURN-CODE-LOCAL < 0 THEN
+                   DISPLAY "Error: TLS init failed (cert="
+                       CONFIG-TLS-CERT " key=" CONFIG-TLS-KEY
+                       "), falling back to plain HTTP."
+                   MOVE "N" TO CONFIG-TLS-ENABLED
+               ELSE
+                   DISPLAY "DEBUG: TLS enabled, cert="
+                       CONFIG-TLS-CERT
+               END-IF
+           END-IF
+           EXIT PARAGRAPH.
+
+       TLS-WRAP-CLIENT.
+           MOVE "Y" TO TLS-HANDSHAKE-OK
+           IF CONFIG-TLS-ENABLED = "Y" THEN
+               CALL "tls_accept" USING BY VALUE CLIENT-FD
+                                       RETURNING RETURN-CODE-LOCAL
+               IF RETURN-CODE-LOCAL < 0 THEN
+                   DISPLAY "Error: TLS handshake failed on FD "
+                       CLIENT-FD
+                   MOVE "N" TO TLS-HANDSHAKE-OK
+               END-IF
+           END-IF
+           EXIT PARAGRAPH.
