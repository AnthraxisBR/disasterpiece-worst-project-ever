@@ -0,0 +1,23 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SIGNAL-HANDLER.
+
+      *> Installed via CALL "signal" against SIGINT/SIGTERM so a
+      *> blocking CALL "accept" in the listening loop wakes up with
+      *> EINTR instead of hanging forever. Only sets the shared
+      *> EXTERNAL flag both webserver.cbl programs poll between
+      *> accepts -- it never touches an in-flight connection, so a
+      *> client already being served finishes normally.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY SHUTDOWN-FLAG.
+
+       LINKAGE SECTION.
+       01 LK-SIGNAL-NUMBER PIC S9(9) COMP-5.
+
+       PROCEDURE DIVISION USING BY VALUE LK-SIGNAL-NUMBER.
+
+       MAIN-LOGIC.
+           DISPLAY "DEBUG: signal " LK-SIGNAL-NUMBER
+               " received, requesting graceful shutdown"
+           MOVE "Y" TO SHUTDOWN-REQUESTED
+           GOBACK.
