@@ -0,0 +1,99 @@
+       CHECK-RATE-LIMIT.
+      *> Opt-in the same way CONFIG-AUTH-PATH/AUTH-CHECK is -- a
+      *> CONFIG-RATE-LIMIT-MIN of 0 (the compiled-in default) means
+      *> rate limiting is off and every request passes.
+           MOVE "Y" TO RATE-LIMIT-OK
+
+           IF CONFIG-RATE-LIMIT-MIN = 0
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM FORMAT-CLIENT-IP
+           CALL "time" USING BY VALUE 0 RETURNING RATE-LIMIT-NOW
+           COMPUTE RATE-LIMIT-WINDOW-START = RATE-LIMIT-NOW - 60
+
+           PERFORM COUNT-RECENT-HITS-FOR-IP
+
+           IF RATE-LIMIT-HIT-COUNT >= CONFIG-RATE-LIMIT-MIN
+               MOVE "N" TO RATE-LIMIT-OK
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM LOG-RATE-LIMIT-HIT
+
+           EXIT PARAGRAPH.
+
+       COUNT-RECENT-HITS-FOR-IP.
+      *> Re-derives this IP's hit count from the durable log instead
+      *> of trusting an in-memory counter -- fork-per-connection means
+      *> no in-memory counter survives past the child that touched it,
+      *> the same reasoning END-OF-DAY-SUMMARY and LOAD-METRICS/
+      *> SAVE-METRICS already apply to their own counters.
+           MOVE 0 TO RATE-LIMIT-HIT-COUNT
+
+           OPEN INPUT RATE-LIMIT-FILE
+           IF RATE-LIMIT-FILE-STATUS = "35"
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM UNTIL RATE-LIMIT-FILE-STATUS = "10"
+               READ RATE-LIMIT-FILE
+                   AT END
+                       MOVE "10" TO RATE-LIMIT-FILE-STATUS
+                   NOT AT END
+                       UNSTRING RATE-LIMIT-RECORD DELIMITED BY SPACE
+                           INTO RATE-LIMIT-ENTRY-IP
+                                RATE-LIMIT-ENTRY-TS-TXT
+                       COMPUTE RATE-LIMIT-ENTRY-TS =
+                           FUNCTION NUMVAL(RATE-LIMIT-ENTRY-TS-TXT)
+
+                       IF FUNCTION TRIM(RATE-LIMIT-ENTRY-IP) =
+                          FUNCTION TRIM(CLIENT-IP-DISPLAY) AND
+                          RATE-LIMIT-ENTRY-TS >=
+                              RATE-LIMIT-WINDOW-START
+                           ADD 1 TO RATE-LIMIT-HIT-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE RATE-LIMIT-FILE
+
+           EXIT PARAGRAPH.
+
+       LOG-RATE-LIMIT-HIT.
+           MOVE RATE-LIMIT-NOW TO RATE-LIMIT-NOW-DISPLAY
+           MOVE SPACES TO RATE-LIMIT-RECORD
+           STRING FUNCTION TRIM(CLIENT-IP-DISPLAY) DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  RATE-LIMIT-NOW-DISPLAY DELIMITED BY SIZE
+                  INTO RATE-LIMIT-RECORD
+
+           OPEN EXTEND RATE-LIMIT-FILE
+           IF RATE-LIMIT-FILE-STATUS = "35"
+               OPEN OUTPUT RATE-LIMIT-FILE
+           END-IF
+
+           WRITE RATE-LIMIT-RECORD
+
+           CLOSE RATE-LIMIT-FILE
+
+           EXIT PARAGRAPH.
+
+       SEND-429-RESPONSE.
+           MOVE SPACES TO RESPONSE-BUFFER
+           STRING "HTTP/1.1 429 Too Many Requests" DELIMITED
+                      BY SIZE
+                  X"0D0A" DELIMITED BY SIZE
+                  "Retry-After: 60" DELIMITED BY SIZE
+                  X"0D0A" DELIMITED BY SIZE
+                  "Content-Length: 0" DELIMITED BY SIZE
+                  X"0D0A" DELIMITED BY SIZE
+                  X"0D0A" DELIMITED BY SIZE
+                  INTO RESPONSE-BUFFER
+
+           COMPUTE RESPONSE-SIZE =
+               FUNCTION LENGTH(FUNCTION TRIM(RESPONSE-BUFFER))
+
+           PERFORM SEND-RESPONSE
+
+           EXIT PARAGRAPH.
