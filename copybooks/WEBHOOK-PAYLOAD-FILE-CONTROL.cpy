@@ -0,0 +1,4 @@
+           SELECT WEBHOOK-PAYLOAD-FILE
+               ASSIGN TO WEBHOOK-PAYLOAD-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WEBHOOK-PAYLOAD-STATUS.
