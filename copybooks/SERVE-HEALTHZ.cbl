@@ -0,0 +1,42 @@
+       SERVE-HEALTHZ.
+           CALL "getpid" RETURNING PROCESS-ID
+           MOVE PROCESS-ID TO PROCESS-ID-DISPLAY
+
+           CALL "time" USING BY VALUE 0 RETURNING CURRENT-TIME-VALUE
+           COMPUTE UPTIME-SECONDS =
+               CURRENT-TIME-VALUE - SERVER-START-TIME
+           MOVE UPTIME-SECONDS TO UPTIME-DISPLAY
+
+           MOVE SPACES TO HEALTHZ-BODY
+           STRING '{"status":"ok","pid":' DELIMITED BY SIZE
+                  PROCESS-ID-DISPLAY DELIMITED BY SIZE
+                  ',"uptime_seconds":' DELIMITED BY SIZE
+                  UPTIME-DISPLAY DELIMITED BY SIZE
+                  "}" DELIMITED BY SIZE
+                  INTO HEALTHZ-BODY
+
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(HEALTHZ-BODY))
+               TO CONTENT-LENGTH-HEADER
+
+           MOVE SPACES TO RESPONSE-BUFFER
+           STRING "HTTP/1.1 200 OK" DELIMITED BY SIZE
+                  X"0D0A" DELIMITED BY SIZE
+                  "Content-Type: application/json" DELIMITED BY SIZE
+                  X"0D0A" DELIMITED BY SIZE
+                  "Content-Length: " DELIMITED BY SIZE
+                  FUNCTION TRIM(CONTENT-LENGTH-HEADER)
+                      DELIMITED BY SIZE
+                  X"0D0A" DELIMITED BY SIZE
+                  X"0D0A" DELIMITED BY SIZE
+                  FUNCTION TRIM(HEALTHZ-BODY) DELIMITED BY SIZE
+                  INTO RESPONSE-BUFFER
+
+           COMPUTE RESPONSE-SIZE =
+               FUNCTION LENGTH(FUNCTION TRIM(RESPONSE-BUFFER))
+
+           DISPLAY "DEBUG: /healthz uptime=" UPTIME-DISPLAY
+               " pid=" PROCESS-ID-DISPLAY
+
+           PERFORM SEND-RESPONSE
+
+           EXIT PARAGRAPH.
