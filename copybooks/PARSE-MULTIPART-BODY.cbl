@@ -0,0 +1,204 @@
+      *> EXTRACT-REQUEST-BODY (and the equivalent inline body handling
+      *> in webserver/PROCESS-REQUEST.cbl) used to dump everything
+      *> after the header/body separator straight into REQUEST-BODY
+      *> with no understanding of multipart boundaries (req 024).
+      *> When the request is multipart/form-data, this splits
+      *> REQUEST-BODY on the boundary marker and writes each part's
+      *> content (past its own per-part headers) into its own
+      *> uniquely-named upload work file, using the same PID+timestamp
+      *> naming idiom as REQUEST-BODY-FILE-NAME/RESPONSE-FILE-NAME.
+       PARSE-MULTIPART-BODY.
+           MOVE "Content-Type" TO HEADER-LOOKUP-NAME
+           PERFORM LOOKUP-HTTP-HEADER
+
+           IF HEADER-LOOKUP-FOUND = "N" THEN
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 0 TO MULTIPART-NAME-POS
+           INSPECT HEADER-LOOKUP-VALUE TALLYING MULTIPART-NAME-POS
+               FOR CHARACTERS BEFORE INITIAL "multipart/form-data"
+
+           IF MULTIPART-NAME-POS >=
+                   FUNCTION LENGTH(HEADER-LOOKUP-VALUE) THEN
+               *> Not a multipart request -- nothing to do here.
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 0 TO MULTIPART-NAME-POS
+           INSPECT HEADER-LOOKUP-VALUE TALLYING MULTIPART-NAME-POS
+               FOR CHARACTERS BEFORE INITIAL "boundary="
+
+           IF MULTIPART-NAME-POS >=
+                   FUNCTION LENGTH(HEADER-LOOKUP-VALUE) THEN
+               DISPLAY "WARN: multipart/form-data with no boundary "
+                   "parameter, leaving body unparsed"
+               EXIT PARAGRAPH
+           END-IF
+
+           *> MULTIPART-NAME-POS is a 0-based count of characters
+           *> before "boundary=" -- +1 makes it the 1-based start of
+           *> "boundary=" itself, +9 skips past that literal.
+           COMPUTE MULTIPART-NAME-POS = MULTIPART-NAME-POS + 1 + 9
+
+           MOVE SPACES TO MULTIPART-BOUNDARY
+           UNSTRING HEADER-LOOKUP-VALUE(MULTIPART-NAME-POS:)
+               DELIMITED BY ";" OR SPACE
+               INTO MULTIPART-BOUNDARY
+
+           MOVE SPACES TO MULTIPART-MARKER
+           STRING "--" DELIMITED BY SIZE
+                  FUNCTION TRIM(MULTIPART-BOUNDARY) DELIMITED BY SIZE
+                  INTO MULTIPART-MARKER
+           COMPUTE MULTIPART-MARKER-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(MULTIPART-MARKER))
+
+           CALL "getpid" RETURNING PROCESS-ID
+           CALL "time" USING BY VALUE 0 RETURNING FILE-TIMESTAMP
+           MOVE PROCESS-ID TO PROCESS-ID-DISPLAY
+           MOVE FILE-TIMESTAMP TO FILE-TIMESTAMP-DISP
+
+           MOVE 0 TO MULTIPART-PART-COUNT
+           MOVE 1 TO MULTIPART-SEARCH-FROM
+           PERFORM FIND-MULTIPART-BOUNDARY
+           MOVE MULTIPART-FOUND-AT TO MULTIPART-PREV-BOUNDARY-POS
+
+           PERFORM UNTIL MULTIPART-PREV-BOUNDARY-POS = 0
+               COMPUTE MULTIPART-SEARCH-FROM =
+                   MULTIPART-PREV-BOUNDARY-POS + MULTIPART-MARKER-LEN
+
+               *> "--" immediately after the marker is the closing
+               *> boundary -- no further part follows it.
+               IF REQUEST-BODY(MULTIPART-SEARCH-FROM:2) = "--" THEN
+                   EXIT PERFORM
+               END-IF
+
+               *> Skip the CRLF that ends the boundary line to reach
+               *> this part's own headers.
+               COMPUTE MULTIPART-PART-START =
+                   MULTIPART-SEARCH-FROM + 2
+
+               MOVE MULTIPART-PART-START TO MULTIPART-SEARCH-FROM
+               PERFORM FIND-MULTIPART-BOUNDARY
+
+               IF MULTIPART-FOUND-AT = 0 THEN
+                   DISPLAY "WARN: multipart body missing closing "
+                       "boundary, stopping"
+                   EXIT PERFORM
+               END-IF
+
+               *> The part's own trailing CRLF sits right before the
+               *> next boundary marker.
+               COMPUTE MULTIPART-PART-END =
+                   MULTIPART-FOUND-AT - 2 - 1
+
+               PERFORM EXTRACT-MULTIPART-PART
+
+               MOVE MULTIPART-FOUND-AT TO MULTIPART-PREV-BOUNDARY-POS
+           END-PERFORM
+
+           DISPLAY "DEBUG: Multipart upload parts written: "
+               MULTIPART-PART-COUNT
+
+           EXIT PARAGRAPH.
+
+       FIND-MULTIPART-BOUNDARY.
+      *> Searches REQUEST-BODY(1:REQUEST-BODY-SIZE) for
+      *> MULTIPART-MARKER starting at MULTIPART-SEARCH-FROM, leaving
+      *> the 1-based match position in MULTIPART-FOUND-AT (0 if not
+      *> found).
+           MOVE 0 TO MULTIPART-FOUND-AT
+           PERFORM VARYING MULTIPART-SCAN-POS FROM
+                   MULTIPART-SEARCH-FROM BY 1
+               UNTIL MULTIPART-SCAN-POS + MULTIPART-MARKER-LEN - 1 >
+                   REQUEST-BODY-SIZE
+               IF REQUEST-BODY(MULTIPART-SCAN-POS:
+                       MULTIPART-MARKER-LEN) =
+                       MULTIPART-MARKER(1:MULTIPART-MARKER-LEN) THEN
+                   MOVE MULTIPART-SCAN-POS TO MULTIPART-FOUND-AT
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           EXIT PARAGRAPH.
+
+       EXTRACT-MULTIPART-PART.
+      *> Writes one multipart part's content (skipping its own
+      *> per-part headers) out to its own upload work file.
+           IF MULTIPART-PART-END < MULTIPART-PART-START THEN
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 0 TO MULTIPART-HEADER-END
+           PERFORM VARYING MULTIPART-SCAN-POS FROM
+                   MULTIPART-PART-START BY 1
+               UNTIL MULTIPART-SCAN-POS + 3 > MULTIPART-PART-END
+               IF REQUEST-BODY(MULTIPART-SCAN-POS:4) =
+                       X"0D0A0D0A" THEN
+                   COMPUTE MULTIPART-HEADER-END =
+                       MULTIPART-SCAN-POS + 4
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF MULTIPART-HEADER-END = 0 OR
+              MULTIPART-HEADER-END > MULTIPART-PART-END THEN
+               DISPLAY "WARN: multipart part has no header/body "
+                   "separator, skipping"
+               EXIT PARAGRAPH
+           END-IF
+
+           ADD 1 TO MULTIPART-PART-COUNT
+           MOVE MULTIPART-PART-COUNT TO MULTIPART-PART-COUNT-DISPLAY
+
+      *> MOVE SPACES before the two-step STRING below matters: without
+      *> it, part 2 of a multipart upload would re-read part 1's
+      *> filename via DELIMITED BY SPACE (no space in a fixed-width
+      *> PID/timestamp/part-count name) and append its own suffix onto
+      *> the end of it, producing a garbage path instead of "its own
+      *> upload work file" per part.
+           MOVE SPACES TO MULTIPART-UPLOAD-FILE-NAME
+           STRING FUNCTION TRIM(CONFIG-TEMP-DIR) DELIMITED BY SIZE
+                  "/upload_" DELIMITED BY SIZE
+                  INTO MULTIPART-UPLOAD-FILE-NAME
+           STRING MULTIPART-UPLOAD-FILE-NAME DELIMITED BY SPACE
+                  PROCESS-ID-DISPLAY DELIMITED BY SIZE
+                  "_" DELIMITED BY SIZE
+                  FILE-TIMESTAMP-DISP DELIMITED BY SIZE
+                  "_" DELIMITED BY SIZE
+                  MULTIPART-PART-COUNT-DISPLAY DELIMITED BY SIZE
+                  ".part" DELIMITED BY SIZE
+                  INTO MULTIPART-UPLOAD-FILE-NAME
+
+      *> Written byte-for-byte via CBL_CREATE_FILE/CBL_WRITE_FILE
+      *> rather than LINE SEQUENTIAL's WRITE, which strips trailing
+      *> spaces off the record and would silently truncate any part
+      *> whose content genuinely ends in one or more 0x20 bytes
+      *> (req024 requires binary attachments to survive intact).
+           MOVE 2 TO MULTIPART-RAW-ACCESS-NUM
+           MOVE LOW-VALUES TO MULTIPART-RAW-OFFSET
+           CALL "CBL_CREATE_FILE" USING MULTIPART-UPLOAD-FILE-NAME,
+                   MULTIPART-RAW-ACCESS, MULTIPART-RAW-DENY,
+                   MULTIPART-RAW-DEVICE, MULTIPART-RAW-HANDLE
+               RETURNING MULTIPART-RAW-RESULT
+
+           MOVE SPACES TO MULTIPART-UPLOAD-RECORD
+           COMPUTE MULTIPART-RAW-LEN =
+               MULTIPART-PART-END - MULTIPART-HEADER-END + 1
+           MOVE REQUEST-BODY(MULTIPART-HEADER-END:
+               MULTIPART-PART-END - MULTIPART-HEADER-END + 1)
+               TO MULTIPART-UPLOAD-RECORD
+
+           CALL "CBL_WRITE_FILE" USING MULTIPART-RAW-HANDLE,
+                   MULTIPART-RAW-OFFSET, MULTIPART-RAW-LEN,
+                   MULTIPART-RAW-FLAGS, MULTIPART-UPLOAD-RECORD
+               RETURNING MULTIPART-RAW-RESULT
+
+           CALL "CBL_CLOSE_FILE" USING MULTIPART-RAW-HANDLE
+               RETURNING MULTIPART-RAW-RESULT
+
+           DISPLAY "DEBUG: Wrote multipart part "
+               MULTIPART-PART-COUNT-DISPLAY " to "
+               MULTIPART-UPLOAD-FILE-NAME
+
+           EXIT PARAGRAPH.
