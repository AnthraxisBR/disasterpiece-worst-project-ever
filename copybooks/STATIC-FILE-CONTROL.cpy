@@ -0,0 +1,3 @@
+           SELECT STATIC-FILE ASSIGN TO STATIC-FILE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATIC-FILE-STATUS.
