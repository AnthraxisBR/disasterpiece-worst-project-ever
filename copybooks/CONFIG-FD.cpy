@@ -0,0 +1,2 @@
+       FD CONFIG-FILE.
+       01 CONFIG-FILE-RECORD PIC X(256).
