@@ -0,0 +1,78 @@
+       FIRE-WEBHOOK.
+      *> Opt-in the same way CONFIG-AUTH-PATH/AUTH-CHECK is -- only
+      *> fires when both CONFIG-WEBHOOK-PATH and CONFIG-WEBHOOK-URL
+      *> are configured, and only for the one configured URL-PATH.
+      *> The JSON payload (built from request data, which is
+      *> untrusted) is written to its own PID+timestamp-named temp
+      *> file rather than interpolated into the shell command line --
+      *> the same lesson req 020 already applied to routes.sh, kept
+      *> here so a stray quote/metacharacter in HTTP-METHOD or
+      *> URL-PATH can't break out of the curl command. Only the
+      *> operator-configured CONFIG-WEBHOOK-URL rides the command
+      *> line directly, the same trust level CONFIG-ROUTES-SCRIPT
+      *> already gets.
+           IF FUNCTION TRIM(CONFIG-WEBHOOK-PATH) = SPACES OR
+              FUNCTION TRIM(CONFIG-WEBHOOK-URL) = SPACES
+               EXIT PARAGRAPH
+           END-IF
+
+           IF FUNCTION TRIM(URL-PATH) NOT =
+              FUNCTION TRIM(CONFIG-WEBHOOK-PATH)
+               EXIT PARAGRAPH
+           END-IF
+
+           CALL "getpid" RETURNING PROCESS-ID
+           CALL "time" USING BY VALUE 0 RETURNING FILE-TIMESTAMP
+           MOVE PROCESS-ID TO PROCESS-ID-DISPLAY
+           MOVE FILE-TIMESTAMP TO FILE-TIMESTAMP-DISP
+
+      *> MOVE SPACES before the two-step STRING below matters: without
+      *> it, the second-and-later webhook fired by the same forked
+      *> child (e.g. a second keep-alive request to the configured
+      *> webhook path) would re-read the *previous* filename via
+      *> DELIMITED BY SPACE (no space in a fixed-width PID/timestamp
+      *> name) and append the new suffix onto the end of it.
+           MOVE SPACES TO WEBHOOK-PAYLOAD-FILE-NAME
+           STRING FUNCTION TRIM(CONFIG-TEMP-DIR) DELIMITED BY SIZE
+                  "/webhook_" DELIMITED BY SIZE
+                  INTO WEBHOOK-PAYLOAD-FILE-NAME
+           STRING WEBHOOK-PAYLOAD-FILE-NAME DELIMITED BY SPACE
+                  PROCESS-ID-DISPLAY DELIMITED BY SIZE
+                  "_" DELIMITED BY SIZE
+                  FILE-TIMESTAMP-DISP DELIMITED BY SIZE
+                  ".json" DELIMITED BY SIZE
+                  INTO WEBHOOK-PAYLOAD-FILE-NAME
+
+           MOVE SPACES TO WEBHOOK-PAYLOAD-LINE
+           STRING '{"method":"' DELIMITED BY SIZE
+                  FUNCTION TRIM(HTTP-METHOD) DELIMITED BY SIZE
+                  '","path":"' DELIMITED BY SIZE
+                  FUNCTION TRIM(URL-PATH) DELIMITED BY SIZE
+                  '"}' DELIMITED BY SIZE
+                  INTO WEBHOOK-PAYLOAD-LINE
+
+           OPEN OUTPUT WEBHOOK-PAYLOAD-FILE
+           WRITE WEBHOOK-PAYLOAD-RECORD FROM WEBHOOK-PAYLOAD-LINE
+           CLOSE WEBHOOK-PAYLOAD-FILE
+
+           MOVE SPACES TO WEBHOOK-COMMAND
+           STRING "(curl -s -o /dev/null -X POST -H " DELIMITED
+                      BY SIZE
+                  "'Content-Type: application/json' --data @"
+                      DELIMITED BY SIZE
+                  FUNCTION TRIM(WEBHOOK-PAYLOAD-FILE-NAME) DELIMITED
+                      BY SIZE
+                  " " DELIMITED BY SIZE
+                  FUNCTION TRIM(CONFIG-WEBHOOK-URL) DELIMITED BY SIZE
+                  "; rm -f " DELIMITED BY SIZE
+                  FUNCTION TRIM(WEBHOOK-PAYLOAD-FILE-NAME) DELIMITED
+                      BY SIZE
+                  ") > /dev/null 2>&1 &" DELIMITED BY SIZE
+                  INTO WEBHOOK-COMMAND
+
+           DISPLAY "DEBUG: Firing webhook for " URL-PATH " -> "
+               CONFIG-WEBHOOK-URL
+
+           CALL "system" USING WEBHOOK-COMMAND
+
+           EXIT PARAGRAPH.
