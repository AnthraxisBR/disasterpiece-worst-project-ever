@@ -0,0 +1,2 @@
+       FD ACCESS-LOG-FILE.
+       01 ACCESS-LOG-RECORD PIC X(512).
