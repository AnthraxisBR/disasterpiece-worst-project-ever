@@ -0,0 +1,167 @@
+       LOAD-METRICS.
+           MOVE 0 TO TOTAL-REQUESTS
+           MOVE 0 TO TOTAL-BYTES-IN
+           MOVE 0 TO TOTAL-BYTES-OUT
+           MOVE 0 TO TOTAL-ERRORS
+
+           OPEN INPUT METRICS-FILE
+
+           IF METRICS-FILE-STATUS = "35" OR METRICS-FILE-STATUS = "05"
+               DISPLAY "DEBUG: No metrics file found, starting at 0"
+           ELSE
+               PERFORM UNTIL METRICS-FILE-STATUS = "10"
+                   READ METRICS-FILE INTO METRICS-LINE
+                       AT END
+                           MOVE "10" TO METRICS-FILE-STATUS
+                       NOT AT END
+                           PERFORM APPLY-METRICS-LINE
+                   END-READ
+               END-PERFORM
+               CLOSE METRICS-FILE
+           END-IF
+
+           EXIT PARAGRAPH.
+
+       APPLY-METRICS-LINE.
+           MOVE FUNCTION TRIM(METRICS-LINE) TO METRICS-LINE
+
+           MOVE 0 TO METRICS-EQ-POS
+           INSPECT METRICS-LINE TALLYING METRICS-EQ-POS
+               FOR CHARACTERS BEFORE INITIAL "="
+
+           IF METRICS-EQ-POS = 0 OR
+               METRICS-EQ-POS >= FUNCTION LENGTH(METRICS-LINE)
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO METRICS-KEY
+           MOVE SPACES TO METRICS-VAL
+           MOVE METRICS-LINE(1:METRICS-EQ-POS) TO METRICS-KEY
+           MOVE METRICS-LINE(METRICS-EQ-POS + 2:) TO METRICS-VAL
+           MOVE FUNCTION TRIM(METRICS-KEY) TO METRICS-KEY
+           MOVE FUNCTION TRIM(METRICS-VAL) TO METRICS-VAL
+
+           EVALUATE METRICS-KEY
+               WHEN "requests"
+                   COMPUTE TOTAL-REQUESTS =
+                       FUNCTION NUMVAL(METRICS-VAL)
+               WHEN "bytes_in"
+                   COMPUTE TOTAL-BYTES-IN =
+                       FUNCTION NUMVAL(METRICS-VAL)
+               WHEN "bytes_out"
+                   COMPUTE TOTAL-BYTES-OUT =
+                       FUNCTION NUMVAL(METRICS-VAL)
+               WHEN "errors"
+                   COMPUTE TOTAL-ERRORS =
+                       FUNCTION NUMVAL(METRICS-VAL)
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+
+           EXIT PARAGRAPH.
+
+       SAVE-METRICS.
+           MOVE TOTAL-REQUESTS TO TOTAL-REQUESTS-DISPLAY
+           MOVE TOTAL-BYTES-IN TO TOTAL-BYTES-IN-DISPLAY
+           MOVE TOTAL-BYTES-OUT TO TOTAL-BYTES-OUT-DISPLAY
+           MOVE TOTAL-ERRORS TO TOTAL-ERRORS-DISPLAY
+
+           OPEN OUTPUT METRICS-FILE
+
+           MOVE SPACES TO METRICS-LINE
+           STRING "requests=" DELIMITED BY SIZE
+                  TOTAL-REQUESTS-DISPLAY DELIMITED BY SIZE
+                  INTO METRICS-LINE
+           WRITE METRICS-FILE-RECORD FROM METRICS-LINE
+
+           MOVE SPACES TO METRICS-LINE
+           STRING "bytes_in=" DELIMITED BY SIZE
+                  TOTAL-BYTES-IN-DISPLAY DELIMITED BY SIZE
+                  INTO METRICS-LINE
+           WRITE METRICS-FILE-RECORD FROM METRICS-LINE
+
+           MOVE SPACES TO METRICS-LINE
+           STRING "bytes_out=" DELIMITED BY SIZE
+                  TOTAL-BYTES-OUT-DISPLAY DELIMITED BY SIZE
+                  INTO METRICS-LINE
+           WRITE METRICS-FILE-RECORD FROM METRICS-LINE
+
+           MOVE SPACES TO METRICS-LINE
+           STRING "errors=" DELIMITED BY SIZE
+                  TOTAL-ERRORS-DISPLAY DELIMITED BY SIZE
+                  INTO METRICS-LINE
+           WRITE METRICS-FILE-RECORD FROM METRICS-LINE
+
+           CLOSE METRICS-FILE
+
+           EXIT PARAGRAPH.
+
+       RECORD-REQUEST-METRICS.
+      *> Called once per response from SEND-RESPONSE, after
+      *> RESPONSE-BUFFER/RESPONSE-SIZE/LAST-REQUEST-BYTES are all set.
+      *> Read-increment-write is not locked against concurrent forked
+      *> children, the same tradeoff already accepted by
+      *> WRITE-ACCESS-LOG's unlocked OPEN EXTEND -- good enough for
+      *> approximate traffic counters, not exact accounting.
+           PERFORM LOAD-METRICS
+
+           ADD 1 TO TOTAL-REQUESTS
+           ADD LAST-REQUEST-BYTES TO TOTAL-BYTES-IN
+           ADD RESPONSE-SIZE TO TOTAL-BYTES-OUT
+
+           MOVE 0 TO METRICS-STATUS-CODE
+           IF RESPONSE-BUFFER(1:5) = "HTTP/"
+               COMPUTE METRICS-STATUS-CODE =
+                   FUNCTION NUMVAL(RESPONSE-BUFFER(10:3))
+           END-IF
+
+           IF METRICS-STATUS-CODE >= 400
+               ADD 1 TO TOTAL-ERRORS
+           END-IF
+
+           PERFORM SAVE-METRICS
+
+           EXIT PARAGRAPH.
+
+       SERVE-METRICS.
+           PERFORM LOAD-METRICS
+
+           MOVE TOTAL-REQUESTS TO TOTAL-REQUESTS-DISPLAY
+           MOVE TOTAL-BYTES-IN TO TOTAL-BYTES-IN-DISPLAY
+           MOVE TOTAL-BYTES-OUT TO TOTAL-BYTES-OUT-DISPLAY
+           MOVE TOTAL-ERRORS TO TOTAL-ERRORS-DISPLAY
+
+           MOVE SPACES TO METRICS-BODY
+           STRING '{"requests":' DELIMITED BY SIZE
+                  TOTAL-REQUESTS-DISPLAY DELIMITED BY SIZE
+                  ',"bytes_in":' DELIMITED BY SIZE
+                  TOTAL-BYTES-IN-DISPLAY DELIMITED BY SIZE
+                  ',"bytes_out":' DELIMITED BY SIZE
+                  TOTAL-BYTES-OUT-DISPLAY DELIMITED BY SIZE
+                  ',"errors":' DELIMITED BY SIZE
+                  TOTAL-ERRORS-DISPLAY DELIMITED BY SIZE
+                  "}" DELIMITED BY SIZE
+                  INTO METRICS-BODY
+
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(METRICS-BODY))
+               TO CONTENT-LENGTH-HEADER
+
+           MOVE SPACES TO RESPONSE-BUFFER
+           STRING "HTTP/1.1 200 OK" DELIMITED BY SIZE
+                  X"0D0A" DELIMITED BY SIZE
+                  "Content-Type: application/json" DELIMITED BY SIZE
+                  X"0D0A" DELIMITED BY SIZE
+                  "Content-Length: " DELIMITED BY SIZE
+                  FUNCTION TRIM(CONTENT-LENGTH-HEADER)
+                      DELIMITED BY SIZE
+                  X"0D0A" DELIMITED BY SIZE
+                  X"0D0A" DELIMITED BY SIZE
+                  FUNCTION TRIM(METRICS-BODY) DELIMITED BY SIZE
+                  INTO RESPONSE-BUFFER
+
+           COMPUTE RESPONSE-SIZE =
+               FUNCTION LENGTH(FUNCTION TRIM(RESPONSE-BUFFER))
+
+           PERFORM SEND-RESPONSE
+
+           EXIT PARAGRAPH.
