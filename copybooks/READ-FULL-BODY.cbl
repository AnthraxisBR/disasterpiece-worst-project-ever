@@ -0,0 +1,80 @@
+       READ-FULL-BODY.
+           MOVE "Content-Length" TO HEADER-LOOKUP-NAME
+           PERFORM LOOKUP-HTTP-HEADER
+
+           IF HEADER-LOOKUP-FOUND = "Y" THEN
+               COMPUTE CONTENT-LENGTH-VALUE =
+                   FUNCTION NUMVAL(HEADER-LOOKUP-VALUE)
+           ELSE
+               MOVE 0 TO CONTENT-LENGTH-VALUE
+           END-IF
+
+           IF CONTENT-LENGTH-VALUE > CONFIG-MAX-BODY-BYTES THEN
+               DISPLAY "WARN: Content-Length " CONTENT-LENGTH-VALUE
+                   " exceeds configured max " CONFIG-MAX-BODY-BYTES
+                   ", capping."
+               MOVE CONFIG-MAX-BODY-BYTES TO CONTENT-LENGTH-VALUE
+           END-IF
+
+           IF CONTENT-LENGTH-VALUE > LENGTH OF REQUEST-BODY THEN
+               DISPLAY "WARN: Content-Length " CONTENT-LENGTH-VALUE
+                   " exceeds REQUEST-BODY capacity, capping."
+               MOVE LENGTH OF REQUEST-BODY TO CONTENT-LENGTH-VALUE
+           END-IF
+
+      *> REQUEST-BODY-SIZE is set by the caller from the actual
+      *> received-byte count before PERFORMing here (FUNCTION TRIM
+      *> would strip genuine leading/trailing spaces and CR/LF bytes
+      *> from a binary body instead of measuring what arrived).
+
+           PERFORM UNTIL REQUEST-BODY-SIZE >= CONTENT-LENGTH-VALUE
+               COMPUTE BODY-RECV-REMAINING =
+                   CONTENT-LENGTH-VALUE - REQUEST-BODY-SIZE
+               IF BODY-RECV-REMAINING > LENGTH OF CHUNK-BUFFER THEN
+                   MOVE LENGTH OF CHUNK-BUFFER
+                       TO BODY-RECV-REMAINING
+               END-IF
+
+               DISPLAY "DEBUG: Reading more body, have "
+                   REQUEST-BODY-SIZE " of " CONTENT-LENGTH-VALUE
+
+               *> Must go through the same tls_recv/recv branch as
+               *> SERVICE-CLIENT/RECEIVE-REQUEST -- under TLS a raw
+               *> recv() here would read still-encrypted record bytes
+               *> straight off the socket, corrupting the body and
+               *> desyncing the TLS session for the rest of the
+               *> connection.
+               IF CONFIG-TLS-ENABLED = "Y" THEN
+                   CALL "tls_recv" USING BY VALUE CLIENT-FD,
+                                     BY REFERENCE CHUNK-BUFFER,
+                                     BY VALUE BODY-RECV-REMAINING,
+                                     BY VALUE 0
+                                     RETURNING RECEIVED-SIZE
+               ELSE
+                   CALL "recv" USING BY VALUE CLIENT-FD,
+                                     BY REFERENCE CHUNK-BUFFER,
+                                     BY VALUE BODY-RECV-REMAINING,
+                                     BY VALUE 0
+                                     RETURNING RECEIVED-SIZE
+               END-IF
+
+               IF RECEIVED-SIZE > 0 THEN
+                   COMPUTE BODY-APPEND-POINTER = REQUEST-BODY-SIZE + 1
+                   STRING CHUNK-BUFFER(1:RECEIVED-SIZE) DELIMITED
+                              BY SIZE
+                          INTO REQUEST-BODY
+                          WITH POINTER BODY-APPEND-POINTER
+                   COMPUTE REQUEST-BODY-SIZE =
+                       REQUEST-BODY-SIZE + RECEIVED-SIZE
+               ELSE
+                   DISPLAY "WARN: connection ended before full "
+                       "body arrived (" REQUEST-BODY-SIZE " of "
+                       CONTENT-LENGTH-VALUE " bytes)"
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           DISPLAY "DEBUG: Body complete: " REQUEST-BODY-SIZE
+               " of " CONTENT-LENGTH-VALUE " bytes"
+
+           EXIT PARAGRAPH.
