@@ -0,0 +1,3 @@
+           SELECT METRICS-FILE ASSIGN TO CONFIG-METRICS-FILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS METRICS-FILE-STATUS.
