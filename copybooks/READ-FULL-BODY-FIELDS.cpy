@@ -0,0 +1,5 @@
+
+       01 CONTENT-LENGTH-VALUE  PIC 9(9) COMP-5 VALUE 0.
+       01 REQUEST-BODY-SIZE     PIC 9(9) COMP-5 VALUE 0.
+       01 BODY-RECV-REMAINING   PIC 9(9) COMP-5.
+       01 BODY-APPEND-POINTER   PIC 9(9) COMP-5.
