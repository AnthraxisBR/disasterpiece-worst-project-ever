@@ -0,0 +1,2 @@
+       FD RATE-LIMIT-FILE.
+       01 RATE-LIMIT-RECORD PIC X(64).
