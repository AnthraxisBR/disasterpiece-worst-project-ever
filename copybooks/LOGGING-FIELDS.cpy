@@ -0,0 +1,19 @@
+      *> Shared fields for the access log (req 002) and the
+      *> rejected-requests log (req 023).
+       01 ACCESS-LOG-STATUS       PIC XX.
+       01 ACCESS-LOG-LINE         PIC X(512).
+
+       01 REJECTED-LOG-STATUS     PIC XX.
+       01 REJECTED-LOG-LINE       PIC X(512).
+       01 REJECTED-COUNT-METHOD   PIC 9(9) COMP-5 VALUE 0.
+       01 REJECTED-COUNT-ROUTER   PIC 9(9) COMP-5 VALUE 0.
+       01 REJECTED-COUNT-METHOD-DISPLAY PIC 9(9).
+       01 REJECTED-COUNT-ROUTER-DISPLAY PIC 9(9).
+       01 REJECTED-REASON         PIC X(16).
+       01 REJECTED-TAG-COUNT      PIC 9(4) COMP-5 VALUE 0.
+
+      *> Wide enough for a formatted IPv6 address (inet_ntop can
+      *> return up to 45 chars, e.g. an IPv4-mapped "::ffff:a.b.c.d").
+       01 CLIENT-IP-DISPLAY       PIC X(45).
+       01 LOG-TIMESTAMP           PIC X(26).
+       01 RESPONSE-SIZE-DISPLAY   PIC Z(8)9.
