@@ -0,0 +1,2 @@
+       FD STATIC-FILE.
+       01 STATIC-FILE-RECORD PIC X(1024).
