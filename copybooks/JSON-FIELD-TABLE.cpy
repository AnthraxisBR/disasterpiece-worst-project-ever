@@ -0,0 +1,27 @@
+      *> Top-level key/value pairs decoded out of REQUEST-BODY by
+      *> PARSE-JSON-BODY, so route handlers can pull a named field
+      *> directly instead of re-parsing the raw JSON body themselves.
+      *> Flat objects only -- nested objects/arrays are not decoded,
+      *> the same "good enough for this level of parsing" tradeoff
+      *> PARSE-QUERY-STRING already takes with its OCCURS table.
+       01 JSON-FIELD-ENTRY-TABLE.
+           05 JSON-FIELD-ENTRY OCCURS 20 TIMES.
+               10 JSON-FIELD-KEY       PIC X(64).
+               10 JSON-FIELD-VALUE     PIC X(256).
+       01 JSON-FIELD-COUNT             PIC 9(4) COMP-5 VALUE 0.
+       01 JSON-FIELD-IDX               PIC 9(4) COMP-5.
+
+      *> Matches REQUEST-BODY's PIC X(8192) capacity -- REQUEST-BODY
+      *> can legitimately hold a body up to that size (see
+      *> READ-FULL-BODY/CONFIG-MAX-BODY-BYTES), and JSON-BODY-INNER
+      *> used to be a fixed PIC X(1024) that silently right-truncated
+      *> the inner "{...}" span of any larger JSON body before
+      *> SPLIT-JSON-FIELDS ever saw the missing tail.
+       01 JSON-BODY-INNER              PIC X(8192).
+       01 JSON-PAIR                    PIC X(320).
+       01 JSON-PAIR-KEY                PIC X(64).
+       01 JSON-PAIR-VALUE              PIC X(256).
+       01 JP-POINTER                   PIC 9(4) COMP-5.
+       01 JSON-COLON-POS               PIC 9(4) COMP-5.
+       01 JSON-OPEN-BRACE-POS          PIC 9(4) COMP-5.
+       01 JSON-CLOSE-BRACE-POS         PIC 9(4) COMP-5.
