@@ -0,0 +1,117 @@
+       PARSE-JSON-BODY.
+            MOVE 0 TO JSON-FIELD-COUNT
+            MOVE SPACES TO JSON-BODY-INNER
+
+            MOVE 0 TO JSON-OPEN-BRACE-POS
+            PERFORM VARYING JSON-OPEN-BRACE-POS FROM 1 BY 1
+                UNTIL JSON-OPEN-BRACE-POS >
+                    FUNCTION LENGTH(FUNCTION TRIM(REQUEST-BODY))
+                IF REQUEST-BODY(JSON-OPEN-BRACE-POS:1) = "{" THEN
+                    EXIT PERFORM
+                END-IF
+            END-PERFORM
+
+            IF JSON-OPEN-BRACE-POS >
+                    FUNCTION LENGTH(FUNCTION TRIM(REQUEST-BODY))
+                DISPLAY "DEBUG: No JSON object found in request body"
+                EXIT PARAGRAPH
+            END-IF
+
+            MOVE 0 TO JSON-CLOSE-BRACE-POS
+            PERFORM VARYING JSON-CLOSE-BRACE-POS FROM
+                    FUNCTION LENGTH(FUNCTION TRIM(REQUEST-BODY))
+                    BY -1
+                UNTIL JSON-CLOSE-BRACE-POS < JSON-OPEN-BRACE-POS
+                IF REQUEST-BODY(JSON-CLOSE-BRACE-POS:1) = "}" THEN
+                    EXIT PERFORM
+                END-IF
+            END-PERFORM
+
+            IF JSON-CLOSE-BRACE-POS <= JSON-OPEN-BRACE-POS
+                DISPLAY "DEBUG: No closing brace found in JSON body"
+                EXIT PARAGRAPH
+            END-IF
+
+            MOVE REQUEST-BODY(JSON-OPEN-BRACE-POS + 1:
+                JSON-CLOSE-BRACE-POS - JSON-OPEN-BRACE-POS - 1)
+                TO JSON-BODY-INNER
+
+            PERFORM SPLIT-JSON-FIELDS
+
+            EXIT PARAGRAPH.
+
+       SPLIT-JSON-FIELDS.
+            MOVE 1 TO JP-POINTER
+
+            PERFORM UNTIL JP-POINTER >
+                    FUNCTION LENGTH(FUNCTION TRIM(JSON-BODY-INNER))
+                    OR JSON-FIELD-COUNT >= 20
+                MOVE SPACES TO JSON-PAIR
+                UNSTRING JSON-BODY-INNER DELIMITED BY ","
+                    INTO JSON-PAIR
+                    WITH POINTER JP-POINTER
+
+                MOVE SPACES TO JSON-PAIR-KEY
+                MOVE SPACES TO JSON-PAIR-VALUE
+
+                MOVE 0 TO JSON-COLON-POS
+                INSPECT JSON-PAIR TALLYING JSON-COLON-POS
+                    FOR CHARACTERS BEFORE INITIAL ":"
+
+                IF JSON-COLON-POS > 0 AND
+                        JSON-COLON-POS < FUNCTION LENGTH(JSON-PAIR)
+                    MOVE JSON-PAIR(1:JSON-COLON-POS) TO JSON-PAIR-KEY
+                    MOVE JSON-PAIR(JSON-COLON-POS + 2:)
+                        TO JSON-PAIR-VALUE
+
+                    MOVE FUNCTION TRIM(JSON-PAIR-KEY) TO JSON-PAIR-KEY
+                    MOVE FUNCTION TRIM(JSON-PAIR-VALUE)
+                        TO JSON-PAIR-VALUE
+
+                    PERFORM STRIP-JSON-QUOTES
+
+                    IF JSON-PAIR-KEY NOT = SPACES
+                        ADD 1 TO JSON-FIELD-COUNT
+                        MOVE JSON-PAIR-KEY TO
+                            JSON-FIELD-KEY(JSON-FIELD-COUNT)
+                        MOVE JSON-PAIR-VALUE TO
+                            JSON-FIELD-VALUE(JSON-FIELD-COUNT)
+                        DISPLAY "DEBUG: JSON field " JSON-FIELD-COUNT
+                            ": " JSON-PAIR-KEY "=" JSON-PAIR-VALUE
+                    END-IF
+                END-IF
+            END-PERFORM
+
+            EXIT PARAGRAPH.
+
+       STRIP-JSON-QUOTES.
+      *> Drops one leading/trailing '"' from a decoded key or value,
+      *> leaving numbers/true/false/null untouched.
+            IF JSON-PAIR-KEY NOT = SPACES THEN
+                IF JSON-PAIR-KEY(1:1) = '"' THEN
+                    MOVE JSON-PAIR-KEY(2:) TO JSON-PAIR-KEY
+                    MOVE FUNCTION TRIM(JSON-PAIR-KEY) TO JSON-PAIR-KEY
+                END-IF
+                IF JSON-PAIR-KEY NOT = SPACES AND
+                        JSON-PAIR-KEY(FUNCTION LENGTH(FUNCTION
+                        TRIM(JSON-PAIR-KEY)):1) = '"' THEN
+                    MOVE JSON-PAIR-KEY(1:FUNCTION LENGTH(FUNCTION
+                        TRIM(JSON-PAIR-KEY)) - 1) TO JSON-PAIR-KEY
+                END-IF
+            END-IF
+
+            IF JSON-PAIR-VALUE NOT = SPACES THEN
+                IF JSON-PAIR-VALUE(1:1) = '"' THEN
+                    MOVE JSON-PAIR-VALUE(2:) TO JSON-PAIR-VALUE
+                    MOVE FUNCTION TRIM(JSON-PAIR-VALUE)
+                        TO JSON-PAIR-VALUE
+                END-IF
+                IF JSON-PAIR-VALUE NOT = SPACES AND
+                        JSON-PAIR-VALUE(FUNCTION LENGTH(FUNCTION
+                        TRIM(JSON-PAIR-VALUE)):1) = '"' THEN
+                    MOVE JSON-PAIR-VALUE(1:FUNCTION LENGTH(FUNCTION
+                        TRIM(JSON-PAIR-VALUE)) - 1) TO JSON-PAIR-VALUE
+                END-IF
+            END-IF
+
+            EXIT PARAGRAPH.
