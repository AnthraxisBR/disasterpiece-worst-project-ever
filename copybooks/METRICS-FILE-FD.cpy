@@ -0,0 +1,2 @@
+       FD METRICS-FILE.
+       01 METRICS-FILE-RECORD PIC X(128).
