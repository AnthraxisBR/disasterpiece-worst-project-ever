@@ -0,0 +1,45 @@
+      *> Shared operational configuration, loaded once at startup by
+      *> LOAD-SERVER-CONFIG from a SERVER-CONFIG key=value text file.
+      *> Every field below has a sane compiled-in default so the
+      *> server still starts if the config file is missing.
+
+       01 CONFIG-FILE-NAME        PIC X(256) VALUE "server.conf".
+       01 CONFIG-FILE-STATUS      PIC XX.
+       01 CONFIG-LOADED           PIC X VALUE "N".
+
+       01 CONFIG-LINE             PIC X(256).
+       01 CONFIG-KEY              PIC X(64).
+       01 CONFIG-VAL              PIC X(192).
+       01 CONFIG-EQ-POS           PIC 9(4) COMP-5.
+
+       01 CONFIG-PORT             PIC 9(4) COMP-5 VALUE 8080.
+       01 CONFIG-BIND-ADDRESS     PIC X(15) VALUE "0.0.0.0".
+       01 CONFIG-IPV6-ENABLED     PIC X VALUE "N".
+       01 CONFIG-BIND-ADDRESS-V6  PIC X(45) VALUE "::".
+
+       01 CONFIG-TEMP-DIR         PIC X(128) VALUE "/tmp".
+       01 CONFIG-DOC-ROOT         PIC X(128) VALUE "./public".
+       01 CONFIG-ROUTES-SCRIPT    PIC X(128) VALUE "./routes.sh".
+
+       01 CONFIG-ACCESS-LOG       PIC X(128) VALUE "access.log".
+       01 CONFIG-REJECTED-LOG     PIC X(128) VALUE "rejected.log".
+       01 CONFIG-PID-FILE         PIC X(128) VALUE "webserver.pid".
+       01 CONFIG-METRICS-FILE     PIC X(128) VALUE "metrics.dat".
+
+       01 CONFIG-TLS-ENABLED      PIC X VALUE "N".
+       01 CONFIG-TLS-CERT         PIC X(128) VALUE "server.crt".
+       01 CONFIG-TLS-KEY          PIC X(128) VALUE "server.key".
+
+       01 CONFIG-RATE-LIMIT-MIN   PIC 9(6) COMP-5 VALUE 0.
+       01 CONFIG-RATE-LIMIT-LOG   PIC X(128) VALUE "rate_limit.log".
+       01 CONFIG-RECV-TIMEOUT     PIC 9(4) COMP-5 VALUE 30.
+       01 CONFIG-MAX-BODY-BYTES   PIC 9(9) COMP-5 VALUE 65536.
+       01 CONFIG-KEEPALIVE-SECS   PIC 9(4) COMP-5 VALUE 5.
+
+       01 CONFIG-AUTH-TOKEN       PIC X(64) VALUE SPACES.
+       01 CONFIG-AUTH-PATH        PIC X(128) VALUE SPACES.
+
+       01 CONFIG-WEBHOOK-PATH     PIC X(128) VALUE SPACES.
+       01 CONFIG-WEBHOOK-URL      PIC X(256) VALUE SPACES.
+
+       01 CONFIG-SELF-TEST        PIC X VALUE "N".
