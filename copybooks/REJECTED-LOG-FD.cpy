@@ -0,0 +1,2 @@
+       FD REJECTED-LOG-FILE.
+       01 REJECTED-LOG-RECORD PIC X(512).
