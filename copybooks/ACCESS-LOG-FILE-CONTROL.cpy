@@ -0,0 +1,3 @@
+           SELECT ACCESS-LOG-FILE ASSIGN TO CONFIG-ACCESS-LOG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ACCESS-LOG-STATUS.
