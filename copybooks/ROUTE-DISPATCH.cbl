@@ -0,0 +1,31 @@
+       INITIALIZE-ROUTE-TABLE.
+      *> Routes handled by a direct CALL instead of routes.sh. Add a
+      *> row here (bump ROUTE-COUNT) for every endpoint that gets
+      *> migrated off the shell-out fallback in HANDLE-ROUTING.
+           MOVE 1 TO ROUTE-COUNT
+           MOVE "GET"          TO ROUTE-METHOD(1)
+           MOVE "/status"      TO ROUTE-PATH(1)
+           MOVE "ROUTE-STATUS" TO ROUTE-PROGRAM(1)
+           EXIT PARAGRAPH.
+
+       DISPATCH-ROUTE-TABLE.
+           MOVE "N" TO ROUTE-MATCHED
+           PERFORM VARYING ROUTE-IDX FROM 1 BY 1
+                   UNTIL ROUTE-IDX > ROUTE-COUNT
+               IF ROUTE-METHOD(ROUTE-IDX) = HTTP-METHOD AND
+                  ROUTE-PATH(ROUTE-IDX) = URL-PATH
+                   MOVE "Y" TO ROUTE-MATCHED
+                   DISPLAY "DEBUG: Route table match: "
+                       ROUTE-PATH(ROUTE-IDX) " -> "
+                       ROUTE-PROGRAM(ROUTE-IDX)
+                   CALL ROUTE-PROGRAM(ROUTE-IDX)
+                       USING BY REFERENCE HTTP-METHOD
+                             BY REFERENCE URL-PATH
+                             BY REFERENCE REQUEST-BODY
+                             BY REFERENCE RESPONSE-BUFFER
+                             BY VALUE LENGTH OF RESPONSE-BUFFER
+                       RETURNING RESPONSE-SIZE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           EXIT PARAGRAPH.
