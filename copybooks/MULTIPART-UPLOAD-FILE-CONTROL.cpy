@@ -0,0 +1,4 @@
+           SELECT MULTIPART-UPLOAD-FILE
+               ASSIGN TO MULTIPART-UPLOAD-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MULTIPART-UPLOAD-STATUS.
