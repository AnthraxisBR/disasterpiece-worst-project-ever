@@ -0,0 +1,19 @@
+      *> Applies the configurable SO_RCVTIMEO (CONFIG-RECV-TIMEOUT
+      *> seconds) to CLIENT-FD right after accept(), so a client that
+      *> connects and never sends anything cannot tie up its child
+      *> process (and, via ACCEPT-CLIENT's fork-per-connection model,
+      *> the rest of the server) forever. Set per-connection, not on
+      *> the listening socket, since SO_RCVTIMEO does not carry over
+      *> to sockets returned by accept().
+       SET-RECV-TIMEOUT.
+           MOVE CONFIG-RECV-TIMEOUT TO RECV-TIMEOUT-SEC
+           MOVE 0 TO RECV-TIMEOUT-USEC
+
+           CALL "setsockopt" USING BY VALUE CLIENT-FD,
+                                   BY VALUE 1,
+                                   BY VALUE 20,
+                                   BY REFERENCE RECV-TIMEOUT-VAL,
+                                   BY VALUE LENGTH OF RECV-TIMEOUT-VAL
+                                   RETURNING RETURN-CODE-LOCAL
+
+           EXIT PARAGRAPH.
