@@ -0,0 +1,30 @@
+       WRITE-PID-FILE.
+           CALL "getpid" RETURNING PROCESS-ID
+           MOVE PROCESS-ID TO PROCESS-ID-DISPLAY
+
+           OPEN OUTPUT PID-FILE
+
+           IF PID-FILE-STATUS NOT = "00" THEN
+               DISPLAY "WARN: could not open pid file "
+                   CONFIG-PID-FILE " for writing (status "
+                   PID-FILE-STATUS ")"
+           ELSE
+               MOVE PROCESS-ID-DISPLAY TO PID-FILE-RECORD
+               WRITE PID-FILE-RECORD
+               CLOSE PID-FILE
+               DISPLAY "DEBUG: wrote PID " PROCESS-ID-DISPLAY
+                   " to " CONFIG-PID-FILE
+           END-IF
+           EXIT PARAGRAPH.
+
+       DELETE-PID-FILE.
+      *> "rm -f " is STRUNG in DELIMITED BY SIZE, not re-read out of
+      *> DELETE-COMMAND DELIMITED BY SPACE -- the latter would stop at
+      *> the first space inside the literal itself and silently drop
+      *> the "rm -f" token, concatenating the filename onto nothing.
+           MOVE SPACES TO DELETE-COMMAND
+           STRING "rm -f " DELIMITED BY SIZE
+                  FUNCTION TRIM(CONFIG-PID-FILE) DELIMITED BY SIZE
+                  INTO DELETE-COMMAND
+           CALL "system" USING DELETE-COMMAND
+           EXIT PARAGRAPH.
