@@ -0,0 +1,6 @@
+      *> Fields for NORMALIZE-URL-PATH (req 026).
+       01 URL-PATH-ORIGINAL    PIC X(1024).
+       01 URL-PATH-BUILD       PIC X(1024).
+       01 URL-PATH-NORM-POS    PIC 9(4) COMP-5.
+       01 URL-PATH-OUT-POS     PIC 9(4) COMP-5.
+       01 URL-PATH-CHANGED     PIC X VALUE "N".
